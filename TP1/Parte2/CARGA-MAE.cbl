@@ -1,6 +1,11 @@
       ******************************************************************
       * Author: Leandro Denis
       * Purpose: TP 2 Algoritmos 4
+      *
+      * Modification history:
+      *   LD  050-PROCESAR pasa de vacio a cargar MAESTRO.DAT (indexado,
+      *       usado por TP2) leyendo MAESTRO-ACT.DAT (secuencial, salida
+      *       de la Parte 1) registro a registro.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TP2.
@@ -17,6 +22,10 @@
       *>                          ALTERNATE KEY IS ALQ-FECHA
                                FILE STATUS IS M-ESTADO.
 
+           SELECT MAE-ACT      ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS MAE-ACT-ESTADO.
+
        DATA DIVISION.
        FILE SECTION.
        FD  M       LABEL RECORD IS STANDARD
@@ -30,42 +39,91 @@
            03  ALQ-CHOFER          PIC X(7).
            03  ALQ-ESTADO          PIC X.
 
+       FD  MAE-ACT LABEL RECORD IS STANDARD
+                   VALUE OF FILE-ID IS "../../Parte1/MAESTRO-ACT.DAT".
+       01  MAE.
+           03  MAE-PATENTE         PIC X(6).
+           03  MAE-FECHA           PIC 9(8).
+           03  MAE-TIPO-DOC        PIC X.
+           03  MAE-NRO-DOC         PIC X(20).
+           03  MAE-IMPORTE         PIC 9(4)V99.
+
        WORKING-STORAGE SECTION.
        77  M-EOF               PIC XXX     VALUE "NO".
            88 EOF                          VALUE "SI".
+       77  MAE-ACT-EOF         PIC XXX     VALUE "NO".
+           88 EOF                          VALUE "SI".
        01  M-ESTADO            PIC XX.
+       01  MAE-ACT-ESTADO      PIC XX.
+       01  WS-CANT-CARGADOS    PIC 9(5)    VALUE 0.
+       01  WS-CANT-DUPLICADOS  PIC 9(5)    VALUE 0.
 
        PROCEDURE DIVISION.
        COMIENZO.
             PERFORM 010-ABRIR-ARCHIVOS.
-            PERFORM 050-PROCESAR.
+            PERFORM 020-LEER-MAE-ACT.
+            PERFORM 050-PROCESAR UNTIL MAE-ACT-EOF = "SI".
+            DISPLAY "MAESTRO.DAT CARGADOS: " WS-CANT-CARGADOS.
+            DISPLAY "MAESTRO.DAT DUPLICADOS IGNORADOS: "
+                WS-CANT-DUPLICADOS.
             PERFORM 070-CERRAR-ARCHIVOS.
             STOP RUN.
       *-----------------------------------------------------------------
       *******
        010-ABRIR-ARCHIVOS.
       *******
+      * OPEN I-O para que MAESTRO.DAT acumule registros "P" entre
+      * corridas en vez de vaciarse cada vez; si todavia no existe
+      * (primera corrida) se crea vacio con OPEN OUTPUT y se reabre.
            OPEN I-O M.
+           IF M-ESTADO = "35"
+               OPEN OUTPUT M
+               CLOSE M
+               OPEN I-O M.
            IF M-ESTADO NOT = ZERO
                DISPLAY "ERROR EN OPEN MAESTRO FS: " M-ESTADO
                STOP RUN.
+           OPEN INPUT MAE-ACT.
+           IF MAE-ACT-ESTADO NOT = ZERO
+               DISPLAY "ERROR EN OPEN MAESTRO-ACT FS: " MAE-ACT-ESTADO
+               STOP RUN.
       *-----------------------------------------------------------------
       *******
        050-PROCESAR.
       *******
+           MOVE MAE-PATENTE TO ALQ-PATENTE.
+           MOVE MAE-FECHA TO ALQ-FECHA.
+           MOVE MAE-TIPO-DOC TO ALQ-TIPO-DOC.
+           MOVE MAE-NRO-DOC TO ALQ-NRO-DOC.
+           MOVE MAE-IMPORTE TO ALQ-IMPORTE.
+           MOVE SPACES TO ALQ-CHOFER.
+           MOVE "P" TO ALQ-ESTADO.
+           WRITE ALQ.
+           IF M-ESTADO = ZERO
+               ADD 1 TO WS-CANT-CARGADOS
+           ELSE
+               IF M-ESTADO = "22"
+                   DISPLAY "PATENTE DUPLICADA EN MAESTRO-ACT, SE IGNOR
+      -                "A: " MAE-PATENTE
+                   ADD 1 TO WS-CANT-DUPLICADOS
+               ELSE
+                   DISPLAY "ERROR EN WRITE MAESTRO FS: " M-ESTADO
+                   STOP RUN.
+           PERFORM 020-LEER-MAE-ACT.
       *-----------------------------------------------------------------
       *******
        070-CERRAR-ARCHIVOS.
       *******
            CLOSE
-               M.
+               M
+               MAE-ACT.
       *******
       *-----------------------------------------------------------------
       *******
-       080-LEER-MAESTRO.
+       020-LEER-MAE-ACT.
       ******
-           READ M
-               AT END MOVE "SI" TO M-EOF.
-           IF M-ESTADO NOT = ZERO AND 10
-               DISPLAY "ERROR EN READ MAESTRO  FS: " M-ESTADO
+           READ MAE-ACT
+               AT END MOVE "SI" TO MAE-ACT-EOF.
+           IF MAE-ACT-ESTADO NOT = ZERO AND 10
+               DISPLAY "ERROR EN READ MAESTRO-ACT  FS: " MAE-ACT-ESTADO
                STOP RUN.
