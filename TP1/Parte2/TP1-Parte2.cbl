@@ -1,6 +1,14 @@
       ******************************************************************
       * Author: Leandro Denis
       * Purpose: TP 1 Algoritmos 4 Parte 2
+      *
+      * Modification history:
+      *   LD  Listado desglosado por anio y por tamaño de auto (antes
+      *       solo acumulaba mes/marca); se agrega importe facturado
+      *       ademas de la cantidad de alquileres, exportacion a CSV
+      *       y busqueda binaria (SEARCH ALL) para la marca+tamaño.
+      *   LD  Ruta de MAESTRO-ACT.DAT parametrizable via archivo de
+      *       control opcional, en vez de quedar fija en el FD.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TP-PARTE-2.
@@ -10,7 +18,7 @@
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT M            ASSIGN TO DISK
+           SELECT M            ASSIGN TO WS-MAE-PATH
                                ORGANIZATION IS LINE SEQUENTIAL
                                FILE STATUS IS M-ESTADO.
 
@@ -18,12 +26,18 @@
                                ORGANIZATION IS LINE SEQUENTIAL
                                FILE STATUS IS AUTOS-ESTADO.
 
+           SELECT OPTIONAL MAE-PATH-CFG ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS MAE-PATH-CFG-ESTADO.
+
            SELECT LISTADO      ASSIGN TO DISK
                                ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT LISTADO-CSV  ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
-       FD  M       LABEL RECORD IS STANDARD
-                   VALUE OF FILE-ID IS "../../Parte1/MAESTRO-ACT.DAT".
+       FD  M       LABEL RECORD IS STANDARD.
        01  MAE.
            03  MAE-PATENTE         PIC X(6).
            03  MAE-FECHA           PIC 9(8).
@@ -46,10 +60,23 @@
            03  AUT-TAMAÑO      PIC X.
            03  AUT-IMPORTE     PIC 9(4)V99.
 
+      * Ruta alternativa de MAESTRO-ACT.DAT: un archivo de control
+      * opcional con una linea de texto; si no existe se usa la ruta
+      * de siempre (ver 005-INICIALIZAR-RUTA-MAESTRO).
+       FD  MAE-PATH-CFG LABEL RECORD IS STANDARD
+                   VALUE OF FILE-ID IS "../MAE-ACT-PATH.DAT".
+       01  REG-MAE-PATH            PIC X(80).
+
        FD  LISTADO  LABEL RECORD IS STANDARD
                    VALUE OF FILE-ID IS "../LISTADO.DAT".
 
-       01  LINEA               PIC X(80).
+       01  LINEA               PIC X(140).
+
+       FD  LISTADO-CSV LABEL RECORD IS STANDARD
+                   VALUE OF FILE-ID IS "../LISTADO.CSV".
+
+       01  LINEA-CSV           PIC X(140).
+
        WORKING-STORAGE SECTION.
        77  M-EOF               PIC XXX     VALUE "NO".
            88 EOF                          VALUE "SI".
@@ -57,9 +84,21 @@
            88 EOF                          VALUE "SI".
        77  M-ESTADO            PIC XX.
        77  AUTOS-ESTADO        PIC XX.
+       77  MAE-PATH-CFG-ESTADO PIC XX.
        77  WS-TOTAL-GENERAL    PIC 9(4).
+       77  WS-CANT-ANIOS       PIC 9     VALUE 5.
+       77  WS-TOPE-TAMANIOS    PIC 9(2)  VALUE 10.
+       01  WS-MAE-PATH         PIC X(80) VALUE
+           "../../Parte1/MAESTRO-ACT.DAT".
        01  WS-SUB              PIC 9(3).
        01  WS-EXISTE-MARCA     PIC X(2).
+       01  WS-I                       PIC 9(2).
+       01  WS-J                       PIC 9(2).
+       01  WS-ANIO-IDX                PIC 9.
+       01  WS-ANIO-IDX-MARCA          PIC 9.
+       01  WS-MES-IDX                 PIC 9(2).
+       01  WS-TAM-IDX                 PIC 9(2).
+       01  WS-TAM-ANIO-IDX            PIC 9.
        01  FECHA.
            03 FECHA-AA         PIC 9(4).
            03 FECHA-MM         PIC 9(2).
@@ -80,14 +119,24 @@
       -    'de Alquileres por mes'.
        01  PE3-ENCABE          PIC X(60) VALUE ' '.
        01  PE4-ENCABE.
-           03 FILLER           PIC X(20) VALUE 'Marca '.
+           03 FILLER           PIC X(20) VALUE 'Marca   Tam  Anio '.
            03 FILLER           PIC X(52) VALUE 'Ene Feb Mar Abr May Jun
       -    'Jul Ago Sep Oct Nov Dic     '.
            03 FILLER           PIC X(6) VALUE 'Total'.
+           03 FILLER           PIC X(10) VALUE 'Importe'.
+           03 FILLER           PIC X(10) VALUE 'Promedio'.
        01  PE5-ENCABE.
-           03 FILLER           PIC X(80) VALUE ALL '_'.
+           03 FILLER           PIC X(120) VALUE ALL '_'.
+       01  PE6-ENCABE.
+           03 FILLER           PIC X(20) VALUE ' '.
+           03 FILLER           PIC X(60) VALUE 'Desglose de Alquileres
+      -    ' por Tamaño de Vehiculo'.
        01  PTR-ROW.
            03 ROW-MARCA        PIC X(20).
+           03 ROW-TAMANIO      PIC X.
+           03 FILLER           PIC X(3) VALUE ' '.
+           03 ROW-ANIO         PIC 9(4).
+           03 FILLER           PIC X(1) VALUE ' '.
            03 ROW-ENE          PIC 999.
            03 FILLER           PIC X(1) VALUE ' '.
            03 ROW-FEB          PIC 999.
@@ -113,40 +162,61 @@
            03 ROW-DIC          PIC 999.
            03 FILLER           PIC X(5) VALUE ' '.
            03 ROW-TOT          PIC 9999.
-           03 FILLER           PIC X(4) VALUE ' '.
-           03 TOT-MARCA        PIC X(20).
-           03 TOT-ENE          PIC 999.
-           03 FILLER           PIC X(1) VALUE ' '.
-           03 TOT-FEB          PIC 999.
-           03 FILLER           PIC X(1) VALUE ' '.
-           03 TOT-MAR          PIC 999.
-           03 FILLER           PIC X(1) VALUE ' '.
-           03 TOT-ABR          PIC 999.
-           03 FILLER           PIC X(1) VALUE ' '.
-           03 TOT-MAY          PIC 999.
-           03 FILLER           PIC X(1) VALUE ' '.
-           03 TOT-JUN          PIC 999.
-           03 FILLER           PIC X(1) VALUE ' '.
-           03 TOT-JUL          PIC 999.
-           03 FILLER           PIC X(1) VALUE ' '.
-           03 TOT-AGO          PIC 999.
-           03 FILLER           PIC X(1) VALUE ' '.
-           03 TOT-SEP          PIC 999.
-           03 FILLER           PIC X(1) VALUE ' '.
-           03 TOT-OCT          PIC 999.
-           03 FILLER           PIC X(1) VALUE ' '.
-           03 TOT-NOV          PIC 999.
-           03 FILLER           PIC X(1) VALUE ' '.
-           03 TOT-DIC          PIC 999.
-           03 FILLER           PIC X(5) VALUE ' '.
-           03 TOT-TOT          PIC 9999.
+           03 FILLER           PIC X(2) VALUE ' '.
+           03 ROW-IMPORTE      PIC ZZZZZZ9,99.
+           03 FILLER           PIC X(2) VALUE ' '.
+           03 ROW-PROMEDIO     PIC ZZZZZ9,99.
+
+       01  PTR-CSV-ROW.
+           03 CSV-MARCA        PIC X(20).
+           03 FILLER           PIC X VALUE ','.
+           03 CSV-TAMANIO      PIC X.
+           03 FILLER           PIC X VALUE ','.
+           03 CSV-ANIO         PIC 9(4).
+           03 FILLER           PIC X VALUE ','.
+           03 CSV-MES          PIC 99.
+           03 FILLER           PIC X VALUE ','.
+           03 CSV-CANT         PIC 9(4).
+           03 FILLER           PIC X VALUE ','.
+           03 CSV-IMPORTE      PIC 9(7)V99.
+
        01  WS-TABLE.
            03  WS-AUTO OCCURS 300 TIMES
+               ASCENDING KEY IS WS-AUTO-MARCA WS-AUTO-TAMAÑO
                INDEXED BY IND.
                05 WS-AUTO-MARCA                PIC X(20).
-               05 WS-AUTO-MES OCCURS 13 TIMES  PIC 9(3).
+               05 WS-AUTO-TAMAÑO               PIC X.
+               05 WS-AUTO-ANIO OCCURS 5 TIMES INDEXED BY IND-ANIO.
+                   10 ANIO-NRO                 PIC 9(4).
+                   10 ANIO-MES OCCURS 13 TIMES.
+                       15 MES-CANT             PIC 9(3).
+                       15 MES-IMPORTE          PIC 9(7)V99.
+
+      * Totales generales por anio/mes, separados de WS-TABLE para
+      * no alterar el orden ascendente que necesita la busqueda
+      * binaria por marca+tamaño.
+       01  WS-TOTALES.
+           03 WS-TOTAL-ANIO OCCURS 5 TIMES INDEXED BY IND-TOT-ANIO.
+               05 TOT-ANIO-NRO              PIC 9(4).
+               05 TOT-ANIO-MES OCCURS 13 TIMES.
+                   10 TOT-MES-CANT          PIC 9(3).
+                   10 TOT-MES-IMPORTE       PIC 9(7)V99.
+
+      * Totales por AUT-TAMAÑO solo (independiente de la marca), para
+      * el desglose de flota por tamaño pedido ademas del de marca.
+       01  WS-TAMANIOS.
+           03 WS-TOT-TAMANIO OCCURS 10 TIMES INDEXED BY IND-TAM.
+               05 TAM-CODIGO                PIC X.
+               05 TAM-ANIO OCCURS 5 TIMES INDEXED BY IND-TAM-ANIO.
+                   10 TAM-ANIO-NRO          PIC 9(4).
+                   10 TAM-ANIO-MES OCCURS 13 TIMES.
+                       15 TAM-MES-CANT      PIC 9(3).
+                       15 TAM-MES-IMPORTE   PIC 9(7)V99.
+
        01  WS-TABLE2.
-           03  WS-AUX OCCURS 300 TIMES
+      * 2000 cubre holgadamente el crecimiento de flota previsto; ver
+      * el mismo tope en TP1.cbl (WS-TOPE-TABLA) para AUTOS.DAT.
+           03  WS-AUX OCCURS 2000 TIMES
                INDEXED BY IND-AUX.
                05  WS-AUX-PATENTE     PIC X(6).
                05  WS-AUX-DESC        PIC X(30).
@@ -155,22 +225,47 @@
                05  WS-AUX-TAMAÑO      PIC X.
                05  WS-AUX-IMPORTE     PIC 9(4)V99.
        01  WS-MARCA                   PIC X(20).
-       01  WS-INDICE                  PIC 9(2).
-       01  WS-I                       PIC 9(2).
+       01  WS-TAMANIO                 PIC X.
+       01  WS-INDICE                  PIC 9(3).
+       01  WS-DUPLA.
+           03 WS-DUPLA-MARCA   PIC X(20).
+           03 WS-DUPLA-TAMAÑO  PIC X.
+       01  WS-TABLE-SWAP.
+           03 WS-SWAP-MARCA                PIC X(20).
+           03 WS-SWAP-TAMAÑO               PIC X.
+           03 WS-SWAP-ANIO OCCURS 5 TIMES.
+               05 WS-SWAP-ANIO-NRO          PIC 9(4).
+               05 WS-SWAP-MES OCCURS 13 TIMES.
+                   10 WS-SWAP-CANT         PIC 9(3).
+                   10 WS-SWAP-IMPORTE      PIC 9(7)V99.
 
        PROCEDURE DIVISION.
        COMIENZO.
+            PERFORM 005-INICIALIZAR-RUTA-MAESTRO.
             PERFORM 010-ABRIR-ARCHIVOS.
             PERFORM 020-LEER-ARCHIVOS.
             PERFORM 030-ESCRIBIR-CABECERA-LISTADO.
             MOVE 0 TO WS-TOTAL-GENERAL.
             PERFORM 040-CARGA-TABLA.
+            PERFORM 045-ORDENAR-TABLA.
             PERFORM 050-PROCESAR UNTIL M-EOF = "SI".
             PERFORM 060-ESCRIBIR-LISTADO.
             PERFORM 070-CERRAR-ARCHIVOS.
             STOP RUN.
 
       *-----------------------------------------------------------------
+      *******
+       005-INICIALIZAR-RUTA-MAESTRO.
+      *******
+           OPEN INPUT MAE-PATH-CFG.
+           IF MAE-PATH-CFG-ESTADO = "00"
+               READ MAE-PATH-CFG INTO REG-MAE-PATH
+               IF MAE-PATH-CFG-ESTADO = "00" AND REG-MAE-PATH NOT =
+                   SPACES
+                   MOVE REG-MAE-PATH TO WS-MAE-PATH
+               END-IF
+               CLOSE MAE-PATH-CFG.
+      *-----------------------------------------------------------------
       *******
        010-ABRIR-ARCHIVOS.
       *******
@@ -178,11 +273,12 @@
            IF M-ESTADO NOT = ZERO
                DISPLAY "ERROR EN OPEN MAESTRO FS: " M-ESTADO
                STOP RUN.
-               OPEN INPUT AUTOS.
+           OPEN INPUT AUTOS.
            IF AUTOS-ESTADO NOT = ZERO
                DISPLAY "ERROR EN OPEN AUTOS FS: " AUTOS-ESTADO
                STOP RUN.
            OPEN OUTPUT LISTADO.
+           OPEN OUTPUT LISTADO-CSV.
       *-----------------------------------------------------------------
       *******
        020-LEER-ARCHIVOS.
@@ -202,6 +298,18 @@
            WRITE LINEA FROM PE3-ENCABE.
            WRITE LINEA FROM PE4-ENCABE.
            WRITE LINEA FROM PE5-ENCABE.
+           MOVE "Marca,Tamano,Anio,Mes,Cantidad,Importe" TO LINEA-CSV.
+           WRITE LINEA-CSV.
+      * El encabezado de la seccion por tamaño se escribe antes de
+      * procesar para que quede junto a los demas encabezados, igual
+      * que PE1..PE5; sus filas se graban recien al final en
+      * ESCRIBIR-TAMANIOS.
+           WRITE LINEA FROM PE6-ENCABE.
+           WRITE LINEA FROM PE3-ENCABE.
+           WRITE LINEA FROM PE4-ENCABE.
+           WRITE LINEA FROM PE5-ENCABE.
+           MOVE "Tamano,Anio,Mes,Cantidad,Importe" TO LINEA-CSV.
+           WRITE LINEA-CSV.
       *-----------------------------------------------------------------
       *******
        040-CARGA-TABLA.
@@ -210,8 +318,38 @@
            MOVE 1 TO WS-SUB.
            MOVE 1 TO WS-I.
            PERFORM 090-CARGAR-AUTOS UNTIL
-               AUTOS-ESTADO = "10" OR WS-I > 300.
-           MOVE 'Totales' TO WS-AUTO-MARCA(WS-SUB).
+               AUTOS-ESTADO = "10" OR WS-I > 2000.
+           IF AUTOS-ESTADO NOT = "10"
+               DISPLAY "ATENCION: AUTOS.DAT supera el tope de WS-AUX ("
+                   "2000); autos excedentes no se cargaron.".
+      *-----------------------------------------------------------------
+      *******
+       045-ORDENAR-TABLA.
+      *******
+      * WS-AUTO se carga en el orden de AUTOS.DAT, no alfabetico; una
+      * pasada de ordenamiento por burbuja lo deja ascendente por
+      * marca+tamaño para poder usar SEARCH ALL en 110-OBTENGO-INDICE.
+           IF WS-SUB > 2
+               MOVE 1 TO WS-I
+               PERFORM 046-PASADA-ORDENAR VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-SUB - 2.
+      *-----------------------------------------------------------------
+      *******
+       046-PASADA-ORDENAR.
+      *******
+           MOVE 1 TO WS-J.
+           PERFORM 047-COMPARAR-Y-SWAP VARYING WS-J FROM 1 BY 1
+               UNTIL WS-J > WS-SUB - 2.
+      *-----------------------------------------------------------------
+      *******
+       047-COMPARAR-Y-SWAP.
+      *******
+           IF WS-AUTO-MARCA(WS-J) > WS-AUTO-MARCA(WS-J + 1) OR
+               (WS-AUTO-MARCA(WS-J) = WS-AUTO-MARCA(WS-J + 1) AND
+                WS-AUTO-TAMAÑO(WS-J) > WS-AUTO-TAMAÑO(WS-J + 1))
+               MOVE WS-AUTO(WS-J) TO WS-TABLE-SWAP
+               MOVE WS-AUTO(WS-J + 1) TO WS-AUTO(WS-J)
+               MOVE WS-TABLE-SWAP TO WS-AUTO(WS-J + 1).
       *-----------------------------------------------------------------
       *******
        050-PROCESAR.
@@ -225,33 +363,188 @@
        060-ESCRIBIR-LISTADO.
       *******
            MOVE 1 TO WS-I.
-           PERFORM ESCRIBIR-LINEA UNTIL WS-I > WS-SUB.
+           PERFORM ESCRIBIR-MARCA VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-SUB - 1.
+           PERFORM ESCRIBIR-TOTALES.
+           PERFORM ESCRIBIR-TAMANIOS.
       *-----------------------------------------------------------------
       *******
-       ESCRIBIR-LINEA.
+       ESCRIBIR-MARCA.
       *******
-           PERFORM CARGAR-LINEA.
-           WRITE LINEA FROM PTR-ROW.
-           ADD 1 TO WS-I.
+           MOVE 1 TO WS-ANIO-IDX.
+           PERFORM ESCRIBIR-LINEA-ANIO VARYING WS-ANIO-IDX FROM 1
+               BY 1 UNTIL WS-ANIO-IDX > WS-CANT-ANIOS.
+      *-----------------------------------------------------------------
+      *******
+       ESCRIBIR-LINEA-ANIO.
+      *******
+           IF ANIO-NRO(WS-I, WS-ANIO-IDX) NOT = 0
+               MOVE WS-AUTO-MARCA(WS-I) TO ROW-MARCA
+               MOVE WS-AUTO-TAMAÑO(WS-I) TO ROW-TAMANIO
+               MOVE ANIO-NRO(WS-I, WS-ANIO-IDX) TO ROW-ANIO
+               PERFORM CARGAR-LINEA
+               WRITE LINEA FROM PTR-ROW
+               PERFORM CARGAR-LINEA-CSV.
+      *-----------------------------------------------------------------
+      *******
+       ESCRIBIR-TOTALES.
+      *******
+           MOVE 1 TO WS-ANIO-IDX.
+           PERFORM ESCRIBIR-LINEA-TOTAL VARYING WS-ANIO-IDX FROM 1
+               BY 1 UNTIL WS-ANIO-IDX > WS-CANT-ANIOS.
+      *-----------------------------------------------------------------
+      *******
+       ESCRIBIR-LINEA-TOTAL.
+      *******
+           IF TOT-ANIO-NRO(WS-ANIO-IDX) NOT = 0
+               MOVE "Totales"         TO ROW-MARCA
+               MOVE SPACE             TO ROW-TAMANIO
+               MOVE TOT-ANIO-NRO(WS-ANIO-IDX) TO ROW-ANIO
+               MOVE TOT-MES-CANT(WS-ANIO-IDX, 1) TO ROW-ENE
+               MOVE TOT-MES-CANT(WS-ANIO-IDX, 2) TO ROW-FEB
+               MOVE TOT-MES-CANT(WS-ANIO-IDX, 3) TO ROW-MAR
+               MOVE TOT-MES-CANT(WS-ANIO-IDX, 4) TO ROW-ABR
+               MOVE TOT-MES-CANT(WS-ANIO-IDX, 5) TO ROW-MAY
+               MOVE TOT-MES-CANT(WS-ANIO-IDX, 6) TO ROW-JUN
+               MOVE TOT-MES-CANT(WS-ANIO-IDX, 7) TO ROW-JUL
+               MOVE TOT-MES-CANT(WS-ANIO-IDX, 8) TO ROW-AGO
+               MOVE TOT-MES-CANT(WS-ANIO-IDX, 9) TO ROW-SEP
+               MOVE TOT-MES-CANT(WS-ANIO-IDX, 10) TO ROW-OCT
+               MOVE TOT-MES-CANT(WS-ANIO-IDX, 11) TO ROW-NOV
+               MOVE TOT-MES-CANT(WS-ANIO-IDX, 12) TO ROW-DIC
+               MOVE TOT-MES-CANT(WS-ANIO-IDX, 13) TO ROW-TOT
+               MOVE TOT-MES-IMPORTE(WS-ANIO-IDX, 13) TO ROW-IMPORTE
+               IF ROW-TOT = 0
+                   MOVE 0 TO ROW-PROMEDIO
+               ELSE
+                   COMPUTE ROW-PROMEDIO ROUNDED =
+                       TOT-MES-IMPORTE(WS-ANIO-IDX, 13) / ROW-TOT
+               END-IF
+               WRITE LINEA FROM PTR-ROW
+               MOVE "Totales" TO CSV-MARCA
+               MOVE SPACE TO CSV-TAMANIO
+               MOVE TOT-ANIO-NRO(WS-ANIO-IDX) TO CSV-ANIO
+               MOVE 13 TO CSV-MES
+               MOVE ROW-TOT TO CSV-CANT
+               MOVE TOT-MES-IMPORTE(WS-ANIO-IDX, 13) TO CSV-IMPORTE
+               MOVE PTR-CSV-ROW TO LINEA-CSV
+               WRITE LINEA-CSV.
+      *-----------------------------------------------------------------
+      *******
+       ESCRIBIR-TAMANIOS.
+      *******
+           MOVE 1 TO WS-TAM-IDX.
+           PERFORM ESCRIBIR-UN-TAMANIO VARYING WS-TAM-IDX FROM 1 BY 1
+               UNTIL WS-TAM-IDX > WS-TOPE-TAMANIOS.
+      *-----------------------------------------------------------------
+      *******
+       ESCRIBIR-UN-TAMANIO.
+      *******
+           IF TAM-CODIGO(WS-TAM-IDX) NOT = SPACE
+               MOVE 1 TO WS-TAM-ANIO-IDX
+               PERFORM ESCRIBIR-LINEA-TAMANIO VARYING WS-TAM-ANIO-IDX
+                   FROM 1 BY 1 UNTIL WS-TAM-ANIO-IDX > WS-CANT-ANIOS.
+      *-----------------------------------------------------------------
+      *******
+       ESCRIBIR-LINEA-TAMANIO.
+      *******
+           IF TAM-ANIO-NRO(WS-TAM-IDX, WS-TAM-ANIO-IDX) NOT = 0
+               MOVE SPACES TO ROW-MARCA
+               MOVE TAM-CODIGO(WS-TAM-IDX) TO ROW-TAMANIO
+               MOVE TAM-ANIO-NRO(WS-TAM-IDX, WS-TAM-ANIO-IDX) TO
+                   ROW-ANIO
+               MOVE TAM-MES-CANT(WS-TAM-IDX, WS-TAM-ANIO-IDX, 1) TO
+                   ROW-ENE
+               MOVE TAM-MES-CANT(WS-TAM-IDX, WS-TAM-ANIO-IDX, 2) TO
+                   ROW-FEB
+               MOVE TAM-MES-CANT(WS-TAM-IDX, WS-TAM-ANIO-IDX, 3) TO
+                   ROW-MAR
+               MOVE TAM-MES-CANT(WS-TAM-IDX, WS-TAM-ANIO-IDX, 4) TO
+                   ROW-ABR
+               MOVE TAM-MES-CANT(WS-TAM-IDX, WS-TAM-ANIO-IDX, 5) TO
+                   ROW-MAY
+               MOVE TAM-MES-CANT(WS-TAM-IDX, WS-TAM-ANIO-IDX, 6) TO
+                   ROW-JUN
+               MOVE TAM-MES-CANT(WS-TAM-IDX, WS-TAM-ANIO-IDX, 7) TO
+                   ROW-JUL
+               MOVE TAM-MES-CANT(WS-TAM-IDX, WS-TAM-ANIO-IDX, 8) TO
+                   ROW-AGO
+               MOVE TAM-MES-CANT(WS-TAM-IDX, WS-TAM-ANIO-IDX, 9) TO
+                   ROW-SEP
+               MOVE TAM-MES-CANT(WS-TAM-IDX, WS-TAM-ANIO-IDX, 10) TO
+                   ROW-OCT
+               MOVE TAM-MES-CANT(WS-TAM-IDX, WS-TAM-ANIO-IDX, 11) TO
+                   ROW-NOV
+               MOVE TAM-MES-CANT(WS-TAM-IDX, WS-TAM-ANIO-IDX, 12) TO
+                   ROW-DIC
+               MOVE TAM-MES-CANT(WS-TAM-IDX, WS-TAM-ANIO-IDX, 13) TO
+                   ROW-TOT
+               MOVE TAM-MES-IMPORTE(WS-TAM-IDX, WS-TAM-ANIO-IDX, 13)
+                   TO ROW-IMPORTE
+               IF ROW-TOT = 0
+                   MOVE 0 TO ROW-PROMEDIO
+               ELSE
+                   COMPUTE ROW-PROMEDIO ROUNDED =
+                       TAM-MES-IMPORTE(WS-TAM-IDX, WS-TAM-ANIO-IDX, 13)
+                           / ROW-TOT
+               END-IF
+               WRITE LINEA FROM PTR-ROW
+               MOVE SPACES TO CSV-MARCA
+               MOVE TAM-CODIGO(WS-TAM-IDX) TO CSV-TAMANIO
+               MOVE TAM-ANIO-NRO(WS-TAM-IDX, WS-TAM-ANIO-IDX) TO
+                   CSV-ANIO
+               MOVE 13 TO CSV-MES
+               MOVE ROW-TOT TO CSV-CANT
+               MOVE TAM-MES-IMPORTE(WS-TAM-IDX, WS-TAM-ANIO-IDX, 13)
+                   TO CSV-IMPORTE
+               MOVE PTR-CSV-ROW TO LINEA-CSV
+               WRITE LINEA-CSV.
       *-----------------------------------------------------------------
       *******
       *******
        CARGAR-LINEA.
       *******
-           MOVE WS-AUTO-MARCA(WS-I) TO ROW-MARCA.
-           MOVE WS-AUTO-MES(WS-I, 1) TO ROW-ENE.
-           MOVE WS-AUTO-MES(WS-I, 2) TO ROW-FEB.
-           MOVE WS-AUTO-MES(WS-I, 3) TO ROW-MAR.
-           MOVE WS-AUTO-MES(WS-I, 4) TO ROW-ABR.
-           MOVE WS-AUTO-MES(WS-I, 5) TO ROW-MAY.
-           MOVE WS-AUTO-MES(WS-I, 6) TO ROW-JUN.
-           MOVE WS-AUTO-MES(WS-I, 7) TO ROW-JUL.
-           MOVE WS-AUTO-MES(WS-I, 8) TO ROW-AGO.
-           MOVE WS-AUTO-MES(WS-I, 9) TO ROW-SEP.
-           MOVE WS-AUTO-MES(WS-I, 10) TO ROW-OCT.
-           MOVE WS-AUTO-MES(WS-I, 11) TO ROW-NOV.
-           MOVE WS-AUTO-MES(WS-I, 12) TO ROW-DIC.
-           MOVE WS-AUTO-MES(WS-I, 13) TO ROW-TOT.
+           MOVE ANIO-MES(WS-I, WS-ANIO-IDX, 1) TO ROW-ENE.
+           MOVE ANIO-MES(WS-I, WS-ANIO-IDX, 2) TO ROW-FEB.
+           MOVE ANIO-MES(WS-I, WS-ANIO-IDX, 3) TO ROW-MAR.
+           MOVE ANIO-MES(WS-I, WS-ANIO-IDX, 4) TO ROW-ABR.
+           MOVE ANIO-MES(WS-I, WS-ANIO-IDX, 5) TO ROW-MAY.
+           MOVE ANIO-MES(WS-I, WS-ANIO-IDX, 6) TO ROW-JUN.
+           MOVE ANIO-MES(WS-I, WS-ANIO-IDX, 7) TO ROW-JUL.
+           MOVE ANIO-MES(WS-I, WS-ANIO-IDX, 8) TO ROW-AGO.
+           MOVE ANIO-MES(WS-I, WS-ANIO-IDX, 9) TO ROW-SEP.
+           MOVE ANIO-MES(WS-I, WS-ANIO-IDX, 10) TO ROW-OCT.
+           MOVE ANIO-MES(WS-I, WS-ANIO-IDX, 11) TO ROW-NOV.
+           MOVE ANIO-MES(WS-I, WS-ANIO-IDX, 12) TO ROW-DIC.
+           MOVE ANIO-MES(WS-I, WS-ANIO-IDX, 13) TO ROW-TOT.
+           MOVE MES-IMPORTE(WS-I, WS-ANIO-IDX, 13) TO ROW-IMPORTE.
+           IF ROW-TOT = 0
+               MOVE 0 TO ROW-PROMEDIO
+           ELSE
+               COMPUTE ROW-PROMEDIO ROUNDED =
+                   MES-IMPORTE(WS-I, WS-ANIO-IDX, 13) / ROW-TOT
+           END-IF.
+      *-----------------------------------------------------------------
+      *******
+       CARGAR-LINEA-CSV.
+      *******
+           MOVE 1 TO WS-MES-IDX.
+           PERFORM CARGAR-LINEA-CSV-MES VARYING WS-MES-IDX FROM 1
+               BY 1 UNTIL WS-MES-IDX > 12.
+      *-----------------------------------------------------------------
+      *******
+       CARGAR-LINEA-CSV-MES.
+      *******
+           IF MES-CANT(WS-I, WS-ANIO-IDX, WS-MES-IDX) > 0
+               MOVE WS-AUTO-MARCA(WS-I) TO CSV-MARCA
+               MOVE WS-AUTO-TAMAÑO(WS-I) TO CSV-TAMANIO
+               MOVE ANIO-NRO(WS-I, WS-ANIO-IDX) TO CSV-ANIO
+               MOVE WS-MES-IDX TO CSV-MES
+               MOVE MES-CANT(WS-I, WS-ANIO-IDX, WS-MES-IDX) TO CSV-CANT
+               MOVE MES-IMPORTE(WS-I, WS-ANIO-IDX, WS-MES-IDX) TO
+                   CSV-IMPORTE
+               MOVE PTR-CSV-ROW TO LINEA-CSV
+               WRITE LINEA-CSV.
       *-----------------------------------------------------------------
       *******
        070-CERRAR-ARCHIVOS.
@@ -259,7 +552,8 @@
            CLOSE
                M
                AUTOS
-               LISTADO.
+               LISTADO
+               LISTADO-CSV.
       *******
       *-----------------------------------------------------------------
       *******
@@ -292,15 +586,20 @@
       *******
        130-BUSCO-TABLA.
       *******
+      * Alta de marca+tamaño unicos: se hace mientras la tabla todavia
+      * no esta ordenada (ver 045-ORDENAR-TABLA), asi que la busqueda
+      * de duplicados es lineal.
            MOVE AUT TO WS-AUX(WS-I).
            ADD 1 TO WS-I.
            MOVE 'NO' TO WS-EXISTE-MARCA.
            MOVE 1 TO IND.
            SEARCH WS-AUTO
-               WHEN AUT-MARCA EQUALS WS-AUTO-MARCA(IND)
+               WHEN AUT-MARCA EQUAL WS-AUTO-MARCA(IND) AND
+                   AUT-TAMAÑO EQUAL WS-AUTO-TAMAÑO(IND)
                MOVE 'SI' TO WS-EXISTE-MARCA.
-           IF WS-EXISTE-MARCA EQUALS 'NO'
+           IF WS-EXISTE-MARCA EQUAL 'NO'
                MOVE AUT-MARCA TO WS-AUTO-MARCA(WS-SUB)
+               MOVE AUT-TAMAÑO TO WS-AUTO-TAMAÑO(WS-SUB)
                ADD 1 TO WS-SUB.
       *******
       *-----------------------------------------------------------------
@@ -309,26 +608,209 @@
       *******
            MOVE 1 TO IND-AUX.
            SEARCH WS-AUX
-               WHEN WS-AUX-PATENTE(IND-AUX)EQUALS MAE-PATENTE
-               MOVE WS-AUX-MARCA(IND-AUX) TO WS-MARCA.
+               WHEN WS-AUX-PATENTE(IND-AUX) EQUAL MAE-PATENTE
+               MOVE WS-AUX-MARCA(IND-AUX) TO WS-MARCA
+               MOVE WS-AUX-TAMAÑO(IND-AUX) TO WS-TAMANIO.
       *******
       *-----------------------------------------------------------------
       *******
        110-OBTENGO-INDICE.
       *******
+      * Busqueda lineal por marca+tamaño, acotada a las WS-SUB - 1
+      * posiciones realmente cargadas por 040-CARGA-TABLA; WS-AUTO
+      * declara 300 posiciones pero solo esas estan pobladas (y solo
+      * esas quedan ordenadas por 045-ORDENAR-TABLA), asi que una
+      * SEARCH ALL sobre el rango completo puede no encontrar una clave
+      * presente. Si no se encuentra (no deberia pasar: toda marca de
+      * MAESTRO.DAT viene de AUTOS.DAT y por lo tanto ya esta en
+      * WS-AUTO), WS-INDICE queda en 0 y 120-SUMO-FECHA no acumula.
+           MOVE WS-MARCA TO WS-DUPLA-MARCA.
+           MOVE WS-TAMANIO TO WS-DUPLA-TAMAÑO.
            MOVE 1 TO IND.
            SEARCH WS-AUTO
-               WHEN WS-AUTO-MARCA(IND)EQUALS WS-MARCA
-               MOVE IND TO WS-INDICE.
+               AT END
+                   MOVE 0 TO WS-INDICE
+               WHEN IND > WS-SUB - 1
+                   MOVE 0 TO WS-INDICE
+               WHEN WS-AUTO-MARCA(IND) = WS-DUPLA-MARCA AND
+                   WS-AUTO-TAMAÑO(IND) = WS-DUPLA-TAMAÑO
+                   MOVE IND TO WS-INDICE
+           END-SEARCH.
       *******
       *-----------------------------------------------------------------
       *******
        120-SUMO-FECHA.
       *******
-           ADD 1 TO WS-AUTO-MES(WS-INDICE, MAE-FECHA-MM).
-           ADD 1 TO WS-AUTO-MES(WS-INDICE, 13).
-           ADD 1 TO WS-AUTO-MES(WS-SUB, MAE-FECHA-MM).
-           ADD 1 TO WS-AUTO-MES(WS-SUB, 13).
+           IF WS-INDICE = 0
+               DISPLAY "ATENCION: no se encontro en WS-AUTO la marca/"
+                   "tamaño de la patente " MAE-PATENTE
+                   "; no se acumula esta fecha."
+           ELSE
+               PERFORM 121-SUMO-FECHA-INDICE.
+      *******
+       121-SUMO-FECHA-INDICE.
+      *******
+           PERFORM 125-UBICAR-ANIO-MARCA.
+           MOVE WS-ANIO-IDX TO WS-ANIO-IDX-MARCA.
+           PERFORM 126-UBICAR-ANIO-TOTAL.
+           IF WS-ANIO-IDX-MARCA = 0
+               DISPLAY "ATENCION: tabla de anios por marca/tamaño lle
+      -                "na (WS-CANT-ANIOS=" WS-CANT-ANIOS
+                   "); año excedente no se acumula."
+           ELSE
+               ADD 1 TO
+                   MES-CANT(WS-INDICE, WS-ANIO-IDX-MARCA, MAE-FECHA-MM)
+               ADD 1 TO MES-CANT(WS-INDICE, WS-ANIO-IDX-MARCA, 13)
+               ADD MAE-IMPORTE TO
+                   MES-IMPORTE(WS-INDICE, WS-ANIO-IDX-MARCA,
+                       MAE-FECHA-MM)
+               ADD MAE-IMPORTE TO
+                   MES-IMPORTE(WS-INDICE, WS-ANIO-IDX-MARCA, 13).
+           IF WS-ANIO-IDX = 0
+               DISPLAY "ATENCION: tabla de anios totales llena (WS-CA
+      -                "NT-ANIOS=" WS-CANT-ANIOS
+                   "); año excedente no se acumula."
+           ELSE
+               ADD 1 TO TOT-MES-CANT(WS-ANIO-IDX, MAE-FECHA-MM)
+               ADD 1 TO TOT-MES-CANT(WS-ANIO-IDX, 13)
+               ADD MAE-IMPORTE TO
+                   TOT-MES-IMPORTE(WS-ANIO-IDX, MAE-FECHA-MM)
+               ADD MAE-IMPORTE TO TOT-MES-IMPORTE(WS-ANIO-IDX, 13).
+           PERFORM 127-UBICAR-TAMANIO.
+           IF WS-TAM-IDX = 0
+               DISPLAY "ATENCION: tabla de totales por tamaño llena (WS
+      -                "-TOPE-TAMANIOS=" WS-TOPE-TAMANIOS
+                   "); tamaño excedente no se acumula."
+           ELSE
+               PERFORM 128-UBICAR-ANIO-TAMANIO
+               IF WS-TAM-ANIO-IDX = 0
+                   DISPLAY "ATENCION: tabla de anios por tamaño llena (
+      -                    "WS-CANT-ANIOS=" WS-CANT-ANIOS
+                       "); año excedente no se acumula."
+               ELSE
+                   ADD 1 TO
+                       TAM-MES-CANT(WS-TAM-IDX, WS-TAM-ANIO-IDX,
+                           MAE-FECHA-MM)
+                   ADD 1 TO TAM-MES-CANT(WS-TAM-IDX, WS-TAM-ANIO-IDX,
+                       13)
+                   ADD MAE-IMPORTE TO
+                       TAM-MES-IMPORTE(WS-TAM-IDX, WS-TAM-ANIO-IDX,
+                           MAE-FECHA-MM)
+                   ADD MAE-IMPORTE TO
+                       TAM-MES-IMPORTE(WS-TAM-IDX, WS-TAM-ANIO-IDX,
+                           13).
+      *-----------------------------------------------------------------
+      *******
+       127-UBICAR-TAMANIO.
+      *******
+      * Busca el tamaño dentro de la tabla de totales por tamaño, o
+      * usa el primer casillero libre si todavia no aparecio.
+           MOVE 0 TO WS-TAM-IDX.
+           MOVE 1 TO IND-TAM.
+           PERFORM 1271-BUSCAR-TAMANIO VARYING IND-TAM FROM 1 BY 1
+               UNTIL IND-TAM > WS-TOPE-TAMANIOS OR WS-TAM-IDX NOT = 0.
+           IF WS-TAM-IDX = 0
+               MOVE 1 TO IND-TAM
+               PERFORM 1272-LIBRE-TAMANIO VARYING IND-TAM FROM 1 BY 1
+                   UNTIL IND-TAM > WS-TOPE-TAMANIOS OR
+                   WS-TAM-IDX NOT = 0.
+      *-----------------------------------------------------------------
+      *******
+       1271-BUSCAR-TAMANIO.
+      *******
+           IF TAM-CODIGO(IND-TAM) = WS-TAMANIO
+               MOVE IND-TAM TO WS-TAM-IDX.
+      *-----------------------------------------------------------------
+      *******
+       1272-LIBRE-TAMANIO.
+      *******
+           IF TAM-CODIGO(IND-TAM) = SPACE
+               MOVE WS-TAMANIO TO TAM-CODIGO(IND-TAM)
+               MOVE IND-TAM TO WS-TAM-IDX.
+      *-----------------------------------------------------------------
+      *******
+       128-UBICAR-ANIO-TAMANIO.
+      *******
+      * Igual que 126-UBICAR-ANIO-TOTAL pero dentro de la fila de este
+      * tamaño en vez de en la tabla de totales generales.
+           MOVE 0 TO WS-TAM-ANIO-IDX.
+           MOVE 1 TO IND-TAM-ANIO.
+           PERFORM 1281-BUSCAR-ANIO-TAMANIO VARYING IND-TAM-ANIO FROM
+               1 BY 1 UNTIL IND-TAM-ANIO > WS-CANT-ANIOS OR
+               WS-TAM-ANIO-IDX NOT = 0.
+           IF WS-TAM-ANIO-IDX = 0
+               MOVE 1 TO IND-TAM-ANIO
+               PERFORM 1282-LIBRE-ANIO-TAMANIO VARYING IND-TAM-ANIO
+                   FROM 1 BY 1 UNTIL IND-TAM-ANIO > WS-CANT-ANIOS OR
+                   WS-TAM-ANIO-IDX NOT = 0.
+      *-----------------------------------------------------------------
+      *******
+       1281-BUSCAR-ANIO-TAMANIO.
+      *******
+           IF TAM-ANIO-NRO(WS-TAM-IDX, IND-TAM-ANIO) = MAE-FECHA-AAAA
+               MOVE IND-TAM-ANIO TO WS-TAM-ANIO-IDX.
+      *-----------------------------------------------------------------
+      *******
+       1282-LIBRE-ANIO-TAMANIO.
+      *******
+           IF TAM-ANIO-NRO(WS-TAM-IDX, IND-TAM-ANIO) = 0
+               MOVE MAE-FECHA-AAAA TO
+                   TAM-ANIO-NRO(WS-TAM-IDX, IND-TAM-ANIO)
+               MOVE IND-TAM-ANIO TO WS-TAM-ANIO-IDX.
+      *-----------------------------------------------------------------
+      *******
+       125-UBICAR-ANIO-MARCA.
+      *******
+      * Busca el anio dentro de la flota de años de esta marca, o usa
+      * el primer casillero libre si todavia no aparecio.
+           MOVE 0 TO WS-ANIO-IDX.
+           MOVE 1 TO IND-ANIO.
+           PERFORM 1251-BUSCAR-ANIO-MARCA VARYING IND-ANIO FROM 1 BY 1
+               UNTIL IND-ANIO > WS-CANT-ANIOS OR WS-ANIO-IDX NOT = 0.
+           IF WS-ANIO-IDX = 0
+               MOVE 1 TO IND-ANIO
+               PERFORM 1252-LIBRE-ANIO-MARCA VARYING IND-ANIO FROM 1
+                   BY 1 UNTIL IND-ANIO > WS-CANT-ANIOS OR
+                   WS-ANIO-IDX NOT = 0.
+      *-----------------------------------------------------------------
+      *******
+       1251-BUSCAR-ANIO-MARCA.
+      *******
+           IF ANIO-NRO(WS-INDICE, IND-ANIO) = MAE-FECHA-AAAA
+               MOVE IND-ANIO TO WS-ANIO-IDX.
+      *-----------------------------------------------------------------
+      *******
+       1252-LIBRE-ANIO-MARCA.
+      *******
+           IF ANIO-NRO(WS-INDICE, IND-ANIO) = 0
+               MOVE MAE-FECHA-AAAA TO ANIO-NRO(WS-INDICE, IND-ANIO)
+               MOVE IND-ANIO TO WS-ANIO-IDX.
+      *-----------------------------------------------------------------
+      *******
+       126-UBICAR-ANIO-TOTAL.
+      *******
+           MOVE 0 TO WS-ANIO-IDX.
+           MOVE 1 TO IND-TOT-ANIO.
+           PERFORM 1261-BUSCAR-ANIO-TOTAL VARYING IND-TOT-ANIO FROM 1
+               BY 1 UNTIL IND-TOT-ANIO > WS-CANT-ANIOS OR
+               WS-ANIO-IDX NOT = 0.
+           IF WS-ANIO-IDX = 0
+               MOVE 1 TO IND-TOT-ANIO
+               PERFORM 1262-LIBRE-ANIO-TOTAL VARYING IND-TOT-ANIO
+                   FROM 1 BY 1 UNTIL IND-TOT-ANIO > WS-CANT-ANIOS OR
+                   WS-ANIO-IDX NOT = 0.
+      *-----------------------------------------------------------------
+      *******
+       1261-BUSCAR-ANIO-TOTAL.
+      *******
+           IF TOT-ANIO-NRO(IND-TOT-ANIO) = MAE-FECHA-AAAA
+               MOVE IND-TOT-ANIO TO WS-ANIO-IDX.
+      *-----------------------------------------------------------------
+      *******
+       1262-LIBRE-ANIO-TOTAL.
       *******
+           IF TOT-ANIO-NRO(IND-TOT-ANIO) = 0
+               MOVE MAE-FECHA-AAAA TO TOT-ANIO-NRO(IND-TOT-ANIO)
+               MOVE IND-TOT-ANIO TO WS-ANIO-IDX.
       *-----------------------------------------------------------------
        END PROGRAM TP-PARTE-2.
