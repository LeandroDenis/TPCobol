@@ -0,0 +1,317 @@
+      ******************************************************************
+      * Author: Leandro Denis
+      * Purpose: TP 1 Algoritmos 4 Parte 1
+      *
+      * Modification history:
+      *   LD  Programa nuevo: reinyecta en NOVEDADES1..4.DAT las
+      *       novedades que 171-GRABAR-PENDIENTE (TP-PARTE-1) dejo en
+      *       PENDIENTES.DAT por tener fecha posterior a la corrida que
+      *       las genero, una vez que esa fecha ya llego; las que
+      *       todavia no vencieron quedan en PENDIENTES.DAT para la
+      *       proxima corrida de este mismo programa. Se corre despues
+      *       de TP-PARTE-1 y antes de la proxima corrida de TP-PARTE-1
+      *       en la secuencia de batch.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPROC-PEND.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PENDIENTES ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS PENDIENTES-ESTADO.
+
+           SELECT N1           ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS N1-ESTADO.
+
+           SELECT N2           ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS N2-ESTADO.
+
+           SELECT N3           ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS N3-ESTADO.
+
+           SELECT N4           ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS N4-ESTADO.
+
+           SELECT OPTIONAL FECHA-CORRIDA ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS FEC-CORR-ESTADO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PENDIENTES LABEL RECORD IS STANDARD
+                   VALUE OF FILE-ID IS "../PENDIENTES.DAT".
+       01  PEND.
+           03  PEND-AGENCIA           PIC 9.
+           03  PEND-PATENTE           PIC X(6).
+           03  PEND-FECHA             PIC 9(8).
+           03  PEND-FECHA-HASTA       PIC 9(8).
+           03  PEND-TIPO-TRANS        PIC X.
+           03  PEND-TIPO-DOC          PIC X.
+           03  PEND-NRO-DOC           PIC X(20).
+
+       FD  N1      LABEL RECORD IS STANDARD
+                   VALUE OF FILE-ID IS "../NOVEDADES1.DAT".
+       01  NOV1.
+           03  NOV1-PATENTE        PIC X(6).
+           03  NOV1-FECHA          PIC 9(8).
+           03  NOV1-FECHA-HASTA    PIC 9(8).
+           03  NOV1-TIPO-TRANS     PIC X.
+           03  NOV1-TIPO-DOC       PIC X.
+           03  NOV1-NRO-DOC        PIC X(20).
+
+       FD  N2      LABEL RECORD IS STANDARD
+                   VALUE OF FILE-ID IS "../NOVEDADES2.DAT".
+       01  NOV2.
+           03  NOV2-PATENTE        PIC X(6).
+           03  NOV2-FECHA          PIC 9(8).
+           03  NOV2-FECHA-HASTA    PIC 9(8).
+           03  NOV2-TIPO-TRANS     PIC X.
+           03  NOV2-TIPO-DOC       PIC X.
+           03  NOV2-NRO-DOC        PIC X(20).
+
+       FD  N3      LABEL RECORD IS STANDARD
+                   VALUE OF FILE-ID IS "../NOVEDADES3.DAT".
+       01  NOV3.
+           03  NOV3-PATENTE        PIC X(6).
+           03  NOV3-FECHA          PIC 9(8).
+           03  NOV3-FECHA-HASTA    PIC 9(8).
+           03  NOV3-TIPO-TRANS     PIC X.
+           03  NOV3-TIPO-DOC       PIC X.
+           03  NOV3-NRO-DOC        PIC X(20).
+
+       FD  N4      LABEL RECORD IS STANDARD
+                   VALUE OF FILE-ID IS "../NOVEDADES4.DAT".
+       01  NOV4.
+           03  NOV4-PATENTE        PIC X(6).
+           03  NOV4-FECHA          PIC 9(8).
+           03  NOV4-FECHA-HASTA    PIC 9(8).
+           03  NOV4-TIPO-TRANS     PIC X.
+           03  NOV4-TIPO-DOC       PIC X.
+           03  NOV4-NRO-DOC        PIC X(20).
+
+      * Parametro opcional con la fecha de proceso de la corrida
+      * (AAAAMMDD); igual archivo y mismo criterio que usa TP-PARTE-1
+      * para decidir si una novedad ya vencio o todavia no.
+       FD  FECHA-CORRIDA LABEL RECORD IS STANDARD
+                   VALUE OF FILE-ID IS "../FECHA-CORRIDA.DAT".
+       01  REG-FECHA-CORRIDA   PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       77  PEND-EOF            PIC XXX     VALUE "NO".
+           88 EOF                          VALUE "SI".
+       77  PENDIENTES-ESTADO   PIC XX.
+       77  N1-ESTADO           PIC XX.
+       77  N2-ESTADO           PIC XX.
+       77  N3-ESTADO           PIC XX.
+       77  N4-ESTADO           PIC XX.
+       77  FEC-CORR-ESTADO     PIC XX.
+       77  WS-FECHA-PROCESO    PIC 9(8).
+       77  WS-CANT-PEND        PIC 9(4)    VALUE 0.
+       77  WS-CANT-REPROC      PIC 9(4)    VALUE 0.
+       77  WS-CANT-ESPERA      PIC 9(4)    VALUE 0.
+       77  WS-I                PIC 9(4).
+
+      * PENDIENTES.DAT entero en memoria: hace falta reescribirlo sin
+      * las novedades que ya se reinyectaron, y no se puede tener el
+      * mismo archivo abierto para entrada y salida a la vez.
+       01  WS-TABLA-PEND.
+           03 WS-PEND OCCURS 2000 TIMES INDEXED BY IND-PEND.
+               05 WS-PEND-AGENCIA      PIC 9.
+               05 WS-PEND-PATENTE      PIC X(6).
+               05 WS-PEND-FECHA        PIC 9(8).
+               05 WS-PEND-FECHA-HASTA  PIC 9(8).
+               05 WS-PEND-TIPO-TRANS   PIC X.
+               05 WS-PEND-TIPO-DOC     PIC X.
+               05 WS-PEND-NRO-DOC      PIC X(20).
+
+       PROCEDURE DIVISION.
+       COMIENZO.
+            PERFORM 005-INICIALIZAR-FECHA-PROCESO.
+            PERFORM 010-CARGAR-PENDIENTES.
+            IF WS-CANT-PEND = 0
+                DISPLAY "REPROC-PEND: NO HAY PENDIENTES.DAT, NADA PARA
+      -              " REPROCESAR"
+                STOP RUN.
+            PERFORM 030-ABRIR-NOVEDADES.
+            PERFORM 040-PROCESAR-PEND VARYING WS-I FROM 1 BY 1
+                UNTIL WS-I > WS-CANT-PEND.
+            PERFORM 050-CERRAR-NOVEDADES.
+            PERFORM 060-REGRABAR-PENDIENTES.
+            DISPLAY "PENDIENTES REINYECTADOS: " WS-CANT-REPROC.
+            DISPLAY "PENDIENTES QUE SIGUEN A LA ESPERA: " WS-CANT-ESPERA.
+            STOP RUN.
+      *-----------------------------------------------------------------
+      *******
+       005-INICIALIZAR-FECHA-PROCESO.
+      *******
+           OPEN INPUT FECHA-CORRIDA.
+           IF FEC-CORR-ESTADO = "00"
+               READ FECHA-CORRIDA INTO WS-FECHA-PROCESO
+               CLOSE FECHA-CORRIDA
+           ELSE
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-PROCESO.
+      *-----------------------------------------------------------------
+      *******
+       010-CARGAR-PENDIENTES.
+      *******
+           MOVE 0 TO WS-CANT-PEND.
+           OPEN INPUT PENDIENTES.
+           IF PENDIENTES-ESTADO = "00"
+               PERFORM 020-LEER-PEND
+               PERFORM 025-CARGAR-UN-PEND UNTIL PEND-EOF = "SI" OR
+                   WS-CANT-PEND > 2000
+               CLOSE PENDIENTES.
+      *-----------------------------------------------------------------
+      *******
+       020-LEER-PEND.
+      *******
+           READ PENDIENTES
+               AT END MOVE "SI" TO PEND-EOF.
+           IF PENDIENTES-ESTADO NOT = ZERO AND 10
+               DISPLAY "ERROR EN READ PENDIENTES FS: " PENDIENTES-ESTADO
+               STOP RUN.
+      *******
+       025-CARGAR-UN-PEND.
+      *******
+           IF PEND-EOF NOT = "SI"
+               ADD 1 TO WS-CANT-PEND
+               MOVE PEND-AGENCIA TO WS-PEND-AGENCIA(WS-CANT-PEND)
+               MOVE PEND-PATENTE TO WS-PEND-PATENTE(WS-CANT-PEND)
+               MOVE PEND-FECHA TO WS-PEND-FECHA(WS-CANT-PEND)
+               MOVE PEND-FECHA-HASTA TO
+                   WS-PEND-FECHA-HASTA(WS-CANT-PEND)
+               MOVE PEND-TIPO-TRANS TO WS-PEND-TIPO-TRANS(WS-CANT-PEND)
+               MOVE PEND-TIPO-DOC TO WS-PEND-TIPO-DOC(WS-CANT-PEND)
+               MOVE PEND-NRO-DOC TO WS-PEND-NRO-DOC(WS-CANT-PEND)
+               PERFORM 020-LEER-PEND.
+      *-----------------------------------------------------------------
+      *******
+       030-ABRIR-NOVEDADES.
+      *******
+           OPEN EXTEND N1.
+           IF N1-ESTADO = "35"
+               OPEN OUTPUT N1
+               CLOSE N1
+               OPEN EXTEND N1.
+           IF N1-ESTADO NOT = ZERO
+               DISPLAY "ERROR EN OPEN NOVEDADES1 FS: " N1-ESTADO
+               STOP RUN.
+           OPEN EXTEND N2.
+           IF N2-ESTADO = "35"
+               OPEN OUTPUT N2
+               CLOSE N2
+               OPEN EXTEND N2.
+           IF N2-ESTADO NOT = ZERO
+               DISPLAY "ERROR EN OPEN NOVEDADES2 FS: " N2-ESTADO
+               STOP RUN.
+           OPEN EXTEND N3.
+           IF N3-ESTADO = "35"
+               OPEN OUTPUT N3
+               CLOSE N3
+               OPEN EXTEND N3.
+           IF N3-ESTADO NOT = ZERO
+               DISPLAY "ERROR EN OPEN NOVEDADES3 FS: " N3-ESTADO
+               STOP RUN.
+           OPEN EXTEND N4.
+           IF N4-ESTADO = "35"
+               OPEN OUTPUT N4
+               CLOSE N4
+               OPEN EXTEND N4.
+           IF N4-ESTADO NOT = ZERO
+               DISPLAY "ERROR EN OPEN NOVEDADES4 FS: " N4-ESTADO
+               STOP RUN.
+      *-----------------------------------------------------------------
+      *******
+       040-PROCESAR-PEND.
+      *******
+           IF WS-PEND-FECHA(WS-I) <= WS-FECHA-PROCESO
+               PERFORM 045-ENVIAR-A-NOVEDAD
+               ADD 1 TO WS-CANT-REPROC
+           ELSE
+               ADD 1 TO WS-CANT-ESPERA.
+      *******
+       045-ENVIAR-A-NOVEDAD.
+      *******
+           EVALUATE WS-PEND-AGENCIA(WS-I)
+               WHEN 1
+                   MOVE WS-PEND-PATENTE(WS-I) TO NOV1-PATENTE
+                   MOVE WS-PEND-FECHA(WS-I) TO NOV1-FECHA
+                   MOVE WS-PEND-FECHA-HASTA(WS-I) TO NOV1-FECHA-HASTA
+                   MOVE WS-PEND-TIPO-TRANS(WS-I) TO NOV1-TIPO-TRANS
+                   MOVE WS-PEND-TIPO-DOC(WS-I) TO NOV1-TIPO-DOC
+                   MOVE WS-PEND-NRO-DOC(WS-I) TO NOV1-NRO-DOC
+                   WRITE NOV1
+               WHEN 2
+                   MOVE WS-PEND-PATENTE(WS-I) TO NOV2-PATENTE
+                   MOVE WS-PEND-FECHA(WS-I) TO NOV2-FECHA
+                   MOVE WS-PEND-FECHA-HASTA(WS-I) TO NOV2-FECHA-HASTA
+                   MOVE WS-PEND-TIPO-TRANS(WS-I) TO NOV2-TIPO-TRANS
+                   MOVE WS-PEND-TIPO-DOC(WS-I) TO NOV2-TIPO-DOC
+                   MOVE WS-PEND-NRO-DOC(WS-I) TO NOV2-NRO-DOC
+                   WRITE NOV2
+               WHEN 3
+                   MOVE WS-PEND-PATENTE(WS-I) TO NOV3-PATENTE
+                   MOVE WS-PEND-FECHA(WS-I) TO NOV3-FECHA
+                   MOVE WS-PEND-FECHA-HASTA(WS-I) TO NOV3-FECHA-HASTA
+                   MOVE WS-PEND-TIPO-TRANS(WS-I) TO NOV3-TIPO-TRANS
+                   MOVE WS-PEND-TIPO-DOC(WS-I) TO NOV3-TIPO-DOC
+                   MOVE WS-PEND-NRO-DOC(WS-I) TO NOV3-NRO-DOC
+                   WRITE NOV3
+               WHEN 4
+                   MOVE WS-PEND-PATENTE(WS-I) TO NOV4-PATENTE
+                   MOVE WS-PEND-FECHA(WS-I) TO NOV4-FECHA
+                   MOVE WS-PEND-FECHA-HASTA(WS-I) TO NOV4-FECHA-HASTA
+                   MOVE WS-PEND-TIPO-TRANS(WS-I) TO NOV4-TIPO-TRANS
+                   MOVE WS-PEND-TIPO-DOC(WS-I) TO NOV4-TIPO-DOC
+                   MOVE WS-PEND-NRO-DOC(WS-I) TO NOV4-NRO-DOC
+                   WRITE NOV4
+               WHEN OTHER
+                   DISPLAY "REPROC-PEND: AGENCIA DESCONOCIDA "
+                       WS-PEND-AGENCIA(WS-I)
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+      *******
+       050-CERRAR-NOVEDADES.
+      *******
+           CLOSE
+               N1
+               N2
+               N3
+               N4.
+      *-----------------------------------------------------------------
+      *******
+       060-REGRABAR-PENDIENTES.
+      *******
+      * Vuelve a escribir PENDIENTES.DAT con solo las novedades que
+      * todavia no llegaron a su fecha; las reinyectadas en 045-ENVIAR-
+      * A-NOVEDAD ya no tienen que seguir esperando aqui.
+           OPEN OUTPUT PENDIENTES.
+           IF PENDIENTES-ESTADO NOT = ZERO
+               DISPLAY "ERROR EN OPEN PENDIENTES FS: " PENDIENTES-ESTADO
+               STOP RUN.
+           PERFORM 065-REGRABAR-UN-PEND VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-CANT-PEND.
+           CLOSE PENDIENTES.
+      *******
+       065-REGRABAR-UN-PEND.
+      *******
+           IF WS-PEND-FECHA(WS-I) > WS-FECHA-PROCESO
+               MOVE WS-PEND-AGENCIA(WS-I) TO PEND-AGENCIA
+               MOVE WS-PEND-PATENTE(WS-I) TO PEND-PATENTE
+               MOVE WS-PEND-FECHA(WS-I) TO PEND-FECHA
+               MOVE WS-PEND-FECHA-HASTA(WS-I) TO PEND-FECHA-HASTA
+               MOVE WS-PEND-TIPO-TRANS(WS-I) TO PEND-TIPO-TRANS
+               MOVE WS-PEND-TIPO-DOC(WS-I) TO PEND-TIPO-DOC
+               MOVE WS-PEND-NRO-DOC(WS-I) TO PEND-NRO-DOC
+               WRITE PEND.
+      *-----------------------------------------------------------------
+      *******
+       END PROGRAM REPROC-PEND.
