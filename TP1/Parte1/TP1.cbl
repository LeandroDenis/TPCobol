@@ -1,6 +1,21 @@
       ******************************************************************
       * Author: Leandro Denis
       * Purpose: TP 1 Algoritmos 4 Parte 1
+      *
+      * Modification history:
+      *   LD  Agencias 1-3 cargadas a una tabla de control (WS-AGENCIA)
+      *       para poder sumar agencias sin reescribir la comparacion
+      *       de menor patente/menor fecha; se agrega la 4ta agencia
+      *       (NOVEDADES4.DAT) como prueba del mecanismo.
+      *   LD  Tabla de autos ampliada, deteccion de patentes duplicadas
+      *       al cargar AUTOS.DAT y combustible/transmision agregados.
+      *   LD  Motivos de rechazo ampliados, resumen de rechazos y
+      *       listado de flota ociosa al pie del listado.
+      *   LD  Fecha de corrida, novedades a rango de dias y de baja,
+      *       chequeo de solapamiento entre agencias y tarifa de
+      *       fin de semana / temporada alta.
+      *   LD  Checkpoint de reinicio y validacion de documento contra
+      *       CLIENTES.TXT.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TP-PARTE-1.
@@ -26,6 +41,10 @@
                                ORGANIZATION IS LINE SEQUENTIAL
                                FILE STATUS IS N3-ESTADO.
 
+           SELECT N4           ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS N4-ESTADO.
+
            SELECT MAE-ACT      ASSIGN TO DISK
                                ORGANIZATION IS LINE SEQUENTIAL
                                FILE STATUS IS MAE-ACT-ESTADO.
@@ -34,10 +53,41 @@
                                ORGANIZATION IS LINE SEQUENTIAL
                                FILE STATUS IS RECHAZOS-ESTADO.
 
+           SELECT EXCEPCIONES  ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS EXCEPCIONES-ESTADO.
+
+           SELECT PENDIENTES   ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS PENDIENTES-ESTADO.
+
+           SELECT CANCELACIONES ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS CANCEL-ESTADO.
+
            SELECT AUTOS        ASSIGN TO DISK
                                ORGANIZATION IS LINE SEQUENTIAL
                                FILE STATUS IS AUTOS-ESTADO.
 
+           SELECT OPTIONAL TEMPORADA ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS TEMPORADA-ESTADO.
+
+           SELECT OPTIONAL FECHA-CORRIDA ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS FEC-CORR-ESTADO.
+
+           SELECT OPTIONAL CHECKPOINT ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS CHECKPOINT-ESTADO.
+
+           SELECT OPTIONAL CLIENTES ASSIGN TO DISK
+                               ORGANIZATION IS INDEXED
+                               ACCESS MODE IS RANDOM
+                               RECORD KEY IS CLI-NUMERO
+                               ALTERNATE KEY IS CLI-DOCUMENTO
+                               FILE STATUS IS CLIENTES-ESTADO.
+
            SELECT LISTADO      ASSIGN TO DISK
                                ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
@@ -56,6 +106,8 @@
        01  NOV1.
            03  NOV1-PATENTE        PIC X(6).
            03  NOV1-FECHA          PIC 9(8).
+           03  NOV1-FECHA-HASTA    PIC 9(8).
+           03  NOV1-TIPO-TRANS     PIC X.
            03  NOV1-TIPO-DOC       PIC X.
            03  NOV1-NRO-DOC        PIC X(20).
 
@@ -64,6 +116,8 @@
        01  NOV2.
            03  NOV2-PATENTE        PIC X(6).
            03  NOV2-FECHA          PIC 9(8).
+           03  NOV2-FECHA-HASTA    PIC 9(8).
+           03  NOV2-TIPO-TRANS     PIC X.
            03  NOV2-TIPO-DOC       PIC X.
            03  NOV2-NRO-DOC        PIC X(20).
 
@@ -72,9 +126,24 @@
        01  NOV3.
            03  NOV3-PATENTE        PIC X(6).
            03  NOV3-FECHA          PIC 9(8).
+           03  NOV3-FECHA-HASTA    PIC 9(8).
+           03  NOV3-TIPO-TRANS     PIC X.
            03  NOV3-TIPO-DOC       PIC X.
            03  NOV3-NRO-DOC        PIC X(20).
 
+      * 4ta agencia: misma capa que NOV1/NOV2/NOV3, prueba de que el
+      * merge ya no necesita un nuevo tramo de IFs para sumar una
+      * agencia (ver WS-AGENCIA y 100/140/155-).
+       FD  N4      LABEL RECORD IS STANDARD
+                   VALUE OF FILE-ID IS "../NOVEDADES4.DAT".
+       01  NOV4.
+           03  NOV4-PATENTE        PIC X(6).
+           03  NOV4-FECHA          PIC 9(8).
+           03  NOV4-FECHA-HASTA    PIC 9(8).
+           03  NOV4-TIPO-TRANS     PIC X.
+           03  NOV4-TIPO-DOC       PIC X.
+           03  NOV4-NRO-DOC        PIC X(20).
+
        FD  MAE-ACT LABEL RECORD IS STANDARD
                    VALUE OF FILE-ID IS "../MAESTRO-ACT.DAT".
        01  ACT.
@@ -94,6 +163,42 @@
            03  RECHAZO-MOTIVO         PIC 9.
            03  RECHAZO-AGENCIA        PIC 9.
 
+      * Mismos rechazos de motivo 2 (patente no existe en la flota)
+      * para seguimiento el mismo dia, sin esperar al listado general.
+       FD  EXCEPCIONES LABEL RECORD IS STANDARD
+                   VALUE OF FILE-ID IS "../EXCEPCIONES.DAT".
+       01  EXCEP.
+           03  EXCEP-PATENTE          PIC X(6).
+           03  EXCEP-FECHA            PIC 9(8).
+           03  EXCEP-TIPO-DOC         PIC X.
+           03  EXCEP-NRO-DOC          PIC X(20).
+           03  EXCEP-MOTIVO           PIC 9.
+           03  EXCEP-AGENCIA          PIC 9.
+
+      * Novedades fechadas para despues de la fecha de corrida: se
+      * graban aqui sin tocar MAESTRO-ACT ni RECHAZOS, para que la
+      * corrida de su propia fecha las vuelva a tomar.
+       FD  PENDIENTES LABEL RECORD IS STANDARD
+                   VALUE OF FILE-ID IS "../PENDIENTES.DAT".
+       01  PEND.
+           03  PEND-AGENCIA           PIC 9.
+           03  PEND-PATENTE           PIC X(6).
+           03  PEND-FECHA             PIC 9(8).
+           03  PEND-FECHA-HASTA       PIC 9(8).
+           03  PEND-TIPO-TRANS        PIC X.
+           03  PEND-TIPO-DOC          PIC X.
+           03  PEND-NRO-DOC           PIC X(20).
+
+      * Alquileres dados de baja por una novedad de cancelacion.
+       FD  CANCELACIONES LABEL RECORD IS STANDARD
+                   VALUE OF FILE-ID IS "../CANCELACIONES.DAT".
+       01  REG-CANCEL.
+           03  CANCEL-PATENTE         PIC X(6).
+           03  CANCEL-FECHA           PIC 9(8).
+           03  CANCEL-TIPO-DOC        PIC X.
+           03  CANCEL-NRO-DOC         PIC X(20).
+           03  CANCEL-IMPORTE         PIC 9(4)V99.
+
        FD  AUTOS   LABEL RECORD IS STANDARD
                    VALUE OF FILE-ID IS "../AUTOS.DAT".
 
@@ -104,11 +209,51 @@
            03  AUT-COLOR       PIC X(10).
            03  AUT-TAMAÑO      PIC X.
            03  AUT-IMPORTE     PIC 9(4)V99.
+           03  AUT-COMBUSTIBLE PIC X(10).
+           03  AUT-TRANSMISION PIC X(10).
+
+      * Rangos de temporada alta: DESDE/HASTA en AAAAMMDD y el
+      * multiplicador a aplicar sobre la tarifa diaria del auto.
+       FD  TEMPORADA LABEL RECORD IS STANDARD
+                   VALUE OF FILE-ID IS "../TEMPORADA.DAT".
+       01  REG-TEMPORADA.
+           03  RT-DESDE        PIC 9(8).
+           03  RT-HASTA        PIC 9(8).
+           03  RT-MULT         PIC 9V99.
+
+      * Parametro opcional con la fecha de proceso de la corrida
+      * (AAAAMMDD). Si no existe se usa la fecha del sistema.
+       FD  FECHA-CORRIDA LABEL RECORD IS STANDARD
+                   VALUE OF FILE-ID IS "../FECHA-CORRIDA.DAT".
+       01  REG-FECHA-CORRIDA   PIC 9(8).
+
+      * Checkpoint con la ultima patente totalmente volcada a
+      * MAESTRO-ACT.DAT, para poder reiniciar la corrida sin repetir
+      * todo el merge desde el principio. Ademas de la patente, guarda
+      * los acumuladores de WS-TOTAL-GENERAL y de los contadores de
+      * rechazo, para que el resumen final de una corrida reanudada
+      * refleje tambien lo ya procesado antes del reinicio.
+       FD  CHECKPOINT LABEL RECORD IS STANDARD
+                   VALUE OF FILE-ID IS "../CHECKPOINT.DAT".
+       01  REG-CHECKPOINT.
+           03  CHK-PATENTE         PIC X(6).
+           03  CHK-TOTAL-GENERAL   PIC 9(7)V99.
+           03  CHK-CNT-MOTIVO      OCCURS 7 TIMES PIC 9(5).
+           03  CHK-CNT-AGENCIA     OCCURS 5 TIMES PIC 9(5).
+
+       FD  CLIENTES LABEL RECORD IS STANDARD
+                   VALUE OF FILE-ID IS "../../CLIENTES.TXT".
+       01  CLI.
+           03 CLI-NUMERO       PIC X(8).
+           03 CLI-FEC-ALTA     PIC 9(8).
+           03 CLI-TELEFONO     PIC X(20).
+           03 CLI-DIRECCION    PIC X(30).
+           03 CLI-DOCUMENTO    PIC X(20).
 
        FD  LISTADO  LABEL RECORD IS STANDARD
                    VALUE OF FILE-ID IS "../LISTADO.DAT".
 
-       01  LINEA               PIC X(60).
+       01  LINEA               PIC X(80).
 
        WORKING-STORAGE SECTION.
        77  M-EOF               PIC XXX     VALUE "NO".
@@ -119,37 +264,72 @@
            88 EOF                          VALUE "SI".
        77  N3-EOF              PIC XXX     VALUE "NO".
            88 EOF                          VALUE "SI".
+       77  N4-EOF              PIC XXX     VALUE "NO".
+           88 EOF                          VALUE "SI".
        77  AUTOS-EOF           PIC XXX     VALUE "NO".
            88 EOF                          VALUE "SI".
        77  M-ESTADO            PIC XX.
        77  N1-ESTADO           PIC XX.
        77  N2-ESTADO           PIC XX.
        77  N3-ESTADO           PIC XX.
+       77  N4-ESTADO           PIC XX.
        77  MAE-ACT-ESTADO      PIC XX.
        77  RECHAZOS-ESTADO     PIC XX.
+       77  EXCEPCIONES-ESTADO  PIC XX.
+       77  PENDIENTES-ESTADO   PIC XX.
+       77  CANCEL-ESTADO       PIC XX.
        77  AUTOS-ESTADO        PIC XX.
+       77  TEMPORADA-ESTADO    PIC XX.
+       77  FEC-CORR-ESTADO     PIC XX.
+       77  CHECKPOINT-ESTADO   PIC XX.
+       77  CLIENTES-ESTADO     PIC XX.
+       77  CLIENTES-DISPONIBLE PIC X(2)    VALUE "NO".
        77  WS-TOTAL-GENERAL    PIC 9(7)V99.
-       01  WS-SUB              PIC 9(3).
+      * 2000 cubre holgadamente el crecimiento de flota previsto;
+      * si algun dia se vuelve a quedar corta, 090-CARGAR-AUTOS avisa
+      * en vez de perder autos en silencio.
+       77  WS-TOPE-TABLA       PIC 9(4)    VALUE 2000.
+       77  WS-CANT-AGENCIAS    PIC 9       VALUE 4.
+       77  WS-TODO-FIN         PIC XXX     VALUE "NO".
+       01  WS-SUB              PIC 9(4).
+       01  WS-SUB-CHK          PIC 9.
        01  WS-MENOR-PATENTE    PIC X(6).
        01  WS-NROPATENTE       PIC X(6).
-       01  WS-TOTAL-PATENTE    PIC 9(3).
+       01  WS-TOTAL-PATENTE    PIC 9(6)V99.
        01  WS-CANTIDAD-DIAS    PIC 9(3).
        01  WS-ALQ              PIC X(2).
        01  WS-EXISTE           PIC X(2).
        01  WS-EXISTE-TABLA     PIC X(2).
+       01  WS-EXISTE-CLIENTE   PIC X(2).
+       01  WS-DOC-A-VALIDAR    PIC X(20).
+       01  WS-FECHA-VALIDA     PIC X(2).
        01  WS-MENOR-FECHA      PIC 9(8).
        01  WS-LINEA            PIC 9(2).
        01  WS-ESCRIBE_ENCABE   PIC X(2).
-       01  PTR-DETALLE.
-           03 PTR-DESC         PIC X(30).
-           03 PTR-MARCA        PIC X(20).
-           03 PTR-COLOR        PIC X(10).
-           03 PTR-TAMANIO      PIC X.
-           03 PTR-IMPORTE      PIC 9(4)V99.
+       01  WS-CANCELAR         PIC X(2).
+       01  WS-CANCELADO        PIC X(2).
+       01  WS-FECHA-PROCESO    PIC 9(8).
+       01  WS-CHECKPOINT-PAT   PIC X(6)    VALUE SPACES.
+       01  WS-DUPLICADOS       PIC 9(4)    VALUE 0.
+       01  WS-DIA-SEMANA       PIC 9(1).
+       01  WS-MULT-TOTAL       PIC 9V99.
+       01  WS-IMPORTE-DIA      PIC 9(6)V99.
+       01  WS-TEMP-IDX         PIC 9(2).
+       01  WS-CANT-TEMPORADAS  PIC 9(2)    VALUE 0.
+
+       01  WS-DIAS-MES-TABLE.
+           03  WS-DIAS-MES OCCURS 12 TIMES PIC 9(2) VALUE 0.
+
        01  FECHA.
            03 FECHA-AA         PIC 9(4).
            03 FECHA-MM         PIC 9(2).
            03 FECHA-DD         PIC 9(2).
+
+       01  WS-FECHA-CHK.
+           03 WS-FECHA-CHK-AAAA    PIC 9(4).
+           03 WS-FECHA-CHK-MM      PIC 9(2).
+           03 WS-FECHA-CHK-DD      PIC 9(2).
+
        01  PE1-ENCABE.
            03 FILLER           PIC X(7) VALUE 'Fecha: '.
            03 PE1-FECHA-DD     PIC 99.
@@ -186,6 +366,16 @@
            03 FILLER           PIC X(8) VALUE 'Tamano: '.
            03 PE7-TAMANIO      PIC X.
            03 FILLER           PIC X(26) VALUE ' '.
+       01  PE7B-ENCABE.
+           03 FILLER           PIC X(17) VALUE ' '.
+           03 FILLER           PIC X(13) VALUE 'Combustible: '.
+           03 PE7B-COMBUSTIBLE PIC X(10).
+           03 FILLER           PIC X(15) VALUE ' '.
+       01  PE7C-ENCABE.
+           03 FILLER           PIC X(17) VALUE ' '.
+           03 FILLER           PIC X(13) VALUE 'Transmision: '.
+           03 PE7C-TRANSMISION PIC X(10).
+           03 FILLER           PIC X(15) VALUE ' '.
        01  PE8-ENCABE.
            03 FILLER           PIC X(10) VALUE ' '.
            03 FILLER           PIC X(5) VALUE 'Fecha'.
@@ -219,11 +409,36 @@
            03 TOTAL-DIAS       PIC 9999.
            03 FILLER           PIC X(3) VALUE ' '.
            03 FILLER           PIC X(8) VALUE 'Importe '.
-           03 TOTAL-IMP        PIC 9(4)V99.
+           03 TOTAL-IMP        PIC 9(6)V99.
        01  PTR-TOT-GRAL.
            03 FILLER           PIC X(42) VALUE 'Totales general'.
            03 FILLER           PIC X(8) VALUE 'Importe '.
            03 TOT-GRAL         PIC 9(7)V99.
+       01  PTR-RES-ENCABE.
+           03 FILLER           PIC X(60) VALUE
+               'Resumen de rechazos por motivo y por agencia'.
+       01  PTR-RES-MOTIVO.
+           03 FILLER           PIC X(15) VALUE 'Motivo rechazo '.
+           03 RES-MOTIVO-NRO   PIC 9.
+           03 FILLER           PIC X(3) VALUE ' - '.
+           03 RES-MOTIVO-DESC  PIC X(32).
+           03 FILLER           PIC X(10) VALUE 'Cantidad: '.
+           03 RES-MOTIVO-CNT   PIC ZZZZ9.
+       01  PTR-RES-AGENCIA.
+           03 FILLER           PIC X(17) VALUE 'Rechazos agencia '.
+           03 RES-AGENCIA-NRO  PIC 9.
+           03 FILLER           PIC X(13) VALUE ' (0=MAESTRO) '.
+           03 FILLER           PIC X(10) VALUE 'Cantidad: '.
+           03 RES-AGENCIA-CNT  PIC ZZZZ9.
+       01  PTR-FLOTA-ENCABE.
+           03 FILLER           PIC X(60) VALUE
+               'Listado de flota ociosa (sin alquileres en la corrida)'.
+       01  PTR-FLOTA-ROW.
+           03 FILLER           PIC X(9) VALUE 'Patente: '.
+           03 FLOTA-PATENTE    PIC X(6).
+           03 FILLER           PIC X(2) VALUE ' '.
+           03 FILLER           PIC X(13) VALUE 'Descripcion: '.
+           03 FLOTA-DESC       PIC X(30).
        01  RECH.
            03  RECH-PATENTE        PIC X(6).
            03  RECH-FECHA          PIC 9(8).
@@ -232,8 +447,38 @@
            03  RECH-MOTIVO         PIC 9.
            03  RECH-AGENCIA        PIC 9.
 
+       01  PTR-DETALLE.
+           03 PTR-DESC         PIC X(30).
+           03 PTR-MARCA        PIC X(20).
+           03 PTR-COLOR        PIC X(10).
+           03 PTR-TAMANIO      PIC X.
+           03 PTR-IMPORTE      PIC 9(4)V99.
+           03 PTR-COMBUSTIBLE  PIC X(10).
+           03 PTR-TRANSMISION  PIC X(10).
+
+       01  WS-CONTADORES-RECHAZO.
+           03 WS-CNT-MOTIVO   OCCURS 7 TIMES PIC 9(5) VALUE 0.
+           03 WS-CNT-AGENCIA  OCCURS 5 TIMES PIC 9(5) VALUE 0.
+
+       01  WS-AGENCIAS.
+           03  WS-AGENCIA OCCURS 4 TIMES INDEXED BY AG-IDX.
+               05 AG-NRO          PIC 9.
+               05 AG-EOF          PIC XXX.
+               05 AG-PATENTE      PIC X(6).
+               05 AG-FECHA        PIC 9(8).
+               05 AG-FECHA-HASTA  PIC 9(8).
+               05 AG-TIPO-TRANS   PIC X.
+               05 AG-TIPO-DOC     PIC X.
+               05 AG-NRO-DOC      PIC X(20).
+
+       01  WS-TEMPORADAS.
+           03 WS-TEMPORADA OCCURS 10 TIMES.
+               05 TEMP-DESDE      PIC 9(8).
+               05 TEMP-HASTA      PIC 9(8).
+               05 TEMP-MULT       PIC 9V99.
+
        01  WS-TABLE.
-           03  WS-AUTO OCCURS 300 TIMES
+           03  WS-AUTO OCCURS 2000 TIMES
                INDEXED BY IND.
                05  WS-AUTO-PATENTE     PIC X(6).
                05  WS-AUTO-DESC        PIC X(30).
@@ -241,20 +486,144 @@
                05  WS-AUTO-COLOR       PIC X(10).
                05  WS-AUTO-TAMAÑO      PIC X.
                05  WS-AUTO-IMPORTE     PIC 9(4)V99.
+               05  WS-AUTO-COMBUSTIBLE PIC X(10).
+               05  WS-AUTO-TRANSMISION PIC X(10).
+               05  WS-AUTO-USO         PIC X(2).
 
        PROCEDURE DIVISION.
        COMIENZO.
+            PERFORM 004-INICIALIZAR-DIAS-MES.
+            PERFORM 005-INICIALIZAR-AGENCIAS.
+            PERFORM 006-INICIALIZAR-FECHA-PROCESO.
+            PERFORM 007-LEER-TEMPORADAS.
+            PERFORM 008-LEER-CHECKPOINT.
             PERFORM 010-ABRIR-ARCHIVOS.
+            PERFORM 015-INFORME-APERTURA.
             PERFORM 020-LEER-ARCHIVOS.
-            MOVE 0 TO WS-TOTAL-GENERAL.
+            IF WS-CHECKPOINT-PAT = SPACES
+                MOVE 0 TO WS-TOTAL-GENERAL.
+            PERFORM 009-SALTEAR-CHECKPOINT.
             PERFORM 040-CARGA-TABLA.
-            PERFORM 050-PROCESAR UNTIL M-EOF = "SI" AND
-            N1-EOF = "SI" AND N2-EOF = "SI" AND N3-EOF = "SI".
+            PERFORM 019-VERIFICO-FIN.
+            PERFORM 050-PROCESAR UNTIL WS-TODO-FIN = "SI".
             PERFORM 060-ESCRIBIR-TOTAL-GENERAL.
+            PERFORM 065-ESCRIBIR-RESUMEN-RECHAZOS.
+            PERFORM 066-ESCRIBIR-FLOTA-OCIOSA.
+            PERFORM 176-LIMPIAR-CHECKPOINT.
             PERFORM 070-CERRAR-ARCHIVOS.
             STOP RUN.
 
       *-----------------------------------------------------------------
+      *******
+       004-INICIALIZAR-DIAS-MES.
+      *******
+      * Cantidad de dias de cada mes, para 166-VALIDAR-FECHA y para
+      * expandir rangos multi-dia en 168-SUMAR-UN-DIA (no se contempla
+      * año bisiesto: febrero queda fijo en 28).
+           MOVE 31 TO WS-DIAS-MES(1).
+           MOVE 28 TO WS-DIAS-MES(2).
+           MOVE 31 TO WS-DIAS-MES(3).
+           MOVE 30 TO WS-DIAS-MES(4).
+           MOVE 31 TO WS-DIAS-MES(5).
+           MOVE 30 TO WS-DIAS-MES(6).
+           MOVE 31 TO WS-DIAS-MES(7).
+           MOVE 31 TO WS-DIAS-MES(8).
+           MOVE 30 TO WS-DIAS-MES(9).
+           MOVE 31 TO WS-DIAS-MES(10).
+           MOVE 30 TO WS-DIAS-MES(11).
+           MOVE 31 TO WS-DIAS-MES(12).
+      *-----------------------------------------------------------------
+      *******
+       005-INICIALIZAR-AGENCIAS.
+      *******
+      * Tabla de control de agencias: para sumar una 5ta agencia
+      * alcanza con agregar su SELECT/FD (Nx/NOVx), un WS-AGENCIA mas
+      * y subir WS-CANT-AGENCIAS; el merge (100/140/155-) no cambia.
+           MOVE 1 TO AG-NRO(1).
+           MOVE 2 TO AG-NRO(2).
+           MOVE 3 TO AG-NRO(3).
+           MOVE 4 TO AG-NRO(4).
+           MOVE "NO" TO AG-EOF(1).
+           MOVE "NO" TO AG-EOF(2).
+           MOVE "NO" TO AG-EOF(3).
+           MOVE "NO" TO AG-EOF(4).
+      *-----------------------------------------------------------------
+      *******
+       006-INICIALIZAR-FECHA-PROCESO.
+      *******
+           OPEN INPUT FECHA-CORRIDA.
+           IF FEC-CORR-ESTADO = "00"
+               READ FECHA-CORRIDA INTO WS-FECHA-PROCESO
+               CLOSE FECHA-CORRIDA
+           ELSE
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-PROCESO.
+      *-----------------------------------------------------------------
+      *******
+       007-LEER-TEMPORADAS.
+      *******
+           MOVE 0 TO WS-CANT-TEMPORADAS.
+           OPEN INPUT TEMPORADA.
+           IF TEMPORADA-ESTADO = "00"
+               PERFORM UNTIL TEMPORADA-ESTADO NOT = "00"
+                   READ TEMPORADA
+                   IF TEMPORADA-ESTADO = "00" AND
+                       WS-CANT-TEMPORADAS < 10
+                       ADD 1 TO WS-CANT-TEMPORADAS
+                       MOVE RT-DESDE TO TEMP-DESDE(WS-CANT-TEMPORADAS)
+                       MOVE RT-HASTA TO TEMP-HASTA(WS-CANT-TEMPORADAS)
+                       MOVE RT-MULT TO TEMP-MULT(WS-CANT-TEMPORADAS)
+               END-PERFORM
+               CLOSE TEMPORADA.
+      *-----------------------------------------------------------------
+      *******
+       008-LEER-CHECKPOINT.
+      *******
+           OPEN INPUT CHECKPOINT.
+           IF CHECKPOINT-ESTADO = "00"
+               READ CHECKPOINT INTO REG-CHECKPOINT
+               CLOSE CHECKPOINT
+           ELSE
+               MOVE SPACES TO REG-CHECKPOINT.
+           MOVE CHK-PATENTE TO WS-CHECKPOINT-PAT.
+           IF WS-CHECKPOINT-PAT NOT = SPACES
+               PERFORM 0081-RESTAURAR-ACUMULADORES.
+      *******
+       0081-RESTAURAR-ACUMULADORES.
+      *******
+           MOVE CHK-TOTAL-GENERAL TO WS-TOTAL-GENERAL.
+           PERFORM 0082-RESTAURAR-CNT-MOTIVO VARYING WS-SUB-CHK
+               FROM 1 BY 1 UNTIL WS-SUB-CHK > 7.
+           PERFORM 0083-RESTAURAR-CNT-AGENCIA VARYING WS-SUB-CHK
+               FROM 1 BY 1 UNTIL WS-SUB-CHK > 5.
+      *******
+       0082-RESTAURAR-CNT-MOTIVO.
+      *******
+           MOVE CHK-CNT-MOTIVO(WS-SUB-CHK) TO WS-CNT-MOTIVO(WS-SUB-CHK).
+      *******
+       0083-RESTAURAR-CNT-AGENCIA.
+      *******
+           MOVE CHK-CNT-AGENCIA(WS-SUB-CHK) TO
+               WS-CNT-AGENCIA(WS-SUB-CHK).
+      *-----------------------------------------------------------------
+      *******
+       009-SALTEAR-CHECKPOINT.
+      *******
+      * Si hay una patente de checkpoint, se descartan (sin grabar)
+      * los registros ya volcados en la corrida anterior y se sigue
+      * agregando al final de MAESTRO-ACT.DAT/RECHAZOS.DAT en vez de
+      * volver a generarlos.
+           IF WS-CHECKPOINT-PAT NOT = SPACES
+               PERFORM 080-LEER-MAESTRO UNTIL M-EOF = "SI" OR
+                   MAE-PATENTE > WS-CHECKPOINT-PAT
+               PERFORM 080-LEER-NOV1 UNTIL N1-EOF = "SI" OR
+                   NOV1-PATENTE > WS-CHECKPOINT-PAT
+               PERFORM 080-LEER-NOV2 UNTIL N2-EOF = "SI" OR
+                   NOV2-PATENTE > WS-CHECKPOINT-PAT
+               PERFORM 080-LEER-NOV3 UNTIL N3-EOF = "SI" OR
+                   NOV3-PATENTE > WS-CHECKPOINT-PAT
+               PERFORM 080-LEER-NOV4 UNTIL N4-EOF = "SI" OR
+                   NOV4-PATENTE > WS-CHECKPOINT-PAT.
+      *-----------------------------------------------------------------
       *******
        010-ABRIR-ARCHIVOS.
       *******
@@ -274,20 +643,77 @@
            IF N3-ESTADO NOT = ZERO
                DISPLAY "ERROR EN OPEN NOVEDADES3 FS: " N3-ESTADO
                STOP RUN.
+           OPEN INPUT N4.
+           IF N4-ESTADO NOT = ZERO
+               DISPLAY "ERROR EN OPEN NOVEDADES4 FS: " N4-ESTADO
+               STOP RUN.
            OPEN INPUT AUTOS.
            IF AUTOS-ESTADO NOT = ZERO
                DISPLAY "ERROR EN OPEN AUTOS FS: " AUTOS-ESTADO
                STOP RUN.
-           OPEN OUTPUT MAE-ACT.
-           IF N1-ESTADO NOT = ZERO
-               DISPLAY "ERROR EN OPEN  FS: " MAE-ACT-ESTADO
+           IF WS-CHECKPOINT-PAT NOT = SPACES
+               OPEN EXTEND MAE-ACT
+           ELSE
+               OPEN OUTPUT MAE-ACT.
+           IF MAE-ACT-ESTADO NOT = ZERO
+               DISPLAY "ERROR EN OPEN MAESTRO-ACT FS: " MAE-ACT-ESTADO
                STOP RUN.
-           OPEN OUTPUT RECHAZOS.
+           IF WS-CHECKPOINT-PAT NOT = SPACES
+               OPEN EXTEND RECHAZOS
+           ELSE
+               OPEN OUTPUT RECHAZOS.
            IF RECHAZOS-ESTADO NOT = ZERO
-               DISPLAY "ERROR EN OPEN  FS: " RECHAZOS-ESTADO
+               DISPLAY "ERROR EN OPEN RECHAZOS FS: " RECHAZOS-ESTADO
+               STOP RUN.
+           IF WS-CHECKPOINT-PAT NOT = SPACES
+               OPEN EXTEND EXCEPCIONES
+           ELSE
+               OPEN OUTPUT EXCEPCIONES.
+           IF EXCEPCIONES-ESTADO NOT = ZERO
+               DISPLAY "ERROR EN OPEN EXCEPCIONES FS: "
+                   EXCEPCIONES-ESTADO
+               STOP RUN.
+           IF WS-CHECKPOINT-PAT NOT = SPACES
+               OPEN EXTEND PENDIENTES
+           ELSE
+               OPEN OUTPUT PENDIENTES.
+           IF PENDIENTES-ESTADO NOT = ZERO
+               DISPLAY "ERROR EN OPEN PENDIENTES FS: " PENDIENTES-ESTADO
                STOP RUN.
+           IF WS-CHECKPOINT-PAT NOT = SPACES
+               OPEN EXTEND CANCELACIONES
+           ELSE
+               OPEN OUTPUT CANCELACIONES.
+           IF CANCEL-ESTADO NOT = ZERO
+               DISPLAY "ERROR EN OPEN CANCELACIONES FS: " CANCEL-ESTADO
+               STOP RUN.
+           OPEN INPUT CLIENTES.
+           IF CLIENTES-ESTADO = "00"
+               MOVE "SI" TO CLIENTES-DISPONIBLE
+           ELSE
+               MOVE "NO" TO CLIENTES-DISPONIBLE.
            OPEN OUTPUT LISTADO.
       *-----------------------------------------------------------------
+      *******
+       015-INFORME-APERTURA.
+      *******
+      * Resumen de apertura de archivos: antes de escribir el primer
+      * registro en MAESTRO-ACT.DAT/RECHAZOS.DAT el operador puede
+      * confirmar que la corrida levanto los archivos correctos.
+           DISPLAY "PRE-FLIGHT APERTURA DE ARCHIVOS:".
+           DISPLAY "  MAESTRO        FS: " M-ESTADO.
+           DISPLAY "  NOVEDADES1     FS: " N1-ESTADO.
+           DISPLAY "  NOVEDADES2     FS: " N2-ESTADO.
+           DISPLAY "  NOVEDADES3     FS: " N3-ESTADO.
+           DISPLAY "  NOVEDADES4     FS: " N4-ESTADO.
+           DISPLAY "  AUTOS          FS: " AUTOS-ESTADO.
+           DISPLAY "  MAESTRO-ACT    FS: " MAE-ACT-ESTADO.
+           DISPLAY "  RECHAZOS       FS: " RECHAZOS-ESTADO.
+           DISPLAY "  CLIENTES DISP.    : " CLIENTES-DISPONIBLE.
+           DISPLAY "  FECHA DE PROCESO  : " WS-FECHA-PROCESO.
+           IF WS-CHECKPOINT-PAT NOT = SPACES
+               DISPLAY "  REANUDANDO DESDE PATENTE: " WS-CHECKPOINT-PAT.
+      *-----------------------------------------------------------------
       *******
        020-LEER-ARCHIVOS.
       *******
@@ -295,6 +721,7 @@
            PERFORM 080-LEER-NOV1.
            PERFORM 080-LEER-NOV2.
            PERFORM 080-LEER-NOV3.
+           PERFORM 080-LEER-NOV4.
       *-----------------------------------------------------------------
        COMPLETAR-HOJA.
                WRITE LINEA FROM PE3-ENCABE.
@@ -320,10 +747,14 @@
                WRITE LINEA FROM PE6-ENCABE
                MOVE PTR-TAMANIO TO PE7-TAMANIO
                WRITE LINEA FROM PE7-ENCABE
+               MOVE PTR-COMBUSTIBLE TO PE7B-COMBUSTIBLE
+               WRITE LINEA FROM PE7B-ENCABE
+               MOVE PTR-TRANSMISION TO PE7C-TRANSMISION
+               WRITE LINEA FROM PE7C-ENCABE
                WRITE LINEA FROM PE3-ENCABE
                WRITE LINEA FROM PE8-ENCABE
                WRITE LINEA FROM PE9-ENCABE
-               MOVE 11 TO WS-LINEA.
+               MOVE 13 TO WS-LINEA.
            WRITE LINEA FROM PTR-ROW.
            ADD 1 TO WS-LINEA.
       *-----------------------------------------------------------------
@@ -332,9 +763,15 @@
       *******
            PERFORM 080-LEER-AUTOS.
            MOVE 1 TO WS-SUB.
-           PERFORM 090-CARGAR-AUTOS VARYING WS-SUB FROM 1 BY 1 UNTIL
-               AUTOS-ESTADO = "10" OR WS-SUB > 300.
-
+           PERFORM 090-CARGAR-AUTOS UNTIL
+               AUTOS-ESTADO = "10" OR WS-SUB > WS-TOPE-TABLA.
+           IF AUTOS-ESTADO NOT = "10"
+               DISPLAY "ATENCION: AUTOS.DAT supera WS-TOPE-TABLA ("
+                   WS-TOPE-TABLA "); autos excedentes no se cargaron."
+           IF WS-DUPLICADOS > 0
+               DISPLAY "ATENCION: " WS-DUPLICADOS
+                   " patente(s) duplicada(s) en AUTOS.DAT; se conservo"
+                   " la primera carga de cada una.".
       *-----------------------------------------------------------------
       *******
        050-PROCESAR.
@@ -344,8 +781,7 @@
            MOVE 0 TO WS-TOTAL-PATENTE.
            MOVE 0 TO WS-CANTIDAD-DIAS.
            MOVE "SI" TO WS-ESCRIBE_ENCABE.
-           PERFORM 110-PROCESO-PATENTE UNTIL (M-EOF = "SI" AND
-            N1-EOF = "SI" AND N2-EOF = "SI" AND N3-EOF = "SI") OR
+           PERFORM 110-PROCESO-PATENTE UNTIL WS-TODO-FIN = "SI" OR
             WS-MENOR-PATENTE <> WS-NROPATENTE.
            WRITE LINEA FROM PE3-ENCABE.
            IF WS-CANTIDAD-DIAS <> 0
@@ -354,6 +790,7 @@
            WRITE LINEA FROM PE3-ENCABE.
            COMPUTE WS-TOTAL-GENERAL = WS-TOTAL-GENERAL +
            WS-TOTAL-PATENTE.
+           PERFORM 175-GRABAR-CHECKPOINT.
       *-----------------------------------------------------------------
       *******
        060-ESCRIBIR-TOTAL-GENERAL.
@@ -369,6 +806,113 @@
            MOVE WS-TOTAL-GENERAL TO TOT-GRAL.
            WRITE LINEA FROM PTR-TOT-GRAL.
       *-----------------------------------------------------------------
+      *******
+       065-ESCRIBIR-RESUMEN-RECHAZOS.
+      *******
+           WRITE LINEA FROM PE3-ENCABE.
+           WRITE LINEA FROM PTR-RES-ENCABE.
+           MOVE 1 TO RES-MOTIVO-NRO.
+           MOVE "Ya alquilado ese dia           " TO RES-MOTIVO-DESC.
+           MOVE WS-CNT-MOTIVO(1) TO RES-MOTIVO-CNT.
+           WRITE LINEA FROM PTR-RES-MOTIVO.
+           MOVE 2 TO RES-MOTIVO-NRO.
+           MOVE "Patente no existe en la flota   " TO RES-MOTIVO-DESC.
+           MOVE WS-CNT-MOTIVO(2) TO RES-MOTIVO-CNT.
+           WRITE LINEA FROM PTR-RES-MOTIVO.
+           MOVE 3 TO RES-MOTIVO-NRO.
+           MOVE "Fecha invalida                  " TO RES-MOTIVO-DESC.
+           MOVE WS-CNT-MOTIVO(3) TO RES-MOTIVO-CNT.
+           WRITE LINEA FROM PTR-RES-MOTIVO.
+           MOVE 4 TO RES-MOTIVO-NRO.
+           MOVE "Documento en blanco             " TO RES-MOTIVO-DESC.
+           MOVE WS-CNT-MOTIVO(4) TO RES-MOTIVO-CNT.
+           WRITE LINEA FROM PTR-RES-MOTIVO.
+           MOVE 5 TO RES-MOTIVO-NRO.
+           MOVE "Tipo de documento no reconocido " TO RES-MOTIVO-DESC.
+           MOVE WS-CNT-MOTIVO(5) TO RES-MOTIVO-CNT.
+           WRITE LINEA FROM PTR-RES-MOTIVO.
+           MOVE 6 TO RES-MOTIVO-NRO.
+           MOVE "Documento no registrado         " TO RES-MOTIVO-DESC.
+           MOVE WS-CNT-MOTIVO(6) TO RES-MOTIVO-CNT.
+           WRITE LINEA FROM PTR-RES-MOTIVO.
+           MOVE 7 TO RES-MOTIVO-NRO.
+           MOVE "Cancelacion sin alquiler previo " TO RES-MOTIVO-DESC.
+           MOVE WS-CNT-MOTIVO(7) TO RES-MOTIVO-CNT.
+           WRITE LINEA FROM PTR-RES-MOTIVO.
+           WRITE LINEA FROM PE3-ENCABE.
+           MOVE 0 TO RES-AGENCIA-NRO.
+           MOVE WS-CNT-AGENCIA(1) TO RES-AGENCIA-CNT.
+           WRITE LINEA FROM PTR-RES-AGENCIA.
+           MOVE 1 TO RES-AGENCIA-NRO.
+           MOVE WS-CNT-AGENCIA(2) TO RES-AGENCIA-CNT.
+           WRITE LINEA FROM PTR-RES-AGENCIA.
+           MOVE 2 TO RES-AGENCIA-NRO.
+           MOVE WS-CNT-AGENCIA(3) TO RES-AGENCIA-CNT.
+           WRITE LINEA FROM PTR-RES-AGENCIA.
+           MOVE 3 TO RES-AGENCIA-NRO.
+           MOVE WS-CNT-AGENCIA(4) TO RES-AGENCIA-CNT.
+           WRITE LINEA FROM PTR-RES-AGENCIA.
+           MOVE 4 TO RES-AGENCIA-NRO.
+           MOVE WS-CNT-AGENCIA(5) TO RES-AGENCIA-CNT.
+           WRITE LINEA FROM PTR-RES-AGENCIA.
+      *-----------------------------------------------------------------
+      *******
+       066-ESCRIBIR-FLOTA-OCIOSA.
+      *******
+           WRITE LINEA FROM PE3-ENCABE.
+           WRITE LINEA FROM PTR-FLOTA-ENCABE.
+           MOVE 1 TO IND.
+           PERFORM 067-ESCRIBIR-AUTO-OCIOSO VARYING IND FROM 1 BY 1
+               UNTIL IND > WS-SUB - 1.
+      *-----------------------------------------------------------------
+      *******
+       067-ESCRIBIR-AUTO-OCIOSO.
+      *******
+           IF WS-AUTO-USO(IND) NOT = "SI"
+               MOVE WS-AUTO-PATENTE(IND) TO FLOTA-PATENTE
+               MOVE WS-AUTO-DESC(IND) TO FLOTA-DESC
+               WRITE LINEA FROM PTR-FLOTA-ROW.
+      *-----------------------------------------------------------------
+      *******
+       175-GRABAR-CHECKPOINT.
+      *******
+      * Se graba la ultima patente totalmente procesada, junto con los
+      * acumuladores de total general y de rechazos hasta ese punto,
+      * para que una corrida interrumpida pueda reanudarse sin repetir
+      * el merge ni perder lo ya contabilizado.
+           MOVE WS-MENOR-PATENTE TO CHK-PATENTE.
+           MOVE WS-TOTAL-GENERAL TO CHK-TOTAL-GENERAL.
+           PERFORM 1751-GUARDAR-CNT-MOTIVO VARYING WS-SUB-CHK
+               FROM 1 BY 1 UNTIL WS-SUB-CHK > 7.
+           PERFORM 1752-GUARDAR-CNT-AGENCIA VARYING WS-SUB-CHK
+               FROM 1 BY 1 UNTIL WS-SUB-CHK > 5.
+           OPEN OUTPUT CHECKPOINT.
+           IF CHECKPOINT-ESTADO = "00"
+               WRITE REG-CHECKPOINT
+               CLOSE CHECKPOINT.
+      *******
+       1751-GUARDAR-CNT-MOTIVO.
+      *******
+           MOVE WS-CNT-MOTIVO(WS-SUB-CHK) TO CHK-CNT-MOTIVO(WS-SUB-CHK).
+      *******
+       1752-GUARDAR-CNT-AGENCIA.
+      *******
+           MOVE WS-CNT-AGENCIA(WS-SUB-CHK) TO
+               CHK-CNT-AGENCIA(WS-SUB-CHK).
+      *-----------------------------------------------------------------
+      *******
+       176-LIMPIAR-CHECKPOINT.
+      *******
+      * La corrida termino normalmente (todo MAESTRO/NOVEDADES leido):
+      * se borra el checkpoint para que la proxima corrida arranque
+      * de cero, igual que FECHA-CORRIDA.DAT/TEMPORADA.DAT se leen de
+      * cero en cada corrida.
+           OPEN OUTPUT CHECKPOINT.
+           IF CHECKPOINT-ESTADO = "00"
+               MOVE SPACES TO REG-CHECKPOINT
+               WRITE REG-CHECKPOINT
+               CLOSE CHECKPOINT.
+      *-----------------------------------------------------------------
       *******
        070-CERRAR-ARCHIVOS.
       *******
@@ -377,10 +921,16 @@
                N1
                N2
                N3
+               N4
                MAE-ACT
                RECHAZOS
+               EXCEPCIONES
+               PENDIENTES
+               CANCELACIONES
                AUTOS
                LISTADO.
+           IF CLIENTES-DISPONIBLE = "SI"
+               CLOSE CLIENTES.
       *******
       *-----------------------------------------------------------------
       *******
@@ -401,6 +951,9 @@
            IF N1-ESTADO NOT = ZERO AND 10
                DISPLAY "ERROR EN READ NOV 1  FS: " N1-ESTADO
                STOP RUN.
+           MOVE N1-EOF TO AG-EOF(1).
+           IF N1-EOF = "NO"
+               PERFORM 085-NORMALIZAR-NOV1.
       *******
       *-----------------------------------------------------------------
       *******
@@ -411,6 +964,9 @@
            IF N2-ESTADO NOT = ZERO AND 10
                DISPLAY "ERROR EN READ NOV 2  FS: " N2-ESTADO
                STOP RUN.
+           MOVE N2-EOF TO AG-EOF(2).
+           IF N2-EOF = "NO"
+               PERFORM 085-NORMALIZAR-NOV2.
       *******
       *-----------------------------------------------------------------
       *******
@@ -419,9 +975,81 @@
            READ N3
                AT END MOVE "SI" TO N3-EOF.
            IF N3-ESTADO NOT = ZERO AND 10
-               DISPLAY "ERROR EN READ MAESTRO  FS: " N3-ESTADO
+               DISPLAY "ERROR EN READ NOV 3  FS: " N3-ESTADO
+               STOP RUN.
+           MOVE N3-EOF TO AG-EOF(3).
+           IF N3-EOF = "NO"
+               PERFORM 085-NORMALIZAR-NOV3.
+      *******
+      *-----------------------------------------------------------------
+      *******
+       080-LEER-NOV4.
+      ******
+           READ N4
+               AT END MOVE "SI" TO N4-EOF.
+           IF N4-ESTADO NOT = ZERO AND 10
+               DISPLAY "ERROR EN READ NOV 4  FS: " N4-ESTADO
                STOP RUN.
+           MOVE N4-EOF TO AG-EOF(4).
+           IF N4-EOF = "NO"
+               PERFORM 085-NORMALIZAR-NOV4.
+      *******
+      *-----------------------------------------------------------------
+      *******
+       085-NORMALIZAR-NOV1.
+      ******
+           IF NOV1-TIPO-TRANS = SPACE
+               MOVE "U" TO NOV1-TIPO-TRANS.
+           IF NOV1-TIPO-TRANS = "U" OR NOV1-FECHA-HASTA = 0
+               MOVE NOV1-FECHA TO NOV1-FECHA-HASTA.
+           MOVE NOV1-PATENTE TO AG-PATENTE(1).
+           MOVE NOV1-FECHA TO AG-FECHA(1).
+           MOVE NOV1-FECHA-HASTA TO AG-FECHA-HASTA(1).
+           MOVE NOV1-TIPO-TRANS TO AG-TIPO-TRANS(1).
+           MOVE NOV1-TIPO-DOC TO AG-TIPO-DOC(1).
+           MOVE NOV1-NRO-DOC TO AG-NRO-DOC(1).
+      *-----------------------------------------------------------------
+      *******
+       085-NORMALIZAR-NOV2.
+      ******
+           IF NOV2-TIPO-TRANS = SPACE
+               MOVE "U" TO NOV2-TIPO-TRANS.
+           IF NOV2-TIPO-TRANS = "U" OR NOV2-FECHA-HASTA = 0
+               MOVE NOV2-FECHA TO NOV2-FECHA-HASTA.
+           MOVE NOV2-PATENTE TO AG-PATENTE(2).
+           MOVE NOV2-FECHA TO AG-FECHA(2).
+           MOVE NOV2-FECHA-HASTA TO AG-FECHA-HASTA(2).
+           MOVE NOV2-TIPO-TRANS TO AG-TIPO-TRANS(2).
+           MOVE NOV2-TIPO-DOC TO AG-TIPO-DOC(2).
+           MOVE NOV2-NRO-DOC TO AG-NRO-DOC(2).
+      *-----------------------------------------------------------------
+      *******
+       085-NORMALIZAR-NOV3.
+      ******
+           IF NOV3-TIPO-TRANS = SPACE
+               MOVE "U" TO NOV3-TIPO-TRANS.
+           IF NOV3-TIPO-TRANS = "U" OR NOV3-FECHA-HASTA = 0
+               MOVE NOV3-FECHA TO NOV3-FECHA-HASTA.
+           MOVE NOV3-PATENTE TO AG-PATENTE(3).
+           MOVE NOV3-FECHA TO AG-FECHA(3).
+           MOVE NOV3-FECHA-HASTA TO AG-FECHA-HASTA(3).
+           MOVE NOV3-TIPO-TRANS TO AG-TIPO-TRANS(3).
+           MOVE NOV3-TIPO-DOC TO AG-TIPO-DOC(3).
+           MOVE NOV3-NRO-DOC TO AG-NRO-DOC(3).
+      *-----------------------------------------------------------------
       *******
+       085-NORMALIZAR-NOV4.
+      ******
+           IF NOV4-TIPO-TRANS = SPACE
+               MOVE "U" TO NOV4-TIPO-TRANS.
+           IF NOV4-TIPO-TRANS = "U" OR NOV4-FECHA-HASTA = 0
+               MOVE NOV4-FECHA TO NOV4-FECHA-HASTA.
+           MOVE NOV4-PATENTE TO AG-PATENTE(4).
+           MOVE NOV4-FECHA TO AG-FECHA(4).
+           MOVE NOV4-FECHA-HASTA TO AG-FECHA-HASTA(4).
+           MOVE NOV4-TIPO-TRANS TO AG-TIPO-TRANS(4).
+           MOVE NOV4-TIPO-DOC TO AG-TIPO-DOC(4).
+           MOVE NOV4-NRO-DOC TO AG-NRO-DOC(4).
       *-----------------------------------------------------------------
       *******
        080-LEER-AUTOS.
@@ -436,48 +1064,81 @@
       *******
        090-CARGAR-AUTOS.
       ******
-           MOVE AUT TO WS-AUTO(WS-SUB).
-           ADD 1 TO WS-SUB.
+           PERFORM 095-BUSCO-DUPLICADO.
+           IF WS-EXISTE-TABLA = "SI"
+               ADD 1 TO WS-DUPLICADOS
+               DISPLAY "ATENCION: patente duplicada en AUTOS.DAT: "
+                   AUT-PATENTE
+           ELSE
+               MOVE AUT TO WS-AUTO(WS-SUB)
+               MOVE "NO" TO WS-AUTO-USO(WS-SUB)
+               ADD 1 TO WS-SUB.
            PERFORM 080-LEER-AUTOS.
+      *-----------------------------------------------------------------
       *******
+       095-BUSCO-DUPLICADO.
+      ******
+           MOVE "NO" TO WS-EXISTE-TABLA.
+           IF WS-SUB > 1
+               MOVE 1 TO IND
+               SEARCH WS-AUTO VARYING IND
+                   AT END CONTINUE
+                   WHEN IND < WS-SUB AND
+                       WS-AUTO-PATENTE(IND) EQUAL AUT-PATENTE
+                       MOVE "SI" TO WS-EXISTE-TABLA.
       *-----------------------------------------------------------------
       *******
        100-DETERMINO-MENOR-PATENTE.
       *******
-           IF M-EOF = "NO"
-               MOVE MAE-PATENTE TO WS-NROPATENTE
-           ELSE
-               IF N1-EOF = "NO"
-                   MOVE NOV1-PATENTE TO WS-NROPATENTE
-               ELSE
-                   IF N2-EOF = "NO"
-                       MOVE NOV2-PATENTE TO WS-NROPATENTE
-                   ELSE
-                       MOVE NOV3-PATENTE TO WS-NROPATENTE.
-           IF N1-EOF = "NO" AND NOV1-PATENTE < WS-NROPATENTE
-               MOVE NOV1-PATENTE TO WS-NROPATENTE.
-           IF N2-EOF = "NO" AND NOV2-PATENTE < WS-NROPATENTE
-               MOVE NOV2-PATENTE TO WS-NROPATENTE.
-           IF N3-EOF = "NO" AND NOV3-PATENTE < WS-NROPATENTE
-               MOVE NOV3-PATENTE TO WS-NROPATENTE.
+      * Se busca la menor patente entre MAESTRO y todas las agencias
+      * activas recorriendo la tabla de control, en vez de comparar
+      * NOV1/NOV2/NOV3/... una por una con un IF por agencia.
+           MOVE "ZZZZZZ" TO WS-NROPATENTE.
+           IF M-EOF = "NO" AND MAE-PATENTE < WS-NROPATENTE
+               MOVE MAE-PATENTE TO WS-NROPATENTE.
+           MOVE 1 TO AG-IDX.
+           PERFORM 102-COMPARO-AGENCIA-PATENTE VARYING AG-IDX FROM 1
+               BY 1 UNTIL AG-IDX > WS-CANT-AGENCIAS.
+      *-----------------------------------------------------------------
+      *******
+       102-COMPARO-AGENCIA-PATENTE.
+      *******
+           IF AG-EOF(AG-IDX) = "NO" AND
+               AG-PATENTE(AG-IDX) < WS-NROPATENTE
+               MOVE AG-PATENTE(AG-IDX) TO WS-NROPATENTE.
       *-----------------------------------------------------------------
       *******
        110-PROCESO-PATENTE.
       *******
            MOVE "NO" TO WS-ALQ.
            MOVE "NO" TO WS-EXISTE.
+           MOVE "NO" TO WS-CANCELADO.
            PERFORM 130-BUSCO-TABLA.
            PERFORM 140-DETERMINO-MENOR-FECHA.
+           PERFORM 145-VERIFICO-CANCELACION.
            PERFORM 150-PROCESO-M UNTIL M-EOF = "SI" OR WS-NROPATENTE
            <> MAE-PATENTE OR WS-MENOR-FECHA <> MAE-FECHA.
-           PERFORM 150-PROCESO-N1 UNTIL N1-EOF = "SI" OR WS-NROPATENTE
-           <> NOV1-PATENTE OR WS-MENOR-FECHA <> NOV1-FECHA.
-           PERFORM 150-PROCESO-N3 UNTIL N3-EOF = "SI" OR WS-NROPATENTE
-           <> NOV3-PATENTE OR WS-MENOR-FECHA <> NOV3-FECHA.
-           PERFORM 150-PROCESO-N2 UNTIL N2-EOF = "SI" OR WS-NROPATENTE
-           <> NOV2-PATENTE OR WS-MENOR-FECHA <> NOV2-FECHA.
-
+           MOVE 1 TO AG-IDX.
+           PERFORM 155-PROCESO-AGENCIA VARYING AG-IDX FROM 1 BY 1
+               UNTIL AG-IDX > WS-CANT-AGENCIAS.
            PERFORM 100-DETERMINO-MENOR-PATENTE.
+           PERFORM 019-VERIFICO-FIN.
+      *-----------------------------------------------------------------
+      *******
+       019-VERIFICO-FIN.
+      *******
+           MOVE "SI" TO WS-TODO-FIN.
+           IF M-EOF NOT = "SI"
+               MOVE "NO" TO WS-TODO-FIN.
+           MOVE 1 TO AG-IDX.
+           PERFORM 0191-VERIFICO-FIN-AGENCIA VARYING AG-IDX FROM 1 BY 1
+               UNTIL AG-IDX > WS-CANT-AGENCIAS.
+      *-----------------------------------------------------------------
+      *******
+       0191-VERIFICO-FIN-AGENCIA.
+      *******
+           IF AG-EOF(AG-IDX) NOT = "SI"
+               MOVE "NO" TO WS-TODO-FIN.
       *-----------------------------------------------------------------
       *******
        120-ESCRIBIR-TOTAL-PATENTE.
@@ -495,130 +1156,301 @@
            MOVE 1 TO IND.
            SEARCH WS-AUTO
                AT END MOVE "NO" TO WS-EXISTE-TABLA
-               WHEN WS-AUTO-PATENTE(IND)EQUALS WS-NROPATENTE
+               WHEN WS-AUTO-PATENTE(IND) EQUAL WS-NROPATENTE
                MOVE WS-AUTO-DESC(IND) TO PTR-DESC
                MOVE WS-AUTO-MARCA(IND) TO PTR-MARCA
                MOVE WS-AUTO-COLOR(IND) TO PTR-COLOR
                MOVE WS-AUTO-TAMAÑO(IND) TO PTR-TAMANIO
                MOVE WS-AUTO-IMPORTE(IND) TO PTR-IMPORTE
-               MOVE "SI" TO WS-EXISTE.
+               MOVE WS-AUTO-COMBUSTIBLE(IND) TO PTR-COMBUSTIBLE
+               MOVE WS-AUTO-TRANSMISION(IND) TO PTR-TRANSMISION
+               MOVE "SI" TO WS-EXISTE-TABLA
+               MOVE "SI" TO WS-EXISTE
+               MOVE "SI" TO WS-AUTO-USO(IND).
       *******
       *-----------------------------------------------------------------
       *******
        140-DETERMINO-MENOR-FECHA.
       *******
-           IF M-EOF = "NO" AND MAE-PATENTE = WS-NROPATENTE
-               MOVE MAE-FECHA TO WS-MENOR-FECHA
-           ELSE
-               IF N1-EOF = "NO" AND NOV1-PATENTE = WS-NROPATENTE
-                       MOVE NOV1-FECHA TO WS-MENOR-FECHA
-                   ELSE
-                       IF N2-EOF = "NO" AND NOV2-PATENTE = WS-NROPATENTE
-                           MOVE NOV2-FECHA TO WS-MENOR-FECHA
-                       ELSE
-                           IF N3-EOF = "NO" AND
-                               NOV3-PATENTE = WS-NROPATENTE
-                           MOVE NOV3-FECHA TO WS-MENOR-FECHA.
-           IF NOV1-FECHA < WS-MENOR-FECHA AND
-               NOV1-PATENTE = WS-NROPATENTE AND N1-EOF = "NO"
-               MOVE NOV1-FECHA TO WS-MENOR-FECHA.
-           IF NOV2-FECHA < WS-MENOR-FECHA AND N2-EOF = "NO" AND
-               NOV2-PATENTE = WS-NROPATENTE
-               MOVE NOV2-FECHA TO WS-MENOR-FECHA.
-           IF NOV3-FECHA < WS-MENOR-FECHA AND
-               NOV3-PATENTE = WS-NROPATENTE AND N3-EOF = "NO"
-               MOVE NOV3-FECHA TO WS-MENOR-FECHA.
+      * Igual que 100-, pero comparando solo las agencias que en esta
+      * vuelta comparten la patente buscada.
+           MOVE 99999999 TO WS-MENOR-FECHA.
+           IF M-EOF = "NO" AND MAE-PATENTE = WS-NROPATENTE AND
+               MAE-FECHA < WS-MENOR-FECHA
+               MOVE MAE-FECHA TO WS-MENOR-FECHA.
+           MOVE 1 TO AG-IDX.
+           PERFORM 142-COMPARO-AGENCIA-FECHA VARYING AG-IDX FROM 1 BY 1
+               UNTIL AG-IDX > WS-CANT-AGENCIAS.
+      *-----------------------------------------------------------------
+      *******
+       142-COMPARO-AGENCIA-FECHA.
+      *******
+           IF AG-EOF(AG-IDX) = "NO" AND
+               AG-PATENTE(AG-IDX) = WS-NROPATENTE
+               AND AG-FECHA(AG-IDX) < WS-MENOR-FECHA
+               MOVE AG-FECHA(AG-IDX) TO WS-MENOR-FECHA.
+      *-----------------------------------------------------------------
+      *******
+       145-VERIFICO-CANCELACION.
+      *******
+      * Si alguna agencia pide la baja de este patente/fecha, el
+      * procesamiento del lado MAESTRO (150-PROCESO-M) debe dar de
+      * baja el alquiler en vez de volcarlo a MAESTRO-ACT.DAT.
+           MOVE "NO" TO WS-CANCELAR.
+           MOVE 1 TO AG-IDX.
+           PERFORM 146-VERIFICO-CANCELACION-AG VARYING AG-IDX FROM 1
+               BY 1 UNTIL AG-IDX > WS-CANT-AGENCIAS.
+      *-----------------------------------------------------------------
+      *******
+       146-VERIFICO-CANCELACION-AG.
+      *******
+           IF AG-EOF(AG-IDX) = "NO" AND
+               AG-PATENTE(AG-IDX) = WS-NROPATENTE
+               AND AG-FECHA(AG-IDX) = WS-MENOR-FECHA AND
+               AG-TIPO-TRANS(AG-IDX) = "B"
+               MOVE "SI" TO WS-CANCELAR.
       *-----------------------------------------------------------------
       *******
        150-PROCESO-M.
       *******
-           IF WS-ALQ = "NO" AND WS-EXISTE = "SI"
-               WRITE ACT FROM MAE
-               MOVE MAE-FECHA TO ROW-FECHA
-               MOVE MAE-TIPO-DOC TO ROW-DOC
-               MOVE MAE-NRO-DOC TO ROW-NRO-DOC
-               MOVE 0 TO ROW-AG
-               PERFORM 030-ESCRIBIR-CABECERA-LISTADO.
-               MOVE "NO" TO WS-ESCRIBE_ENCABE
-               MOVE "SI" TO WS-ALQ
+           IF WS-CANCELAR = "SI"
+      * La cancelacion libera el cupo patente+fecha en vez de
+      * ocuparlo: WS-ALQ queda "NO" para que una agencia que reserve
+      * ese mismo dia en esta corrida no sea rechazada por error.
+               WRITE REG-CANCEL FROM MAE
+               MOVE "SI" TO WS-CANCELADO
+           ELSE
+               IF WS-ALQ = "NO" AND WS-EXISTE = "SI"
+                   WRITE ACT FROM MAE
+                   MOVE MAE-FECHA TO ROW-FECHA
+                   MOVE MAE-TIPO-DOC TO ROW-DOC
+                   MOVE MAE-NRO-DOC TO ROW-NRO-DOC
+                   MOVE 0 TO ROW-AG
+                   PERFORM 030-ESCRIBIR-CABECERA-LISTADO
+                   MOVE "NO" TO WS-ESCRIBE_ENCABE
+                   MOVE "SI" TO WS-ALQ
+               ELSE
+                   MOVE MAE-PATENTE TO RECH-PATENTE
+                   MOVE MAE-FECHA TO RECH-FECHA
+                   MOVE MAE-TIPO-DOC TO RECH-TIPO-DOC
+                   MOVE MAE-NRO-DOC TO RECH-NRO-DOC
+                   MOVE 0 TO RECH-AGENCIA
+                   PERFORM 160-GRABAR-RECHAZO.
            PERFORM 080-LEER-MAESTRO.
       *-----------------------------------------------------------------
       *******
-       150-PROCESO-N1.
+       155-PROCESO-AGENCIA.
       *******
-           IF WS-ALQ = "NO" AND WS-EXISTE = "SI"
-               COMPUTE WS-TOTAL-PATENTE = WS-TOTAL-PATENTE + PTR-IMPORTE
-               COMPUTE WS-CANTIDAD-DIAS = WS-CANTIDAD-DIAS + 1
-               WRITE ACT FROM NOV1
-               MOVE NOV1-FECHA TO ROW-FECHA
-               MOVE NOV1-TIPO-DOC TO ROW-DOC
-               MOVE NOV1-NRO-DOC TO ROW-NRO-DOC
-               MOVE 1 TO ROW-AG
-               PERFORM 030-ESCRIBIR-CABECERA-LISTADO
-               MOVE "NO" TO WS-ESCRIBE_ENCABE
-               MOVE "SI" TO WS-ALQ
+           PERFORM 156-PROCESO-UNA-AGENCIA UNTIL AG-EOF(AG-IDX) = "SI"
+               OR WS-NROPATENTE <> AG-PATENTE(AG-IDX) OR
+               WS-MENOR-FECHA <> AG-FECHA(AG-IDX).
+      *-----------------------------------------------------------------
+      *******
+       156-PROCESO-UNA-AGENCIA.
+      *******
+      * Reemplaza a los antiguos 150-PROCESO-N1/N2/N3: la misma logica
+      * de aceptar/rechazar corre para cualquier agencia de la tabla.
+           IF AG-FECHA(AG-IDX) > WS-FECHA-PROCESO
+      * Novedad con fecha posterior a la corrida: todavia no corresponde
+      * procesarla (ni aceptarla ni rechazarla), se vuelca a
+      * PENDIENTES.DAT para cuando llegue esa fecha.
+               PERFORM 171-GRABAR-PENDIENTE
            ELSE
-               MOVE NOV1-PATENTE TO RECH-PATENTE.
-               MOVE NOV1-FECHA TO RECH-FECHA.
-               MOVE NOV1-TIPO-DOC TO RECH-TIPO-DOC.
-               MOVE NOV1-NRO-DOC TO RECH-NRO-DOC.
-               MOVE 1 TO RECH-AGENCIA.
-               PERFORM 160-GRABAR-RECHAZO.
-           PERFORM 080-LEER-NOV1.
+           IF AG-TIPO-TRANS(AG-IDX) = "B"
+               PERFORM 157-PROCESO-BAJA-AGENCIA
+           ELSE
+               MOVE AG-NRO-DOC(AG-IDX) TO WS-DOC-A-VALIDAR
+               PERFORM 167-VALIDAR-CLIENTE
+               IF WS-ALQ = "NO" AND WS-EXISTE = "SI" AND
+                   WS-EXISTE-CLIENTE = "SI"
+                   PERFORM 158-CALCULAR-IMPORTE-DIA
+                   COMPUTE WS-TOTAL-PATENTE = WS-TOTAL-PATENTE +
+                       WS-IMPORTE-DIA
+                   COMPUTE WS-CANTIDAD-DIAS = WS-CANTIDAD-DIAS + 1
+                   MOVE AG-PATENTE(AG-IDX) TO ACT-PATENTE
+                   MOVE AG-FECHA(AG-IDX) TO ACT-FECHA
+                   MOVE AG-TIPO-DOC(AG-IDX) TO ACT-TIPO-DOC
+                   MOVE AG-NRO-DOC(AG-IDX) TO ACT-NRO-DOC
+                   MOVE WS-IMPORTE-DIA TO ACT-IMPORTE
+                   WRITE ACT
+                   MOVE AG-FECHA(AG-IDX) TO ROW-FECHA
+                   MOVE AG-TIPO-DOC(AG-IDX) TO ROW-DOC
+                   MOVE AG-NRO-DOC(AG-IDX) TO ROW-NRO-DOC
+                   MOVE AG-NRO(AG-IDX) TO ROW-AG
+                   PERFORM 030-ESCRIBIR-CABECERA-LISTADO
+                   MOVE "NO" TO WS-ESCRIBE_ENCABE
+                   MOVE "SI" TO WS-ALQ
+               ELSE
+                   MOVE AG-PATENTE(AG-IDX) TO RECH-PATENTE
+                   MOVE AG-FECHA(AG-IDX) TO RECH-FECHA
+                   MOVE AG-TIPO-DOC(AG-IDX) TO RECH-TIPO-DOC
+                   MOVE AG-NRO-DOC(AG-IDX) TO RECH-NRO-DOC
+                   MOVE AG-NRO(AG-IDX) TO RECH-AGENCIA
+                   PERFORM 160-GRABAR-RECHAZO.
+           PERFORM 165-AVANZAR-AGENCIA.
+      *-----------------------------------------------------------------
+      *******
+       157-PROCESO-BAJA-AGENCIA.
+      *******
+           IF WS-CANCELADO = "NO"
+      * No habia alquiler vigente para cancelar ese patente/fecha.
+               MOVE AG-PATENTE(AG-IDX) TO RECH-PATENTE
+               MOVE AG-FECHA(AG-IDX) TO RECH-FECHA
+               MOVE AG-TIPO-DOC(AG-IDX) TO RECH-TIPO-DOC
+               MOVE AG-NRO-DOC(AG-IDX) TO RECH-NRO-DOC
+               MOVE AG-NRO(AG-IDX) TO RECH-AGENCIA
+               MOVE 7 TO RECH-MOTIVO
+               PERFORM 162-ACUMULAR-RECHAZO
+               WRITE RECHAZO FROM RECH.
+      *-----------------------------------------------------------------
+      *******
+       158-CALCULAR-IMPORTE-DIA.
+      *******
+      * Tarifa del dia: tarifa plana del auto ajustada por el
+      * multiplicador de fin de semana y, si corresponde, el de
+      * temporada alta configurado en TEMPORADA.DAT.
+           MOVE 1,00 TO WS-MULT-TOTAL.
+           PERFORM 159-CALCULAR-DIA-SEMANA.
+           IF WS-DIA-SEMANA = 6 OR WS-DIA-SEMANA = 0
+               COMPUTE WS-MULT-TOTAL = WS-MULT-TOTAL * 1,20.
+           MOVE 1 TO WS-TEMP-IDX.
+           PERFORM 1591-APLICAR-TEMPORADA VARYING WS-TEMP-IDX FROM 1
+               BY 1 UNTIL WS-TEMP-IDX > WS-CANT-TEMPORADAS.
+           COMPUTE WS-IMPORTE-DIA = PTR-IMPORTE * WS-MULT-TOTAL.
+      *-----------------------------------------------------------------
+      *******
+       159-CALCULAR-DIA-SEMANA.
+      *******
+           COMPUTE WS-DIA-SEMANA = FUNCTION MOD(
+               FUNCTION INTEGER-OF-DATE(AG-FECHA(AG-IDX)) + 1, 7).
+      *-----------------------------------------------------------------
+      *******
+       1591-APLICAR-TEMPORADA.
+      *******
+           IF AG-FECHA(AG-IDX) >= TEMP-DESDE(WS-TEMP-IDX) AND
+               AG-FECHA(AG-IDX) <= TEMP-HASTA(WS-TEMP-IDX)
+               COMPUTE WS-MULT-TOTAL = WS-MULT-TOTAL *
+                   TEMP-MULT(WS-TEMP-IDX).
+      *-----------------------------------------------------------------
+      *******
+       160-GRABAR-RECHAZO.
+      *******
+           PERFORM 161-DETERMINAR-MOTIVO.
+           PERFORM 162-ACUMULAR-RECHAZO.
+           WRITE RECHAZO FROM RECH.
+           IF RECH-MOTIVO = 2
+               WRITE EXCEP FROM RECH.
       *-----------------------------------------------------------------
       *******
-       150-PROCESO-N2.
+       161-DETERMINAR-MOTIVO.
       *******
-           IF WS-ALQ = "NO" AND WS-EXISTE = "SI"
-               COMPUTE WS-TOTAL-PATENTE = WS-TOTAL-PATENTE + PTR-IMPORTE
-               COMPUTE WS-CANTIDAD-DIAS = WS-CANTIDAD-DIAS + 1
-               MOVE NOV2-FECHA TO ROW-FECHA
-               MOVE NOV2-TIPO-DOC TO ROW-DOC
-               MOVE NOV2-NRO-DOC TO ROW-NRO-DOC
-               MOVE 2 TO ROW-AG
-               PERFORM 030-ESCRIBIR-CABECERA-LISTADO
-               MOVE "NO" TO WS-ESCRIBE_ENCABE
-               WRITE ACT FROM NOV2
-               MOVE "SI" TO WS-ALQ
+           PERFORM 166-VALIDAR-FECHA.
+           MOVE RECH-NRO-DOC TO WS-DOC-A-VALIDAR.
+           PERFORM 167-VALIDAR-CLIENTE.
+           IF RECH-NRO-DOC = SPACES
+               MOVE 4 TO RECH-MOTIVO
            ELSE
-               MOVE NOV2-PATENTE TO RECH-PATENTE.
-               MOVE NOV2-FECHA TO RECH-FECHA.
-               MOVE NOV2-TIPO-DOC TO RECH-TIPO-DOC.
-               MOVE NOV2-NRO-DOC TO RECH-NRO-DOC.
-               MOVE 2 TO RECH-AGENCIA.
-               PERFORM 160-GRABAR-RECHAZO.
-           PERFORM 080-LEER-NOV2.
+               IF RECH-TIPO-DOC NOT = "D" AND RECH-TIPO-DOC NOT = "C"
+                   MOVE 5 TO RECH-MOTIVO
+               ELSE
+                   IF WS-FECHA-VALIDA = "NO"
+                       MOVE 3 TO RECH-MOTIVO
+                   ELSE
+                       IF WS-EXISTE-CLIENTE = "NO"
+                           MOVE 6 TO RECH-MOTIVO
+                       ELSE
+                           IF WS-EXISTE = "NO"
+                               MOVE 2 TO RECH-MOTIVO
+                           ELSE
+                               MOVE 1 TO RECH-MOTIVO.
       *-----------------------------------------------------------------
       *******
-       150-PROCESO-N3.
+       162-ACUMULAR-RECHAZO.
       *******
-           IF WS-ALQ = "NO" AND WS-EXISTE = "SI"
-               COMPUTE WS-TOTAL-PATENTE = WS-TOTAL-PATENTE + PTR-IMPORTE
-               COMPUTE WS-CANTIDAD-DIAS = WS-CANTIDAD-DIAS + 1
-               MOVE NOV3-FECHA TO ROW-FECHA
-               MOVE NOV3-TIPO-DOC TO ROW-DOC
-               MOVE NOV3-NRO-DOC TO ROW-NRO-DOC
-               MOVE 3 TO ROW-AG
-               PERFORM 030-ESCRIBIR-CABECERA-LISTADO
-               MOVE "NO" TO WS-ESCRIBE_ENCABE
-               WRITE ACT FROM NOV3
-               MOVE "SI" TO WS-ALQ
+           ADD 1 TO WS-CNT-MOTIVO(RECH-MOTIVO).
+           ADD 1 TO WS-CNT-AGENCIA(RECH-AGENCIA + 1).
+      *-----------------------------------------------------------------
+      *******
+       165-AVANZAR-AGENCIA.
+      *******
+      * Si la novedad actual era un rango multi-dia, se avanza un dia
+      * dentro del mismo registro; solo se lee el proximo registro
+      * fisico cuando se termino de expandir el rango.
+           IF AG-FECHA(AG-IDX) < AG-FECHA-HASTA(AG-IDX)
+               PERFORM 168-SUMAR-UN-DIA
            ELSE
-               MOVE NOV3-PATENTE TO RECH-PATENTE.
-               MOVE NOV3-FECHA TO RECH-FECHA.
-               MOVE NOV3-TIPO-DOC TO RECH-TIPO-DOC.
-               MOVE NOV3-NRO-DOC TO RECH-NRO-DOC.
-               MOVE 3 TO RECH-AGENCIA.
-               PERFORM 160-GRABAR-RECHAZO.
-           PERFORM 080-LEER-NOV3.
+               EVALUATE AG-IDX
+                   WHEN 1 PERFORM 080-LEER-NOV1
+                   WHEN 2 PERFORM 080-LEER-NOV2
+                   WHEN 3 PERFORM 080-LEER-NOV3
+                   WHEN 4 PERFORM 080-LEER-NOV4
+               END-EVALUATE.
       *-----------------------------------------------------------------
       *******
-       160-GRABAR-RECHAZO.
-           IF WS-EXISTE = "NO"
-               MOVE 2 TO RECH-MOTIVO
+       166-VALIDAR-FECHA.
+      *******
+           MOVE "SI" TO WS-FECHA-VALIDA.
+           MOVE RECH-FECHA TO WS-FECHA-CHK.
+           IF WS-FECHA-CHK-MM < 1 OR WS-FECHA-CHK-MM > 12
+               MOVE "NO" TO WS-FECHA-VALIDA
            ELSE
-               MOVE 1 TO RECH-MOTIVO.
-           WRITE RECHAZO FROM RECH.
+               IF WS-FECHA-CHK-DD < 1 OR
+                   WS-FECHA-CHK-DD > WS-DIAS-MES(WS-FECHA-CHK-MM)
+                   MOVE "NO" TO WS-FECHA-VALIDA.
+      *-----------------------------------------------------------------
       *******
+       167-VALIDAR-CLIENTE.
+      *******
+      * Valida contra CLIENTES.TXT el documento dejado en
+      * WS-DOC-A-VALIDAR por el llamador (AG-NRO-DOC(AG-IDX) desde
+      * 156-PROCESO-UNA-AGENCIA, o RECH-NRO-DOC desde
+      * 161-DETERMINAR-MOTIVO); este ultimo puede ejecutarse con AG-IDX
+      * ya fuera de rango (dejado en WS-CANT-AGENCIAS + 1 por el PERFORM
+      * VARYING de 110-PROCESO-PATENTE), asi que no debe leer
+      * directamente de WS-AGENCIA.
+           MOVE "SI" TO WS-EXISTE-CLIENTE.
+           IF CLIENTES-DISPONIBLE = "SI" AND
+               WS-DOC-A-VALIDAR NOT = SPACES
+               MOVE WS-DOC-A-VALIDAR TO CLI-DOCUMENTO
+               READ CLIENTES RECORD KEY IS CLI-DOCUMENTO
+                   INVALID KEY MOVE "NO" TO WS-EXISTE-CLIENTE.
       *-----------------------------------------------------------------
+      *******
+       168-SUMAR-UN-DIA.
+      *******
+      * Suma un dia a AG-FECHA(AG-IDX) teniendo en cuenta fin de mes
+      * y de año (no se usa FUNCTION DATE-ADD por no estar disponible
+      * en todos los runtimes de este dialecto).
+           MOVE AG-FECHA(AG-IDX) TO WS-FECHA-CHK.
+           IF WS-FECHA-CHK-DD < WS-DIAS-MES(WS-FECHA-CHK-MM)
+               ADD 1 TO WS-FECHA-CHK-DD
+           ELSE
+               MOVE 1 TO WS-FECHA-CHK-DD
+               IF WS-FECHA-CHK-MM < 12
+                   ADD 1 TO WS-FECHA-CHK-MM
+               ELSE
+                   MOVE 1 TO WS-FECHA-CHK-MM
+                   ADD 1 TO WS-FECHA-CHK-AAAA.
+           MOVE WS-FECHA-CHK TO AG-FECHA(AG-IDX).
+      *-----------------------------------------------------------------
+      *******
+       171-GRABAR-PENDIENTE.
+      *******
+      * Vuelca la novedad con fecha futura a PENDIENTES.DAT en vez de
+      * aceptarla o rechazarla; queda para una corrida posterior cuya
+      * fecha de proceso ya alcance AG-FECHA.
+           MOVE AG-NRO(AG-IDX) TO PEND-AGENCIA.
+           MOVE AG-PATENTE(AG-IDX) TO PEND-PATENTE.
+           MOVE AG-FECHA(AG-IDX) TO PEND-FECHA.
+           MOVE AG-FECHA-HASTA(AG-IDX) TO PEND-FECHA-HASTA.
+           MOVE AG-TIPO-TRANS(AG-IDX) TO PEND-TIPO-TRANS.
+           MOVE AG-TIPO-DOC(AG-IDX) TO PEND-TIPO-DOC.
+           MOVE AG-NRO-DOC(AG-IDX) TO PEND-NRO-DOC.
+           WRITE PEND.
+           IF PENDIENTES-ESTADO NOT = ZERO
+               DISPLAY "ERROR EN WRITE PENDIENTES FS: "
+                   PENDIENTES-ESTADO
+               STOP RUN.
+      *-----------------------------------------------------------------
+      *******
        END PROGRAM TP-PARTE-1.
