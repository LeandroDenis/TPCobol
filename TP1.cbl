@@ -126,7 +126,7 @@
        77  MAE-ACT-ESTADO      PIC XX.
        77  RECHAZOS-ESTADO     PIC XX.
        77  AUTOS-ESTADO        PIC XX.
-       77  WS-TOTAL-GENERAL    PIC 9(1).
+       77  WS-TOTAL-GENERAL    PIC 9(7)V99.
        01  WS-SUB              PIC 9(3).
        01  WS-MENOR-PATENTE    PIC X(6).
        01  WS-NROPATENTE       PIC X(6).
@@ -361,7 +361,7 @@
            MOVE 1 TO IND.
            SEARCH WS-AUTO
                AT END MOVE "NO" TO WS-EXISTE-TABLA
-               WHEN WS-AUTO-PATENTE(IND)EQUALS WS-NROPATENTE
+               WHEN WS-AUTO-PATENTE(IND) EQUAL WS-NROPATENTE
                MOVE "SI" TO WS-EXISTE
                COMPUTE WS-CANTIDAD-DIAS = WS-CANTIDAD-DIAS + 1.
       *******
