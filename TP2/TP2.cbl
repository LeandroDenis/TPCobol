@@ -1,6 +1,22 @@
       ******************************************************************
       * Author: Leandro Denis
       * Purpose: TP 2 Algoritmos 4
+      *
+      * Modification history:
+      *   LD  Motivo de rechazo en RECHAZOS.TXT; listado de pendientes
+      *       ("P") al final de la corrida; subtotal por turno dentro
+      *       de cada chofer; patente/importe/turno en el detalle;
+      *       subtotales semanal y mensual; ranking de choferes por
+      *       cantidad de alquileres; encabezado repetido cada N lineas
+      *       (salto de pagina); nombre y licencia de cada chofer en el
+      *       listado; deteccion de superposicion de turnos al abrir
+      *       CHOFERES.TXT; SUBPGR con stub de cliente cuando no
+      *       encuentra el documento/numero buscado.
+      *   LD  Descripcion del vehiculo (AUTOS.DAT) en el detalle del
+      *       listado; importe acumulado junto a la cantidad en el
+      *       ranking de choferes; el stub de cliente de SUBPGR ahora
+      *       se graba en CLIENTES.TXT en vez de ser solo un literal de
+      *       salida.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TP2.
@@ -21,6 +37,7 @@
                                ORGANIZATION IS INDEXED
                                ACCESS MODE IS DYNAMIC
                                RECORD KEY IS CHO-NRO-LEGAJO
+                                   WITH DUPLICATES
       *>                          ALTERNATE KEY IS CHO-FECHA-DESDE
                                FILE STATUS IS CHO-ESTADO.
 
@@ -31,9 +48,16 @@
                                ALTERNATE KEY IS RECH-FECHA
                                FILE STATUS IS RECH-ESTADO.
 
+           SELECT AUTOS        ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS AUTOS-ESTADO.
+
            SELECT ARCH-AUX     ASSIGN TO DISK
                                SORT STATUS IS FS-AUX.
 
+           SELECT CHO-SUPER    ASSIGN TO DISK
+                               SORT STATUS IS FS-CHO-SUPER.
+
            SELECT LISTADO      ASSIGN TO DISK
                                ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
@@ -52,7 +76,10 @@
        FD  LISTADO  LABEL RECORD IS STANDARD
                    VALUE OF FILE-ID IS "../LISTADO.TXT".
 
-       01  LINEA               PIC X(80).
+      * 130 cubre holgadamente el renglon mas ancho (PTR-ROW, 128
+      * bytes con ROW-DIRECCION); antes X(80) truncaba en silencio
+      * ROW-DOC/ROW-DIRECCION al escribir.
+       01  LINEA               PIC X(130).
 
        FD  CHOFERES LABEL RECORD IS STANDARD
                    VALUE OF FILE-ID IS "../CHOFERES.TXT".
@@ -62,6 +89,8 @@
            03 CHO-FECHA-DESDE      PIC 9(8).
            03 CHO-FECHA-HASTA      PIC 9(8).
            03 CHO-TURNO            PIC X.
+           03 CHO-NOMBRE           PIC X(30).
+           03 CHO-LICENCIA         PIC X(15).
 
        FD  RECHAZOS LABEL RECORD IS STANDARD
                    VALUE OF FILE-ID IS "./RECHAZOS.TXT".
@@ -72,6 +101,19 @@
            03 RECH-TIPO-DOC        PIC X.
            03 RECH-NRO-DOC         PIC X(20).
            03 RECH-IMPORTE         PIC 9(4)V99.
+           03 RECH-MOTIVO          PIC 9.
+
+       FD  AUTOS   LABEL RECORD IS STANDARD
+                   VALUE OF FILE-ID IS "../../Parte1/AUTOS.DAT".
+       01  AUT.
+           03  AUT-PATENTE         PIC X(6).
+           03  AUT-DESC            PIC X(30).
+           03  AUT-MARCA           PIC X(20).
+           03  AUT-COLOR           PIC X(10).
+           03  AUT-TAMAÑO          PIC X.
+           03  AUT-IMPORTE         PIC 9(4)V99.
+           03  AUT-COMBUSTIBLE     PIC X(10).
+           03  AUT-TRANSMISION     PIC X(10).
 
        SD  ARCH-AUX    DATA RECORD IS REG-AUX.
        01  REG-AUX.
@@ -82,6 +124,15 @@
            03  AUX-IMPORTE         PIC 9(4)V99.
            03  AUX-CHOFER          PIC X(7).
            03  AUX-ESTADO          PIC X.
+           03  AUX-TURNO           PIC X.
+           03  AUX-NOMBRE          PIC X(30).
+           03  AUX-LICENCIA        PIC X(15).
+
+       SD  CHO-SUPER  DATA RECORD IS REG-CHO-SUPER.
+       01  REG-CHO-SUPER.
+           03  CHOSUP-LEGAJO       PIC X(7).
+           03  CHOSUP-FECHA-DESDE  PIC 9(8).
+           03  CHOSUP-FECHA-HASTA  PIC 9(8).
 
        WORKING-STORAGE SECTION.
        77  M-EOF               PIC XXX     VALUE "NO".
@@ -92,12 +143,30 @@
            88 EOF                          VALUE "SI".
        77  RECH-ESTADO          PIC XX.
        77  FS-AUX              PIC XX.
+       77  FS-CHO-SUPER        PIC XX.
        77  M-ESTADO            PIC XX.
        77  CHO-ESTADO          PIC XX.
        77  AUX-EOF             PIC XX.
+       77  CHO-SUPER-EOF       PIC XX.
+       77  AUTOS-EOF           PIC XXX     VALUE "NO".
+           88 EOF                          VALUE "SI".
+       77  AUTOS-ESTADO        PIC XX.
+
+      * Tabla con AUTOS.DAT en memoria (LINE SEQUENTIAL, no se puede
+      * leer por clave) para resolver la descripcion del vehiculo de
+      * cada patente en el detalle del listado; mismo esquema que
+      * WS-AUX en TP1-Parte2.cbl.
+       01  WS-CANT-AUTOS       PIC 9(4)    VALUE 1.
+       01  WS-TABLA-AUTOS.
+           03 WS-AUX OCCURS 2000 TIMES INDEXED BY IND-AUX.
+               05 WS-AUX-PATENTE       PIC X(6).
+               05 WS-AUX-DESC          PIC X(30).
+               05 WS-AUX-MARCA         PIC X(20).
        77  WS-TOTAL-GENERAL    PIC 9(4).
        01  WS-SUB              PIC 9(3).
        01  WS-RECHAZADO        PIC XX.
+       01  WS-MOTIVO-RECHAZO   PIC 9        VALUE 0.
+       01  WS-TOTAL-PENDIENTES PIC 9(4)     VALUE 0.
        01  FECHA.
            03 FECHA-AA         PIC 9(4).
            03 FECHA-MM         PIC 9(2).
@@ -129,23 +198,98 @@
            03 FILLER           PIC X(7) VALUE 'Turno: '.
            03 PE6-TURNO        PIC X.
        01  PE7-ENCABE.
-           03 FILLER           PIC X(15) VALUE ' '.
-           03 FILLER           PIC X(7) VALUE 'Cliente'.
-           03 FILLER           PIC X(6) VALUE ' '.
+           03 FILLER           PIC X(9) VALUE 'Patente  '.
+           03 FILLER           PIC X(31) VALUE 'Descripcion'.
+           03 FILLER           PIC X(8) VALUE 'Importe '.
+           03 FILLER           PIC X(9) VALUE 'Cliente  '.
+           03 FILLER           PIC X(4) VALUE ' '.
            03 FILLER           PIC X(8) VALUE 'Tipo Doc'.
-           03 FILLER           PIC X(6) VALUE ' '.
+           03 FILLER           PIC X(8) VALUE ' '.
            03 FILLER           PIC X(13) VALUE 'Nro Documento'.
-           03 FILLER           PIC X(10) VALUE ' '.
+           03 FILLER           PIC X(8) VALUE ' '.
            03 FILLER           PIC X(10) VALUE 'Direccion'.
+       01  PE8-ENCABE.
+           03 FILLER           PIC X(8) VALUE 'Chofer: '.
+           03 PE8-CHOFER       PIC X(7).
+           03 FILLER           PIC X VALUE ' '.
+           03 FILLER           PIC X(9) VALUE 'Nombre: '.
+           03 PE8-NOMBRE       PIC X(30).
+           03 FILLER           PIC X VALUE ' '.
+           03 FILLER           PIC X(11) VALUE 'Licencia: '.
+           03 PE8-LICENCIA     PIC X(15).
+       01  PE9-ENCABE.
+           03 FILLER           PIC X(30) VALUE ' '.
+           03 FILLER           PIC X(30) VALUE 'Alquileres pendientes'.
+       01  PE10-ENCABE.
+           03 FILLER           PIC X(15) VALUE ' '.
+           03 FILLER           PIC X(7) VALUE 'Patente'.
+           03 FILLER           PIC X(8) VALUE ' '.
+           03 FILLER           PIC X(5) VALUE 'Fecha'.
+           03 FILLER           PIC X(10) VALUE ' '.
+           03 FILLER           PIC X(13) VALUE 'Nro Documento'.
+       01  PE11-ENCABE.
+           03 FILLER           PIC X(30) VALUE ' '.
+           03 FILLER           PIC X(30) VALUE 'Ranking de choferes'.
+       01  PE12-ENCABE.
+           03 FILLER           PIC X(15) VALUE ' '.
+           03 FILLER           PIC X(7) VALUE 'Chofer'.
+           03 FILLER           PIC X(10) VALUE ' '.
+           03 FILLER           PIC X(9) VALUE 'Cantidad'.
+           03 FILLER           PIC X(3) VALUE ' '.
+           03 FILLER           PIC X(7) VALUE 'Importe'.
 
        01  WS-TOTAL            PIC 999.
        01  WS-TOTAL-FECHA      PIC 999.
        01  WS-TOTAL-CHOFER     PIC 999.
+       01  WS-TOTAL-TURNO      PIC 999.
+       01  WS-IMPORTE-CHOFER   PIC 9(7)V99.
+       01  WS-IMPORTE-TURNO    PIC 9(7)V99.
        01  WS-FECHA            PIC 9(8).
+       01  WS-FECHA-R REDEFINES WS-FECHA.
+           03 WS-FECHA-AAAA    PIC 9(4).
+           03 WS-FECHA-MM      PIC 9(2).
+           03 WS-FECHA-DD      PIC 9(2).
        01  WS-CHOFER           PIC X(7).
+       01  WS-TURNO            PIC X.
+
+      * Control de salto de pagina (encabezado repetido).
+       01  WS-LINEAS           PIC 9(3)    VALUE 0.
+       01  WS-MAX-LINEAS       PIC 9(3)    VALUE 20.
+
+      * Subtotales semanal y mensual.
+       01  WS-MES-ACTUAL       PIC 9(6)    VALUE 0.
+       01  WS-MES-NUEVO        PIC 9(6).
+       01  WS-TOTAL-MES        PIC 9(5)    VALUE 0.
+       01  WS-SEMANA-ACTUAL    PIC 9(6)    VALUE 0.
+       01  WS-SEMANA-NUEVA     PIC 9(6).
+       01  WS-TOTAL-SEMANA     PIC 9(5)    VALUE 0.
+
+      * Detector de superposicion de turnos al cargar CHOFERES.TXT.
+       01  WS-PREV-LEGAJO      PIC X(7)    VALUE SPACES.
+       01  WS-PREV-HASTA       PIC 9(8)    VALUE 0.
+       01  WS-CANT-SUPERPOS    PIC 9(3)    VALUE 0.
+
+      * Ranking de choferes por cantidad de alquileres procesados.
+       01  WS-CANT-RANKING     PIC 9(3)    VALUE 0.
+       01  WS-RANK-TABLE.
+           03 WS-RANKING OCCURS 50 TIMES INDEXED BY IND-RANK.
+               05 RANK-CHOFER      PIC X(7).
+               05 RANK-TOTAL       PIC 9(5).
+               05 RANK-IMPORTE     PIC 9(7)V99.
+       01  WS-RANK-SWAP.
+           03 SWAP-CHOFER          PIC X(7).
+           03 SWAP-TOTAL           PIC 9(5).
+           03 SWAP-IMPORTE         PIC 9(7)V99.
+       01  WS-I                PIC 9(3).
+       01  WS-J                PIC 9(3).
 
        01  PTR-ROW.
-           03 FILLER           PIC X(15) VALUE ' '.
+           03 ROW-PATENTE      PIC X(6).
+           03 FILLER           PIC X(3) VALUE ' '.
+           03 ROW-DESC         PIC X(28).
+           03 FILLER           PIC X(3) VALUE ' '.
+           03 ROW-IMPORTE      PIC ZZZ9,99.
+           03 FILLER           PIC X VALUE ' '.
            03 ROW-CLIENTE      PIC X(8).
            03 FILLER           PIC X(5) VALUE ' '.
            03 ROW-TIPO-DOC     PIC X.
@@ -157,24 +301,57 @@
        01  PTR-TOTAL-CHOFER.
            03 FILLER           PIC X(20) VALUE 'Total por chofer: '.
            03 PTR-CHOFER       PIC 999.
+       01  PTR-TOTAL-TURNO.
+           03 FILLER           PIC X(20) VALUE 'Total por turno: '.
+           03 PTR-TURNO        PIC X.
+           03 FILLER           PIC X VALUE ' '.
+           03 PTR-TURNO-CANT   PIC 999.
        01  PTR-TOTAL-FECHA.
            03 FILLER           PIC X(20) VALUE 'Total por fecha: '.
            03 PTR-FECHA       PIC 999.
+       01  PTR-TOTAL-SEMANA.
+           03 FILLER           PIC X(23) VALUE 'Total de la semana: '.
+           03 PTR-SEMANA       PIC 99999.
+       01  PTR-TOTAL-MES.
+           03 FILLER           PIC X(21) VALUE 'Total del mes: '.
+           03 PTR-MES          PIC 99999.
        01  PTR-TOTAL.
            03 FILLER           PIC X(20) VALUE 'Totales generales: '.
            03 PTR-TOTALGRAL    PIC 999.
 
+       01  PTR-PENDIENTE.
+           03 FILLER           PIC X(15) VALUE ' '.
+           03 PEND-PATENTE     PIC X(7).
+           03 FILLER           PIC X(8) VALUE ' '.
+           03 PEND-FECHA       PIC 9(8).
+           03 FILLER           PIC X(3) VALUE ' '.
+           03 PEND-DOC         PIC X(20).
+       01  PTR-TOTAL-PENDIENTES.
+           03 FILLER           PIC X(25) VALUE 'Total de pendientes: '.
+           03 PTR-PEND-TOTAL   PIC 9999.
+
+       01  PTR-RANKING.
+           03 FILLER           PIC X(15) VALUE ' '.
+           03 RANKING-CHOFER    PIC X(7).
+           03 FILLER           PIC X(10) VALUE ' '.
+           03 RANKING-CANT      PIC 9(5).
+           03 FILLER           PIC X(3) VALUE ' '.
+           03 RANKING-IMPORTE   PIC ZZZZ9,99.
+
        01  LK-TIPO-OP          PIC X.
        01  LK-NRO-DOC          PIC X(20).
-       01  LK-DIRECCION        PIC X(20).
+       01  LK-NUMERO           PIC X(8).
+       01  LK-DIRECCION        PIC X(30).
        01  LK-RES              PIC X.
        01  LK-CLIENTE          PIC X(8).
 
        PROCEDURE DIVISION.
        COMIENZO.
             PERFORM 010-ABRIR-ARCHIVOS.
+            PERFORM 020-CARGAR-TABLA-AUTOS.
             PERFORM 030-ESCRIBIR-CABECERA-LISTADO.
             PERFORM 050-PROCESAR.
+            PERFORM 060-REPORTE-PENDIENTES.
             PERFORM 070-CERRAR-ARCHIVOS.
             STOP RUN.
 
@@ -193,12 +370,116 @@
            IF CHO-ESTADO NOT = ZERO
                DISPLAY "ERROR EN OPEN CHOFERES FS: " CHO-ESTADO
                STOP RUN.
+           PERFORM 012-VALIDAR-SUPERPOSICION-CHOFERES.
            OPEN OUTPUT RECHAZOS.
            IF RECH-ESTADO NOT = ZERO
                DISPLAY "ERROR EN OPEN RECHAZOS FS: " RECH-ESTADO
                STOP RUN.
+           OPEN INPUT AUTOS.
+           IF AUTOS-ESTADO NOT = ZERO
+               DISPLAY "ERROR EN OPEN AUTOS FS: " AUTOS-ESTADO
+               STOP RUN.
            OPEN OUTPUT LISTADO.
       *-----------------------------------------------------------------
+      *******
+       020-CARGAR-TABLA-AUTOS.
+      *******
+      * Carga AUTOS.DAT entero en memoria (WS-AUX) para poder resolver
+      * la descripcion del vehiculo por patente al armar el detalle
+      * del listado; igual esquema que 040-CARGA-TABLA en
+      * TP1-Parte2.cbl.
+           MOVE 1 TO WS-CANT-AUTOS.
+           PERFORM 022-LEER-AUTOS.
+           PERFORM 024-CARGAR-UN-AUTO UNTIL
+               AUTOS-ESTADO = "10" OR WS-CANT-AUTOS > 2000.
+           IF AUTOS-ESTADO NOT = "10"
+               DISPLAY "ATENCION: AUTOS.DAT supera el tope de WS-AUX ("
+                   "2000); autos excedentes no se cargaron.".
+      *-----------------------------------------------------------------
+      *******
+       022-LEER-AUTOS.
+      *******
+           READ AUTOS
+               AT END MOVE "SI" TO AUTOS-EOF.
+           IF AUTOS-ESTADO NOT = ZERO AND 10
+               DISPLAY "ERROR EN READ AUTOS  FS: " AUTOS-ESTADO
+               STOP RUN.
+      *-----------------------------------------------------------------
+      *******
+       024-CARGAR-UN-AUTO.
+      *******
+           MOVE AUT-PATENTE TO WS-AUX-PATENTE(WS-CANT-AUTOS).
+           MOVE AUT-DESC TO WS-AUX-DESC(WS-CANT-AUTOS).
+           MOVE AUT-MARCA TO WS-AUX-MARCA(WS-CANT-AUTOS).
+           ADD 1 TO WS-CANT-AUTOS.
+           PERFORM 022-LEER-AUTOS.
+      *-----------------------------------------------------------------
+      *******
+       012-VALIDAR-SUPERPOSICION-CHOFERES.
+      *******
+      * CHOFERES tiene RECORD KEY CHO-NRO-LEGAJO WITH DUPLICATES: la
+      * lectura secuencial por clave primaria no garantiza que los
+      * turnos de un mismo legajo salgan ordenados por CHO-FECHA-DESDE
+      * (por eso el ALTERNATE KEY quedo comentado mas abajo). Se
+      * ordenan aparte con SORT antes de comparar turno contra turno.
+           MOVE SPACES TO WS-PREV-LEGAJO.
+           MOVE 0 TO WS-PREV-HASTA.
+           MOVE 0 TO WS-CANT-SUPERPOS.
+           SORT CHO-SUPER
+               ON ASCENDING KEY CHOSUP-LEGAJO
+               ON ASCENDING KEY CHOSUP-FECHA-DESDE
+               INPUT PROCEDURE IS ENTRADA-CHOFERES
+               OUTPUT PROCEDURE IS SALIDA-CHOFERES.
+           IF WS-CANT-SUPERPOS > 0
+               DISPLAY "TURNOS SUPERPUESTOS DETECTADOS: "
+                   WS-CANT-SUPERPOS.
+      *-----------------------------------------------------------------
+      *******
+       ENTRADA-CHOFERES SECTION.
+           MOVE "NO" TO CHO-EOF.
+           PERFORM 013-LEER-CHOFERES-SECUENCIAL.
+           PERFORM CARGAR-CHO-SUPER UNTIL CHO-EOF = "SI".
+      *-----------------------------------------------------------------
+      ******
+       CARGAR-CHO-SUPER.
+           MOVE CHO-NRO-LEGAJO TO CHOSUP-LEGAJO.
+           MOVE CHO-FECHA-DESDE TO CHOSUP-FECHA-DESDE.
+           MOVE CHO-FECHA-HASTA TO CHOSUP-FECHA-HASTA.
+           RELEASE REG-CHO-SUPER.
+           PERFORM 013-LEER-CHOFERES-SECUENCIAL.
+      *-----------------------------------------------------------------
+      *******
+       013-LEER-CHOFERES-SECUENCIAL.
+      *******
+           READ CHOFERES NEXT RECORD
+               AT END MOVE "SI" TO CHO-EOF.
+      *-----------------------------------------------------------------
+      *******
+       SALIDA-CHOFERES SECTION.
+           MOVE "NO" TO CHO-SUPER-EOF.
+           RETURN CHO-SUPER RECORD AT END MOVE "SI" TO CHO-SUPER-EOF.
+           PERFORM 014-COMPARAR-SUPERPOSICION UNTIL CHO-SUPER-EOF =
+               "SI".
+      *-----------------------------------------------------------------
+      *******
+       014-COMPARAR-SUPERPOSICION.
+      *******
+      * WS-PREV-HASTA guarda el mayor CHO-FECHA-HASTA visto para este
+      * legajo (no el del ultimo turno leido): un turno mas corto
+      * anidado dentro de uno anterior no debe "acortar" la ventana de
+      * superposicion para el turno que viene despues.
+           IF CHOSUP-LEGAJO NOT = WS-PREV-LEGAJO
+               MOVE 0 TO WS-PREV-HASTA.
+           IF CHOSUP-FECHA-DESDE <= WS-PREV-HASTA
+               DISPLAY "AVISO: TURNO SUPERPUESTO CHOFER "
+                   CHOSUP-LEGAJO " " CHOSUP-FECHA-DESDE "-"
+                   CHOSUP-FECHA-HASTA
+               ADD 1 TO WS-CANT-SUPERPOS.
+           MOVE CHOSUP-LEGAJO TO WS-PREV-LEGAJO.
+           IF CHOSUP-FECHA-HASTA > WS-PREV-HASTA
+               MOVE CHOSUP-FECHA-HASTA TO WS-PREV-HASTA.
+           RETURN CHO-SUPER RECORD AT END MOVE "SI" TO CHO-SUPER-EOF.
+      *-----------------------------------------------------------------
       *******
        030-ESCRIBIR-CABECERA-LISTADO.
       *******
@@ -215,6 +496,13 @@
            WRITE LINEA FROM PE3-ENCABE.
            WRITE LINEA FROM PE7-ENCABE.
            WRITE LINEA FROM PE5-ENCABE.
+           MOVE 0 TO WS-LINEAS.
+      *-----------------------------------------------------------------
+      *******
+       040-CONTROL-SALTO-PAGINA.
+      *******
+           IF WS-LINEAS >= WS-MAX-LINEAS
+               PERFORM 030-ESCRIBIR-CABECERA-LISTADO.
       *-----------------------------------------------------------------
       *******
        050-PROCESAR.
@@ -222,16 +510,50 @@
            SORT ARCH-AUX
                ON ASCENDING KEY AUX-FECHA
                ON ASCENDING KEY AUX-CHOFER
+               ON ASCENDING KEY AUX-TURNO
                INPUT PROCEDURE IS ENTRADA
                OUTPUT PROCEDURE IS SALIDA.
       *-----------------------------------------------------------------
+      *******
+       060-REPORTE-PENDIENTES.
+      *******
+      * Alquileres que quedaron en estado "P" (nunca se pudo asignar un
+      * chofer con turno vigente) se listan aparte, al cierre de la
+      * corrida, y el archivo indexado se vuelve a cerrar aqui.
+           MOVE 0 TO WS-TOTAL-PENDIENTES.
+           WRITE LINEA FROM PE9-ENCABE.
+           WRITE LINEA FROM PE10-ENCABE.
+           WRITE LINEA FROM PE5-ENCABE.
+           CLOSE M.
+           OPEN INPUT M.
+           IF M-ESTADO NOT = ZERO
+               DISPLAY "ERROR EN REAPERTURA MAESTRO FS: " M-ESTADO
+               STOP RUN.
+           MOVE "NO" TO M-EOF.
+           PERFORM 080-LEER-MAESTRO.
+           PERFORM 065-VERIFICAR-PENDIENTE UNTIL M-EOF = "SI".
+           MOVE WS-TOTAL-PENDIENTES TO PTR-PEND-TOTAL.
+           WRITE LINEA FROM PTR-TOTAL-PENDIENTES.
+           CLOSE M.
+      *-----------------------------------------------------------------
+      *******
+       065-VERIFICAR-PENDIENTE.
+      *******
+           IF ALQ-ESTADO = "P"
+               MOVE ALQ-PATENTE TO PEND-PATENTE
+               MOVE ALQ-FECHA TO PEND-FECHA
+               MOVE ALQ-NRO-DOC TO PEND-DOC
+               WRITE LINEA FROM PTR-PENDIENTE
+               ADD 1 TO WS-TOTAL-PENDIENTES.
+           PERFORM 080-LEER-MAESTRO.
+      *-----------------------------------------------------------------
       *******
        070-CERRAR-ARCHIVOS.
       *******
            CLOSE
-               M
                CHOFERES
                RECHAZOS
+               AUTOS
                LISTADO.
            MOVE 'C' TO LK-TIPO-OP.
            CALL 'SUBPGR' USING LK-TIPO-OP, LK-NRO-DOC, LK-RES, LK-CLIEN
@@ -262,8 +584,11 @@
            IF CHO-ESTADO = 00
                PERFORM ACTUALIZAR
            ELSE
-               IF CHO-ESTADO = 10
+               IF CHO-ESTADO = 10 OR CHO-ESTADO = 23
+                   MOVE 1 TO WS-MOTIVO-RECHAZO
                    PERFORM RECHAZO
+                   MOVE "R" TO ALQ-ESTADO
+                   REWRITE ALQ
                ELSE
                    DISPLAY 'ERROR ABRIENDO CHOFERES 'CHO-ESTADO.
        PERFORM 080-LEER-MAESTRO.
@@ -273,10 +598,18 @@
        ACTUALIZAR.
            PERFORM LEER-CHOFERES.
            MOVE "SI" TO WS-RECHAZADO.
+      * Turnos del mismo chofer no deberian superponerse (ver
+      * 012-VALIDAR-SUPERPOSICION-CHOFERES), pero si CHOFERES.TXT trae
+      * turnos superpuestos de todas formas, un mismo alquiler podria
+      * caer dentro de mas de un turno; se corta en cuanto aparece el
+      * primer match para no contarlo/grabarlo dos veces.
            PERFORM PROCESO-FECHA UNTIL CHO-ESTADO NOT ZERO OR
-           CHO-NRO-LEGAJO <> ALQ-CHOFER.
+               CHO-NRO-LEGAJO <> ALQ-CHOFER OR WS-RECHAZADO = "NO".
            IF WS-RECHAZADO = "SI"
-               PERFORM RECHAZO.
+               MOVE 2 TO WS-MOTIVO-RECHAZO
+               PERFORM RECHAZO
+               MOVE "R" TO ALQ-ESTADO
+               REWRITE ALQ.
       *******
       *-----------------------------------------------------------------
       ******
@@ -284,10 +617,15 @@
            IF ALQ-FECHA <= CHO-FECHA-HASTA AND ALQ-FECHA >= CHO-FECHA-
       -    DESDE
            MOVE ALQ TO REG-AUX
+           MOVE CHO-TURNO TO AUX-TURNO
+           MOVE CHO-NOMBRE TO AUX-NOMBRE
+           MOVE CHO-LICENCIA TO AUX-LICENCIA
            MOVE "NO" TO WS-RECHAZADO
            MOVE "T" TO ALQ-ESTADO
            REWRITE ALQ
            RELEASE REG-AUX
+           PERFORM LEER-CHOFERES
+           ELSE
            PERFORM LEER-CHOFERES.
       *******
       *-----------------------------------------------------------------
@@ -298,8 +636,13 @@
       *-----------------------------------------------------------------
       ******
        RECHAZO.
-           WRITE RECH FROM ALQ.
-      *******
+           MOVE ALQ-PATENTE TO RECH-PATENTE.
+           MOVE ALQ-FECHA TO RECH-FECHA.
+           MOVE ALQ-TIPO-DOC TO RECH-TIPO-DOC.
+           MOVE ALQ-NRO-DOC TO RECH-NRO-DOC.
+           MOVE ALQ-IMPORTE TO RECH-IMPORTE.
+           MOVE WS-MOTIVO-RECHAZO TO RECH-MOTIVO.
+           WRITE RECH.
       *-----------------------------------------------------------------
       ******
        SALIDA SECTION.
@@ -310,50 +653,192 @@
            MOVE 0 TO WS-TOTAL.
            MOVE 0 TO WS-TOTAL-FECHA.
            MOVE 0 TO WS-TOTAL-CHOFER.
+           MOVE 0 TO WS-TOTAL-TURNO.
            RETURN ARCH-AUX RECORD AT END MOVE "SI" TO AUX-EOF.
            PERFORM PROCESAR-ORDENADO UNTIL AUX-EOF = "SI".
+           PERFORM IMPRIMIR-TOTAL-MES.
+           PERFORM IMPRIMIR-TOTAL-SEMANA.
            MOVE WS-TOTAL TO PTR-TOTALGRAL.
            WRITE LINEA FROM PTR-TOTAL.
+           PERFORM IMPRIMIR-RANKING.
 
        OTRA-SALIDA SECTION.
       *-----------------------------------------------------------------
       *******
        PROCESAR-ORDENADO.
                MOVE AUX-FECHA TO WS-FECHA.
+               PERFORM VERIFICAR-CAMBIO-PERIODO.
                PERFORM PROCESAR-CHOFER UNTIL AUX-FECHA <> WS-FECHA OR
                AUX-EOF = "SI".
                ADD WS-TOTAL-FECHA TO WS-TOTAL.
+               ADD WS-TOTAL-FECHA TO WS-TOTAL-MES.
+               ADD WS-TOTAL-FECHA TO WS-TOTAL-SEMANA.
                MOVE WS-TOTAL-FECHA TO PTR-FECHA.
                WRITE LINEA FROM PTR-TOTAL-FECHA.
+               ADD 1 TO WS-LINEAS.
+               PERFORM 040-CONTROL-SALTO-PAGINA.
                MOVE 0 TO WS-TOTAL-FECHA.
       *-----------------------------------------------------------------
+      *******
+       VERIFICAR-CAMBIO-PERIODO.
+      *******
+           COMPUTE WS-MES-NUEVO = WS-FECHA-AAAA * 100 + WS-FECHA-MM.
+           COMPUTE WS-SEMANA-NUEVA =
+               FUNCTION INTEGER-OF-DATE(WS-FECHA) / 7.
+           IF WS-MES-ACTUAL NOT = 0 AND WS-MES-NUEVO NOT = WS-MES-ACTUA
+      -        L
+               PERFORM IMPRIMIR-TOTAL-MES
+               MOVE 0 TO WS-TOTAL-MES.
+           MOVE WS-MES-NUEVO TO WS-MES-ACTUAL.
+           IF WS-SEMANA-ACTUAL NOT = 0 AND WS-SEMANA-NUEVA NOT =
+               WS-SEMANA-ACTUAL
+               PERFORM IMPRIMIR-TOTAL-SEMANA
+               MOVE 0 TO WS-TOTAL-SEMANA.
+           MOVE WS-SEMANA-NUEVA TO WS-SEMANA-ACTUAL.
+      *-----------------------------------------------------------------
+      *******
+       IMPRIMIR-TOTAL-MES.
+      *******
+           MOVE WS-TOTAL-MES TO PTR-MES.
+           WRITE LINEA FROM PTR-TOTAL-MES.
+      *-----------------------------------------------------------------
+      *******
+       IMPRIMIR-TOTAL-SEMANA.
+      *******
+           MOVE WS-TOTAL-SEMANA TO PTR-SEMANA.
+           WRITE LINEA FROM PTR-TOTAL-SEMANA.
+      *-----------------------------------------------------------------
       *******
        PROCESAR-CHOFER.
            MOVE AUX-CHOFER TO WS-CHOFER.
-           PERFORM ESCRIBIR-LISTADO UNTIL (AUX-CHOFER <> WS-CHOFER OR
+           PERFORM PROCESAR-TURNO UNTIL (AUX-CHOFER <> WS-CHOFER OR
            AUX-EOF = "SI").
-           ADD WS-TOTAL-CHOFER TO WS-TOTAL-FECHA.
            MOVE WS-TOTAL-CHOFER TO PTR-CHOFER.
-           display WS-TOTAL-CHOFER.
-           display PTR-CHOFER.
-           DISPLAY PTR-TOTAL-CHOFER.
            WRITE LINEA FROM PTR-TOTAL-CHOFER.
+           ADD 1 TO WS-LINEAS.
+           PERFORM 040-CONTROL-SALTO-PAGINA.
+           PERFORM ACTUALIZAR-RANKING.
            MOVE 0 TO WS-TOTAL-CHOFER.
+           MOVE 0 TO WS-IMPORTE-CHOFER.
+      *-----------------------------------------------------------------
+      *******
+       PROCESAR-TURNO.
+           MOVE AUX-TURNO TO WS-TURNO.
+           MOVE WS-CHOFER TO PE8-CHOFER.
+           MOVE AUX-NOMBRE TO PE8-NOMBRE.
+           MOVE AUX-LICENCIA TO PE8-LICENCIA.
+           WRITE LINEA FROM PE8-ENCABE.
+           ADD 1 TO WS-LINEAS.
+           PERFORM ESCRIBIR-LISTADO UNTIL (AUX-TURNO <> WS-TURNO OR
+           AUX-CHOFER <> WS-CHOFER OR AUX-EOF = "SI").
+           ADD WS-TOTAL-TURNO TO WS-TOTAL-CHOFER.
+           ADD WS-IMPORTE-TURNO TO WS-IMPORTE-CHOFER.
+           MOVE WS-TURNO TO PTR-TURNO.
+           MOVE WS-TOTAL-TURNO TO PTR-TURNO-CANT.
+           WRITE LINEA FROM PTR-TOTAL-TURNO.
+           ADD 1 TO WS-LINEAS.
+           PERFORM 040-CONTROL-SALTO-PAGINA.
+           MOVE 0 TO WS-TOTAL-TURNO.
+           MOVE 0 TO WS-IMPORTE-TURNO.
       *-----------------------------------------------------------------
       *******
        ESCRIBIR-LISTADO.
-           ADD 1 TO WS-TOTAL-CHOFER.
+           ADD 1 TO WS-TOTAL-TURNO.
+           ADD AUX-IMPORTE TO WS-IMPORTE-TURNO.
            MOVE 'P' TO LK-TIPO-OP.
            MOVE AUX-NRO-DOC TO LK-NRO-DOC.
            CALL 'SUBPGR' USING LK-TIPO-OP, LK-NRO-DOC, LK-RES, LK-CLIEN
       -    TE, LK-DIRECCION.
+           PERFORM 026-BUSCAR-AUTO.
+           MOVE AUX-PATENTE TO ROW-PATENTE.
+           MOVE AUX-IMPORTE TO ROW-IMPORTE.
            MOVE LK-CLIENTE TO ROW-CLIENTE.
            MOVE AUX-TIPO-DOC TO ROW-TIPO-DOC.
            MOVE AUX-NRO-DOC TO ROW-DOC.
            MOVE LK-DIRECCION TO ROW-DIRECCION.
            WRITE LINEA FROM PTR-ROW.
+           ADD 1 TO WS-LINEAS.
+           PERFORM 040-CONTROL-SALTO-PAGINA.
            RETURN ARCH-AUX RECORD AT END MOVE "SI" TO AUX-EOF.
       *-----------------------------------------------------------------
+      *******
+       026-BUSCAR-AUTO.
+      *******
+      * Si la patente no esta en AUTOS.DAT (p.ej. se dio de alta
+      * despues de la foto usada para esta corrida) se deja la
+      * descripcion en blanco en vez de abortar el listado.
+           MOVE SPACES TO ROW-DESC.
+           SET IND-AUX TO 1.
+           SEARCH WS-AUX
+               WHEN WS-AUX-PATENTE(IND-AUX) EQUAL AUX-PATENTE
+               MOVE WS-AUX-DESC(IND-AUX) TO ROW-DESC.
+      *-----------------------------------------------------------------
+      *******
+       ACTUALIZAR-RANKING.
+      *******
+           MOVE 0 TO WS-I.
+           PERFORM BUSCAR-CHOFER-RANKING VARYING WS-J FROM 1 BY 1
+               UNTIL WS-J > WS-CANT-RANKING OR WS-I NOT = 0.
+           IF WS-I = 0
+               ADD 1 TO WS-CANT-RANKING
+               MOVE WS-CANT-RANKING TO WS-I
+               MOVE WS-CHOFER TO RANK-CHOFER(WS-I)
+               MOVE 0 TO RANK-TOTAL(WS-I)
+               MOVE 0 TO RANK-IMPORTE(WS-I).
+           ADD WS-TOTAL-CHOFER TO RANK-TOTAL(WS-I).
+           ADD WS-IMPORTE-CHOFER TO RANK-IMPORTE(WS-I).
+      *-----------------------------------------------------------------
+      *******
+       BUSCAR-CHOFER-RANKING.
+      *******
+           IF RANK-CHOFER(WS-J) = WS-CHOFER
+               MOVE WS-J TO WS-I.
+      *-----------------------------------------------------------------
+      *******
+       IMPRIMIR-RANKING.
+      *******
+      * Orden descendente por cantidad (burbuja, en memoria: la cantidad
+      * de choferes activos es chica comparada con el volumen de
+      * alquileres, asi que no hace falta una busqueda binaria aqui).
+           WRITE LINEA FROM PE11-ENCABE.
+           WRITE LINEA FROM PE12-ENCABE.
+           WRITE LINEA FROM PE5-ENCABE.
+           IF WS-CANT-RANKING > 1
+               PERFORM ORDENAR-RANKING VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-CANT-RANKING - 1.
+           MOVE 1 TO WS-I.
+           PERFORM ESCRIBIR-RANKING VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-CANT-RANKING.
+      *-----------------------------------------------------------------
+      *******
+       ORDENAR-RANKING.
+      *******
+           MOVE 1 TO WS-J.
+           PERFORM COMPARAR-RANKING VARYING WS-J FROM 1 BY 1
+               UNTIL WS-J > WS-CANT-RANKING - WS-I.
+      *-----------------------------------------------------------------
+      *******
+       COMPARAR-RANKING.
+      *******
+           IF RANK-TOTAL(WS-J) < RANK-TOTAL(WS-J + 1)
+               MOVE RANK-CHOFER(WS-J) TO SWAP-CHOFER
+               MOVE RANK-TOTAL(WS-J) TO SWAP-TOTAL
+               MOVE RANK-IMPORTE(WS-J) TO SWAP-IMPORTE
+               MOVE RANK-CHOFER(WS-J + 1) TO RANK-CHOFER(WS-J)
+               MOVE RANK-TOTAL(WS-J + 1) TO RANK-TOTAL(WS-J)
+               MOVE RANK-IMPORTE(WS-J + 1) TO RANK-IMPORTE(WS-J)
+               MOVE SWAP-CHOFER TO RANK-CHOFER(WS-J + 1)
+               MOVE SWAP-TOTAL TO RANK-TOTAL(WS-J + 1)
+               MOVE SWAP-IMPORTE TO RANK-IMPORTE(WS-J + 1).
+      *-----------------------------------------------------------------
+      *******
+       ESCRIBIR-RANKING.
+      *******
+           MOVE RANK-CHOFER(WS-I) TO RANKING-CHOFER.
+           MOVE RANK-TOTAL(WS-I) TO RANKING-CANT.
+           MOVE RANK-IMPORTE(WS-I) TO RANKING-IMPORTE.
+           WRITE LINEA FROM PTR-RANKING.
+      *-----------------------------------------------------------------
       *******
        END PROGRAM TP2.
 
@@ -390,20 +875,23 @@
        01  RES                 PIC X.
        PROCEDURE DIVISION USING OPER, DOC, RES, NUMERO, DIRECCION.
            MOVE SPACES TO RES.
-           IF OPER EQUALS 'A'
+           IF OPER EQUAL 'A'
                PERFORM CLIENTE-ABRIR-ARCHIVO
                EXIT PROGRAM.
-           IF OPER EQUALS 'P'
+           IF OPER EQUAL 'P'
                PERFORM CLIENTE-BUSCAR
                EXIT PROGRAM.
-           IF OPER EQUALS 'C'
+           IF OPER EQUAL 'N'
+               PERFORM CLIENTE-BUSCAR-NUMERO
+               EXIT PROGRAM.
+           IF OPER EQUAL 'C'
                PERFORM CLIENTE-CERRAR-ARCHIVO
                EXIT PROGRAM.
            MOVE 'E' TO RES.
            EXIT PROGRAM.
 
        CLIENTE-ABRIR-ARCHIVO.
-           OPEN INPUT CLIENTES.
+           OPEN I-O CLIENTES.
            IF CLI-ESTADO NOT = ZERO
                DISPLAY "ERROR EN OPEN CLIENTES FS: " CLI-ESTADO
                STOP RUN.
@@ -414,8 +902,48 @@
            MOVE DOC TO CLI-DOCUMENTO.
            READ CLIENTES RECORD KEY IS CLI-DOCUMENTO.
            IF CLI-ESTADO NOT = ZERO
-               DISPLAY 'ERROR'
+               PERFORM CLIENTE-GRABAR-STUB-DOC
+               MOVE "SINDATOS" TO NUMERO
+               MOVE "SIN DIRECCION REGISTRADA" TO DIRECCION
+               MOVE "E" TO RES
            ELSE
                MOVE CLI-NUMERO TO NUMERO
                MOVE CLI-DIRECCION TO DIRECCION.
+
+       CLIENTE-BUSCAR-NUMERO.
+           MOVE NUMERO TO CLI-NUMERO.
+           READ CLIENTES RECORD KEY IS CLI-NUMERO.
+           IF CLI-ESTADO NOT = ZERO
+               PERFORM CLIENTE-GRABAR-STUB-NUMERO
+               MOVE "SIN DIRECCION REGISTRADA" TO DIRECCION
+               MOVE SPACES TO DOC
+               MOVE "E" TO RES
+           ELSE
+               MOVE CLI-DIRECCION TO DIRECCION
+               MOVE CLI-DOCUMENTO TO DOC.
+
+       CLIENTE-GRABAR-STUB-DOC.
+      * Se graba con el numero "SINDATOS" que se devuelve al llamador,
+      * para que una consulta posterior por ese numero (OPER 'N') tambien
+      * encuentre el stub en vez de fallar de nuevo.
+           MOVE "SINDATOS" TO CLI-NUMERO.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO CLI-FEC-ALTA.
+           MOVE SPACES TO CLI-TELEFONO.
+           MOVE "SIN DIRECCION REGISTRADA" TO CLI-DIRECCION.
+           MOVE DOC TO CLI-DOCUMENTO.
+           WRITE CLI.
+           IF CLI-ESTADO NOT = ZERO AND "22"
+               DISPLAY "ERROR EN WRITE STUB CLIENTES FS: " CLI-ESTADO
+               STOP RUN.
+
+       CLIENTE-GRABAR-STUB-NUMERO.
+           MOVE NUMERO TO CLI-NUMERO.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO CLI-FEC-ALTA.
+           MOVE SPACES TO CLI-TELEFONO.
+           MOVE "SIN DIRECCION REGISTRADA" TO CLI-DIRECCION.
+           MOVE SPACES TO CLI-DOCUMENTO.
+           WRITE CLI.
+           IF CLI-ESTADO NOT = ZERO AND "22"
+               DISPLAY "ERROR EN WRITE STUB CLIENTES FS: " CLI-ESTADO
+               STOP RUN.
        END PROGRAM SUBPGR.
