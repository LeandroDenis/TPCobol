@@ -0,0 +1,285 @@
+      ******************************************************************
+      * Author: Leandro Denis
+      * Purpose: TP 2 Algoritmos 4
+      *
+      * Modification history:
+      *   LD  Programa nuevo: reconciliacion de totales entre la salida
+      *       de TP-PARTE-1 (MAESTRO-ACT.DAT) y el indexado MAESTRO.DAT
+      *       que carga CARGA-MAE.cbl, mas el detalle de patente/fecha
+      *       que falta de un lado o del otro.
+      *   LD  ALQ-PATENTE es clave unica en MAESTRO.DAT, asi que
+      *       CARGA-MAE.cbl solo carga la primera ocurrencia de cada
+      *       patente y descarta el resto como duplicada (ver su propio
+      *       historial). Antes, cada ocurrencia siguiente de esa misma
+      *       patente en MAESTRO-ACT.DAT se comparaba igual contra esa
+      *       unica fila de MAESTRO.DAT y, al no coincidir el importe,
+      *       se contaba como "importe distinto" aunque en realidad
+      *       nunca se habia cargado. Ahora se lleva un registro de las
+      *       patentes ya conciliadas en esta corrida para distinguir
+      *       ese caso (duplicada en origen, no comparable) del de un
+      *       importe realmente distinto.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAE-ACT      ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS MAE-ACT-ESTADO.
+
+           SELECT M            ASSIGN TO DISK
+                               ORGANIZATION IS INDEXED
+                               ACCESS MODE IS RANDOM
+                               RECORD KEY IS ALQ-PATENTE
+                               FILE STATUS IS M-ESTADO.
+
+           SELECT LISTADO      ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS LISTADO-ESTADO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAE-ACT LABEL RECORD IS STANDARD
+                   VALUE OF FILE-ID IS "../../Parte1/MAESTRO-ACT.DAT".
+       01  MAE.
+           03  MAE-PATENTE         PIC X(6).
+           03  MAE-FECHA           PIC 9(8).
+           03  MAE-TIPO-DOC        PIC X.
+           03  MAE-NRO-DOC         PIC X(20).
+           03  MAE-IMPORTE         PIC 9(4)V99.
+
+       FD  M       LABEL RECORD IS STANDARD
+                   VALUE OF FILE-ID IS "../MAESTRO.DAT".
+       01  ALQ.
+           03  ALQ-PATENTE         PIC X(6).
+           03  ALQ-FECHA           PIC 9(8).
+           03  ALQ-TIPO-DOC        PIC X.
+           03  ALQ-NRO-DOC         PIC X(20).
+           03  ALQ-IMPORTE         PIC 9(4)V99.
+           03  ALQ-CHOFER          PIC X(7).
+           03  ALQ-ESTADO          PIC X.
+
+       FD  LISTADO LABEL RECORD IS STANDARD
+                   VALUE OF FILE-ID IS "../RECONCIL.DAT".
+       01  LINEA                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  MAE-ACT-EOF         PIC XXX     VALUE "NO".
+           88 EOF                          VALUE "SI".
+       01  MAE-ACT-ESTADO      PIC XX.
+       01  M-ESTADO            PIC XX.
+       01  LISTADO-ESTADO      PIC XX.
+       01  WS-CANT-MAE-ACT     PIC 9(7)    VALUE 0.
+       01  WS-IMPORTE-MAE-ACT  PIC 9(9)V99 VALUE 0.
+       01  WS-CANT-ENCONTRADOS PIC 9(7)    VALUE 0.
+       01  WS-IMPORTE-ENCONTR  PIC 9(9)V99 VALUE 0.
+       01  WS-CANT-FALTANTES   PIC 9(7)    VALUE 0.
+       01  WS-IMPORTE-FALTANTE PIC 9(9)V99 VALUE 0.
+       01  WS-CANT-DIFIMPORTE  PIC 9(7)    VALUE 0.
+       01  WS-CANT-DUPORIGEN   PIC 9(7)    VALUE 0.
+       01  WS-I                PIC 9(4)    VALUE 0.
+       01  WS-J                PIC 9(4)    VALUE 0.
+
+      * Patentes de MAESTRO-ACT.DAT ya conciliadas contra MAESTRO.DAT en
+      * esta corrida; como ALQ-PATENTE es clave unica, una patente
+      * repetida en MAESTRO-ACT.DAT solo tiene una fila real en
+      * MAESTRO.DAT (la primera que cargo CARGA-MAE.cbl).
+       01  WS-CANT-VISTOS      PIC 9(4)    VALUE 0.
+       01  WS-TABLA-VISTOS.
+           03 WS-VISTO OCCURS 5000 TIMES INDEXED BY IND-VISTO.
+               05 VISTO-PATENTE    PIC X(6).
+
+       01  PE1-ENCABE.
+           03  FILLER              PIC X(30) VALUE
+               "RECONCILIACION MAESTRO-ACT / M".
+           03  FILLER              PIC X(10) VALUE "AESTRO".
+
+       01  PE2-ENCABE.
+           03  FILLER              PIC X(40) VALUE
+               "PATENTE FALTA EN MAESTRO.DAT FECHA IMPOR".
+           03  FILLER              PIC X(5)  VALUE "TE".
+
+       01  PTR-FALTANTE.
+           03  F-PATENTE           PIC X(6).
+           03  FILLER              PIC X(2)  VALUE SPACES.
+           03  F-FECHA             PIC 9(8).
+           03  FILLER              PIC X(2)  VALUE SPACES.
+           03  F-IMPORTE           PIC ZZZZ9,99.
+
+       01  PE3-ENCABE.
+           03  FILLER              PIC X(40) VALUE
+               "PATENTE IMPORTE DISTINTO    ACT      MA".
+           03  FILLER              PIC X(5)  VALUE "ESTRO".
+
+       01  PTR-DIFIMPORTE.
+           03  D-PATENTE           PIC X(6).
+           03  FILLER              PIC X(2)  VALUE SPACES.
+           03  D-IMPORTE-ACT       PIC ZZZZ9,99.
+           03  FILLER              PIC X(2)  VALUE SPACES.
+           03  D-IMPORTE-M         PIC ZZZZ9,99.
+
+       01  PTR-RESUMEN.
+           03  FILLER              PIC X(30).
+           03  R-VALOR             PIC ZZZZZZ9.
+
+       01  PTR-RESUMEN-IMPORTE.
+           03  FILLER              PIC X(30).
+           03  RI-VALOR            PIC ZZZZZZ9,99.
+
+       PROCEDURE DIVISION.
+       COMIENZO.
+            PERFORM 010-ABRIR-ARCHIVOS.
+            PERFORM 020-LEER-MAE-ACT.
+            PERFORM 050-PROCESAR UNTIL MAE-ACT-EOF = "SI".
+            PERFORM 060-ESCRIBIR-RESUMEN.
+            PERFORM 070-CERRAR-ARCHIVOS.
+            STOP RUN.
+      *-----------------------------------------------------------------
+      *******
+       010-ABRIR-ARCHIVOS.
+      *******
+           OPEN INPUT MAE-ACT.
+           IF MAE-ACT-ESTADO NOT = ZERO
+               DISPLAY "ERROR EN OPEN MAESTRO-ACT FS: " MAE-ACT-ESTADO
+               STOP RUN.
+           OPEN INPUT M.
+           IF M-ESTADO NOT = ZERO
+               DISPLAY "ERROR EN OPEN MAESTRO FS: " M-ESTADO
+               STOP RUN.
+           OPEN OUTPUT LISTADO.
+           IF LISTADO-ESTADO NOT = ZERO
+               DISPLAY "ERROR EN OPEN RECONCIL.DAT FS: " LISTADO-ESTADO
+               STOP RUN.
+           MOVE PE1-ENCABE TO LINEA.
+           WRITE LINEA.
+           MOVE SPACES TO LINEA.
+           WRITE LINEA.
+           MOVE PE2-ENCABE TO LINEA.
+           WRITE LINEA.
+      *-----------------------------------------------------------------
+      *******
+       050-PROCESAR.
+      *******
+           ADD 1 TO WS-CANT-MAE-ACT.
+           ADD MAE-IMPORTE TO WS-IMPORTE-MAE-ACT.
+           MOVE MAE-PATENTE TO ALQ-PATENTE.
+           READ M RECORD KEY IS ALQ-PATENTE.
+           IF M-ESTADO = ZERO
+               PERFORM 057-BUSCAR-VISTO
+               IF WS-I NOT = 0
+                   ADD 1 TO WS-CANT-DUPORIGEN
+               ELSE
+                   PERFORM 058-MARCAR-VISTO
+                   ADD 1 TO WS-CANT-ENCONTRADOS
+                   ADD ALQ-IMPORTE TO WS-IMPORTE-ENCONTR
+                   IF MAE-IMPORTE NOT = ALQ-IMPORTE
+                       ADD 1 TO WS-CANT-DIFIMPORTE
+                       PERFORM 055-ESCRIBIR-DIFIMPORTE
+                   END-IF
+               END-IF
+           ELSE
+               ADD 1 TO WS-CANT-FALTANTES
+               ADD MAE-IMPORTE TO WS-IMPORTE-FALTANTE
+               PERFORM 056-ESCRIBIR-FALTANTE.
+           PERFORM 020-LEER-MAE-ACT.
+      *-----------------------------------------------------------------
+      *******
+       057-BUSCAR-VISTO.
+      *******
+           MOVE 0 TO WS-I.
+           PERFORM 059-COMPARAR-VISTO VARYING WS-J FROM 1 BY 1
+               UNTIL WS-J > WS-CANT-VISTOS OR WS-I NOT = 0.
+      *******
+       058-MARCAR-VISTO.
+      *******
+           IF WS-CANT-VISTOS < 5000
+               ADD 1 TO WS-CANT-VISTOS
+               MOVE MAE-PATENTE TO VISTO-PATENTE(WS-CANT-VISTOS).
+      *******
+       059-COMPARAR-VISTO.
+      *******
+           IF VISTO-PATENTE(WS-J) = MAE-PATENTE
+               MOVE WS-J TO WS-I.
+      *-----------------------------------------------------------------
+      *******
+       055-ESCRIBIR-DIFIMPORTE.
+      *******
+           IF WS-CANT-DIFIMPORTE = 1
+               MOVE SPACES TO LINEA
+               WRITE LINEA
+               MOVE PE3-ENCABE TO LINEA
+               WRITE LINEA.
+           MOVE MAE-PATENTE TO D-PATENTE.
+           MOVE MAE-IMPORTE TO D-IMPORTE-ACT.
+           MOVE ALQ-IMPORTE TO D-IMPORTE-M.
+           MOVE PTR-DIFIMPORTE TO LINEA.
+           WRITE LINEA.
+      *-----------------------------------------------------------------
+      *******
+       056-ESCRIBIR-FALTANTE.
+      *******
+           MOVE MAE-PATENTE TO F-PATENTE.
+           MOVE MAE-FECHA TO F-FECHA.
+           MOVE MAE-IMPORTE TO F-IMPORTE.
+           MOVE PTR-FALTANTE TO LINEA.
+           WRITE LINEA.
+      *-----------------------------------------------------------------
+      *******
+       060-ESCRIBIR-RESUMEN.
+      *******
+           MOVE SPACES TO LINEA.
+           WRITE LINEA.
+           MOVE "REGISTROS EN MAESTRO-ACT.DAT" TO PTR-RESUMEN.
+           MOVE WS-CANT-MAE-ACT TO R-VALOR.
+           MOVE PTR-RESUMEN TO LINEA.
+           WRITE LINEA.
+           MOVE "IMPORTE EN MAESTRO-ACT.DAT" TO PTR-RESUMEN-IMPORTE.
+           MOVE WS-IMPORTE-MAE-ACT TO RI-VALOR.
+           MOVE PTR-RESUMEN-IMPORTE TO LINEA.
+           WRITE LINEA.
+           MOVE "ENCONTRADOS EN MAESTRO.DAT" TO PTR-RESUMEN.
+           MOVE WS-CANT-ENCONTRADOS TO R-VALOR.
+           MOVE PTR-RESUMEN TO LINEA.
+           WRITE LINEA.
+           MOVE "IMPORTE ENCONTRADOS EN MAESTRO.DAT" TO
+               PTR-RESUMEN-IMPORTE.
+           MOVE WS-IMPORTE-ENCONTR TO RI-VALOR.
+           MOVE PTR-RESUMEN-IMPORTE TO LINEA.
+           WRITE LINEA.
+           MOVE "FALTANTES EN MAESTRO.DAT" TO PTR-RESUMEN.
+           MOVE WS-CANT-FALTANTES TO R-VALOR.
+           MOVE PTR-RESUMEN TO LINEA.
+           WRITE LINEA.
+           MOVE "IMPORTE FALTANTE EN MAESTRO.DAT" TO PTR-RESUMEN-IMPORTE.
+           MOVE WS-IMPORTE-FALTANTE TO RI-VALOR.
+           MOVE PTR-RESUMEN-IMPORTE TO LINEA.
+           WRITE LINEA.
+           MOVE "CON IMPORTE DISTINTO" TO PTR-RESUMEN.
+           MOVE WS-CANT-DIFIMPORTE TO R-VALOR.
+           MOVE PTR-RESUMEN TO LINEA.
+           WRITE LINEA.
+           MOVE "DUPLICADAS EN ORIGEN" TO PTR-RESUMEN.
+           MOVE WS-CANT-DUPORIGEN TO R-VALOR.
+           MOVE PTR-RESUMEN TO LINEA.
+           WRITE LINEA.
+      *-----------------------------------------------------------------
+      *******
+       070-CERRAR-ARCHIVOS.
+      *******
+           CLOSE
+               MAE-ACT
+               M
+               LISTADO.
+      *-----------------------------------------------------------------
+      *******
+       020-LEER-MAE-ACT.
+      *******
+           READ MAE-ACT
+               AT END MOVE "SI" TO MAE-ACT-EOF.
+           IF MAE-ACT-ESTADO NOT = ZERO AND 10
+               DISPLAY "ERROR EN READ MAESTRO-ACT FS: " MAE-ACT-ESTADO
+               STOP RUN.
