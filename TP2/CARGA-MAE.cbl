@@ -1,6 +1,22 @@
       ******************************************************************
       * Author: Leandro Denis
       * Purpose: TP 2 Algoritmos 4
+      *
+      * Modification history:
+      *   LD  050-PROCESAR pasa de vacio a cargar MAESTRO.DAT (indexado,
+      *       usado por TP2) leyendo MAESTRO-ACT.DAT (secuencial, salida
+      *       de la Parte 1) registro a registro.
+      *   LD  ALQ-PATENTE es clave unica en MAESTRO.DAT, pero una misma
+      *       patente puede volver a alquilarse antes de que TP2 llegue
+      *       a procesar el registro "P" que ya tiene cargado. Antes,
+      *       050-PROCESAR lo descartaba siempre como duplicado. Ahora
+      *       primero busca la patente: si la fila existente sigue
+      *       pendiente ("P", todavia no tocada por TP2), la actualiza
+      *       con los datos del alquiler mas nuevo en vez de perderlo;
+      *       solo cuenta como duplicado ignorado el caso en que la fila
+      *       ya fue procesada (tiene chofer asignado o quedo rechazada/
+      *       cerrada), porque ahi si no hay donde reflejar el alquiler
+      *       nuevo sin pisar un resultado ya calculado.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TP2.
@@ -12,11 +28,15 @@
        FILE-CONTROL.
            SELECT M            ASSIGN TO DISK
                                ORGANIZATION IS INDEXED
-                               ACCESS MODE IS SEQUENTIAL
+                               ACCESS MODE IS DYNAMIC
                                RECORD KEY IS ALQ-PATENTE
       *>                          ALTERNATE KEY IS ALQ-FECHA
                                FILE STATUS IS M-ESTADO.
 
+           SELECT MAE-ACT      ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS MAE-ACT-ESTADO.
+
        DATA DIVISION.
        FILE SECTION.
        FD  M       LABEL RECORD IS STANDARD
@@ -30,102 +50,129 @@
            03  ALQ-CHOFER          PIC X(7).
            03  ALQ-ESTADO          PIC X.
 
+       FD  MAE-ACT LABEL RECORD IS STANDARD
+                   VALUE OF FILE-ID IS "../../Parte1/MAESTRO-ACT.DAT".
+       01  MAE.
+           03  MAE-PATENTE         PIC X(6).
+           03  MAE-FECHA           PIC 9(8).
+           03  MAE-TIPO-DOC        PIC X.
+           03  MAE-NRO-DOC         PIC X(20).
+           03  MAE-IMPORTE         PIC 9(4)V99.
+
        WORKING-STORAGE SECTION.
        77  M-EOF               PIC XXX     VALUE "NO".
            88 EOF                          VALUE "SI".
+       77  MAE-ACT-EOF         PIC XXX     VALUE "NO".
+           88 EOF                          VALUE "SI".
        01  M-ESTADO            PIC XX.
-       01  ALQ2.
-           03  ALQ2-PATENTE         PIC X(6).
-           03  ALQ2-FECHA           PIC 9(8).
-           03  ALQ2-TIPO-DOC        PIC X.
-           03  ALQ2-NRO-DOC         PIC X(20).
-           03  ALQ2-IMPORTE         PIC 9(4)V99.
-           03  ALQ2-CHOFER          PIC X(7).
-           03  ALQ2-ESTADO          PIC X.
+       01  MAE-ACT-ESTADO      PIC XX.
+       01  WS-CANT-CARGADOS    PIC 9(5)    VALUE 0.
+       01  WS-CANT-ACTUALIZAD  PIC 9(5)    VALUE 0.
+       01  WS-CANT-DUPLICADOS  PIC 9(5)    VALUE 0.
 
        PROCEDURE DIVISION.
        COMIENZO.
             PERFORM 010-ABRIR-ARCHIVOS.
-            PERFORM 050-PROCESAR.
+            PERFORM 020-LEER-MAE-ACT.
+            PERFORM 050-PROCESAR UNTIL MAE-ACT-EOF = "SI".
+            DISPLAY "MAESTRO.DAT CARGADOS: " WS-CANT-CARGADOS.
+            DISPLAY "MAESTRO.DAT ACTUALIZADOS (REALQUILER DE PATENTE "
+                "PENDIENTE): " WS-CANT-ACTUALIZAD.
+            DISPLAY "MAESTRO.DAT DUPLICADOS IGNORADOS: "
+                WS-CANT-DUPLICADOS.
             PERFORM 070-CERRAR-ARCHIVOS.
             STOP RUN.
       *-----------------------------------------------------------------
       *******
        010-ABRIR-ARCHIVOS.
       *******
-           OPEN OUTPUT M.
+      * OPEN I-O para que MAESTRO.DAT acumule registros "P" entre
+      * corridas en vez de vaciarse cada vez; si todavia no existe
+      * (primera corrida) se crea vacio con OPEN OUTPUT y se reabre.
+           OPEN I-O M.
+           IF M-ESTADO = "35"
+               OPEN OUTPUT M
+               CLOSE M
+               OPEN I-O M.
            IF M-ESTADO NOT = ZERO
                DISPLAY "ERROR EN OPEN MAESTRO FS: " M-ESTADO
                STOP RUN.
+           OPEN INPUT MAE-ACT.
+           IF MAE-ACT-ESTADO NOT = ZERO
+               DISPLAY "ERROR EN OPEN MAESTRO-ACT FS: " MAE-ACT-ESTADO
+               STOP RUN.
       *-----------------------------------------------------------------
       *******
        050-PROCESAR.
-           MOVE "000001" TO ALQ2-PATENTE.
-           MOVE 20170318 TO ALQ2-FECHA.
-           MOVE "D" TO ALQ2-TIPO-DOC.
-           MOVE "35363296" TO ALQ2-NRO-DOC.
-           MOVE 5029 TO ALQ2-IMPORTE.
-           MOVE "1234567" TO ALQ2-CHOFER.
-           MOVE "P" TO ALQ2-ESTADO.
-           WRITE ALQ FROM ALQ2.
-
-           MOVE "000002" TO ALQ2-PATENTE.
-           MOVE "33333333" TO ALQ2-NRO-DOC.
-           MOVE 20170811 TO ALQ2-FECHA.
-           MOVE "1234567" TO ALQ2-CHOFER.
-           WRITE ALQ FROM ALQ2.
-
-           MOVE "000003" TO ALQ2-PATENTE.
-           MOVE "11111111" TO ALQ2-NRO-DOC.
-           MOVE 20171111 TO ALQ2-FECHA.
-           MOVE "1234567" TO ALQ2-CHOFER.
-           WRITE ALQ FROM ALQ2.
-
-           MOVE "000004" TO ALQ2-PATENTE.
-           MOVE "55555555" TO ALQ2-NRO-DOC.
-           MOVE 20171201 TO ALQ2-FECHA.
-           MOVE "1234567" TO ALQ2-CHOFER.
-           WRITE ALQ FROM ALQ2.
-
-           MOVE "000005" TO ALQ2-PATENTE.
-           MOVE "99999999" TO ALQ2-NRO-DOC.
-           MOVE 20171101 TO ALQ2-FECHA.
-           MOVE "1234567" TO ALQ2-CHOFER.
-           WRITE ALQ FROM ALQ2.
-
-           MOVE "000006" TO ALQ2-PATENTE.
-           MOVE "55555555" TO ALQ2-NRO-DOC.
-           MOVE 20171201 TO ALQ2-FECHA.
-           MOVE "1234567" TO ALQ2-CHOFER.
-           WRITE ALQ FROM ALQ2.
-
-           MOVE "000007" TO ALQ2-PATENTE.
-           MOVE "99999999" TO ALQ2-NRO-DOC.
-           MOVE 20171201 TO ALQ2-FECHA.
-           MOVE "1634567" TO ALQ2-CHOFER.
-           WRITE ALQ FROM ALQ2.
-
-           MOVE "000008" TO ALQ2-PATENTE.
-           MOVE "11111111" TO ALQ2-NRO-DOC.
-           MOVE 20171201 TO ALQ2-FECHA.
-           MOVE "1234567" TO ALQ2-CHOFER.
-           WRITE ALQ FROM ALQ2.
-
-
       *******
+           MOVE MAE-PATENTE TO ALQ-PATENTE.
+           READ M
+               INVALID KEY CONTINUE.
+           IF M-ESTADO = "23"
+               PERFORM 055-CARGAR-NUEVO
+           ELSE
+               IF M-ESTADO = ZERO
+                   PERFORM 057-ACTUALIZAR-SI-PENDIENTE
+               ELSE
+                   DISPLAY "ERROR EN READ MAESTRO FS: " M-ESTADO
+                   STOP RUN.
+           PERFORM 020-LEER-MAE-ACT.
+      *-----------------------------------------------------------------
+      *******
+       055-CARGAR-NUEVO.
+      *******
+           MOVE MAE-FECHA TO ALQ-FECHA.
+           MOVE MAE-TIPO-DOC TO ALQ-TIPO-DOC.
+           MOVE MAE-NRO-DOC TO ALQ-NRO-DOC.
+           MOVE MAE-IMPORTE TO ALQ-IMPORTE.
+           MOVE SPACES TO ALQ-CHOFER.
+           MOVE "P" TO ALQ-ESTADO.
+           WRITE ALQ.
+           IF M-ESTADO = ZERO
+               ADD 1 TO WS-CANT-CARGADOS
+           ELSE
+               DISPLAY "ERROR EN WRITE MAESTRO FS: " M-ESTADO
+               STOP RUN.
+      *-----------------------------------------------------------------
+      *******
+       057-ACTUALIZAR-SI-PENDIENTE.
+      *******
+      * La patente ya esta en MAESTRO.DAT. Si esa fila todavia esta
+      * pendiente ("P"), TP2 aun no la toco y se puede reemplazar por
+      * el alquiler mas nuevo sin perder nada; si ya tiene chofer
+      * asignado o quedo en un estado final, se deja como esta y se
+      * cuenta como duplicado ignorado.
+           IF ALQ-ESTADO = "P"
+               MOVE MAE-FECHA TO ALQ-FECHA
+               MOVE MAE-TIPO-DOC TO ALQ-TIPO-DOC
+               MOVE MAE-NRO-DOC TO ALQ-NRO-DOC
+               MOVE MAE-IMPORTE TO ALQ-IMPORTE
+               MOVE SPACES TO ALQ-CHOFER
+               MOVE "P" TO ALQ-ESTADO
+               REWRITE ALQ
+               IF M-ESTADO = ZERO
+                   ADD 1 TO WS-CANT-ACTUALIZAD
+               ELSE
+                   DISPLAY "ERROR EN REWRITE MAESTRO FS: " M-ESTADO
+                   STOP RUN
+           ELSE
+               DISPLAY "PATENTE DUPLICADA EN MAESTRO-ACT, SE IGNORA: "
+                   MAE-PATENTE
+               ADD 1 TO WS-CANT-DUPLICADOS.
       *-----------------------------------------------------------------
       *******
        070-CERRAR-ARCHIVOS.
       *******
            CLOSE
-               M.
+               M
+               MAE-ACT.
       *******
       *-----------------------------------------------------------------
       *******
-       080-LEER-MAESTRO.
+       020-LEER-MAE-ACT.
       ******
-           READ M
-               AT END MOVE "SI" TO M-EOF.
-           IF M-ESTADO NOT = ZERO AND 10
-               DISPLAY "ERROR EN READ MAESTRO  FS: " M-ESTADO
+           READ MAE-ACT
+               AT END MOVE "SI" TO MAE-ACT-EOF.
+           IF MAE-ACT-ESTADO NOT = ZERO AND 10
+               DISPLAY "ERROR EN READ MAESTRO-ACT  FS: " MAE-ACT-ESTADO
                STOP RUN.
