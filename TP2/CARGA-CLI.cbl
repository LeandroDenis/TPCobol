@@ -1,6 +1,10 @@
       ******************************************************************
       * Author: Leandro Denis
       * Purpose: Clientes para TP 2 Algoritmos 4
+      *
+      * Modification history:
+      *   LD  Carga real desde un archivo de entrada secuencial en vez
+      *       de los cinco clientes de prueba escritos a mano.
       ******************************************************************
        PROGRAM-ID. SUBPGR.
        ENVIRONMENT DIVISION.
@@ -12,6 +16,10 @@
                                RECORD KEY IS CLI-NUMERO
                                ALTERNATE KEY IS CLI-DOCUMENTO
                                FILE STATUS IS CLI-ESTADO.
+
+           SELECT CLIENTES-ENTRADA ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS ENTRADA-ESTADO.
        DATA DIVISION.
        FILE SECTION.
        FD  CLIENTES LABEL RECORD IS STANDARD
@@ -23,60 +31,74 @@
            03 CLI-TELEFONO     PIC X(20).
            03 CLI-DIRECCION    PIC X(30).
            03 CLI-DOCUMENTO    PIC X(20).
-       WORKING-STORAGE SECTION.
-       77  CLI-EOF             PIC XXX     VALUE "NO".
-           88 EOF                          VALUE "SI".
-       01  CLI-ESTADO          PIC XXX.
+
+       FD  CLIENTES-ENTRADA LABEL RECORD IS STANDARD
+                   VALUE OF FILE-ID IS "../CLIENTES-ENTRADA.TXT".
+
        01  CLI2.
            03 CLI2-NUMERO       PIC X(8).
            03 CLI2-FEC-ALTA     PIC 9(8).
            03 CLI2-TELEFONO     PIC X(20).
            03 CLI2-DIRECCION    PIC X(30).
            03 CLI2-DOCUMENTO    PIC X(20).
+       WORKING-STORAGE SECTION.
+       77  CLI-EOF             PIC XXX     VALUE "NO".
+           88 EOF                          VALUE "SI".
+       77  ENTRADA-EOF         PIC XXX     VALUE "NO".
+           88 EOF                          VALUE "SI".
+       01  CLI-ESTADO          PIC XX.
+       01  ENTRADA-ESTADO      PIC XX.
+       01  WS-CANT-CARGADOS    PIC 9(5)    VALUE 0.
+       01  WS-CANT-DUPLICADOS  PIC 9(5)    VALUE 0.
        PROCEDURE DIVISION.
                PERFORM CLIENTE-ABRIR-ARCHIVO.
-               MOVE "A100135" TO CLI2-NUMERO.
-               MOVE 20170105 TO CLI2-FEC-ALTA.
-               MOVE "TELEFONO 1" TO CLI2-TELEFONO.
-               MOVE "DIRECCION 1" TO CLI2-DIRECCION.
-               MOVE "35363296" TO CLI2-DOCUMENTO.
-               WRITE CLI FROM CLI2.
-
-               MOVE "X100132" TO CLI2-NUMERO.
-               MOVE 20170105 TO CLI2-FEC-ALTA.
-               MOVE "TELEFONO 2" TO CLI2-TELEFONO.
-               MOVE "DIRECCION 2" TO CLI2-DIRECCION.
-               MOVE "33333333" TO CLI2-DOCUMENTO.
-               WRITE CLI FROM CLI2.
-
-               MOVE "X983279" TO CLI2-NUMERO.
-               MOVE 20170105 TO CLI2-FEC-ALTA.
-               MOVE "TELEFONO 3" TO CLI2-TELEFONO.
-               MOVE "DIRECCION 3" TO CLI2-DIRECCION.
-               MOVE "11111111" TO CLI2-DOCUMENTO.
-               WRITE CLI FROM CLI2.
-
-               MOVE "X657432" TO CLI2-NUMERO.
-               MOVE 20170105 TO CLI2-FEC-ALTA.
-               MOVE "TELEFONO 4" TO CLI2-TELEFONO.
-               MOVE "DIRECCION 4" TO CLI2-DIRECCION.
-               MOVE "55555555" TO CLI2-DOCUMENTO.
-               WRITE CLI FROM CLI2.
-
-               MOVE "X879555" TO CLI2-NUMERO.
-               MOVE 20170105 TO CLI2-FEC-ALTA.
-               MOVE "TELEFONO 5" TO CLI2-TELEFONO.
-               MOVE "DIRECCION 5" TO CLI2-DIRECCION.
-               MOVE "99999999" TO CLI2-DOCUMENTO.
-               WRITE CLI FROM CLI2.
-
+               PERFORM LEER-ENTRADA.
+               PERFORM CARGAR-CLIENTE UNTIL ENTRADA-EOF = "SI".
+               DISPLAY "CLIENTES.TXT CARGADOS: " WS-CANT-CARGADOS.
+               DISPLAY "CLIENTES.TXT DUPLICADOS IGNORADOS: "
+                   WS-CANT-DUPLICADOS.
                PERFORM CLIENTE-CERRAR-ARCHIVO.
            STOP RUN.
 
        CLIENTE-ABRIR-ARCHIVO.
-           OPEN OUTPUT CLIENTES.
+      * OPEN I-O para que CLIENTES.TXT acumule clientes entre corridas
+      * en vez de vaciarse cada vez; si todavia no existe (primera
+      * corrida) se crea vacio con OPEN OUTPUT y se reabre.
+           OPEN I-O CLIENTES.
+           IF CLI-ESTADO = "35"
+               OPEN OUTPUT CLIENTES
+               CLOSE CLIENTES
+               OPEN I-O CLIENTES.
            IF CLI-ESTADO NOT = 00
                DISPLAY "ERROR EN OPEN CLIENTES FS: " CLI-ESTADO
                STOP RUN.
+           OPEN INPUT CLIENTES-ENTRADA.
+           IF ENTRADA-ESTADO NOT = 00
+               DISPLAY "ERROR EN OPEN CLIENTES-ENTRADA FS: "
+                   ENTRADA-ESTADO
+               STOP RUN.
        CLIENTE-CERRAR-ARCHIVO.
            CLOSE CLIENTES.
+           CLOSE CLIENTES-ENTRADA.
+
+       CARGAR-CLIENTE.
+           WRITE CLI FROM CLI2.
+           IF CLI-ESTADO = 00
+               ADD 1 TO WS-CANT-CARGADOS
+           ELSE
+               IF CLI-ESTADO = "22"
+                   DISPLAY "CLIENTE DUPLICADO, SE IGNORA: "
+                       CLI2-NUMERO
+                   ADD 1 TO WS-CANT-DUPLICADOS
+               ELSE
+                   DISPLAY "ERROR EN WRITE CLIENTES FS: " CLI-ESTADO
+                   STOP RUN.
+           PERFORM LEER-ENTRADA.
+
+       LEER-ENTRADA.
+           READ CLIENTES-ENTRADA INTO CLI2
+               AT END MOVE "SI" TO ENTRADA-EOF.
+           IF ENTRADA-ESTADO NOT = ZERO AND 10
+               DISPLAY "ERROR EN READ CLIENTES-ENTRADA FS: "
+                   ENTRADA-ESTADO
+               STOP RUN.
