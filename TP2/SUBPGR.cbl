@@ -1,6 +1,18 @@
       ******************************************************************
       * Author: Leandro Denis
       * Purpose: Clientes para TP 2 Algoritmos 4
+      *
+      * Modification history:
+      *   LD  Busqueda adicional por CLI-NUMERO (OPER 'N'); stub de
+      *       cliente (NUMERO/DIRECCION/DOC) cuando la busqueda no
+      *       encuentra nada, en vez de dejar los campos de salida con
+      *       lo que haya quedado de la llamada anterior.
+      *   LD  El stub ahora tambien se graba en CLIENTES.TXT (antes solo
+      *       se devolvian los literales de salida y el numero "SINDATOS"
+      *       no correspondia a ningun registro real), para que una
+      *       consulta posterior por ese mismo numero/documento encuentre
+      *       siempre el mismo cliente en vez de un miss distinto cada
+      *       vez.
       ******************************************************************
        PROGRAM-ID. SUBPGR.
        ENVIRONMENT DIVISION.
@@ -35,20 +47,23 @@
        01  RES                 PIC X.
        PROCEDURE DIVISION USING OPER, DOC, RES, NUMERO, DIRECCION.
            MOVE SPACES TO RES.
-           IF OPER EQUALS 'A'
+           IF OPER EQUAL 'A'
                PERFORM CLIENTE-ABRIR-ARCHIVO
                EXIT PROGRAM.
-           IF OPER EQUALS 'P'
+           IF OPER EQUAL 'P'
                PERFORM CLIENTE-BUSCAR
                EXIT PROGRAM.
-           IF OPER EQUALS 'C'
+           IF OPER EQUAL 'N'
+               PERFORM CLIENTE-BUSCAR-NUMERO
+               EXIT PROGRAM.
+           IF OPER EQUAL 'C'
                PERFORM CLIENTE-CERRAR-ARCHIVO
                EXIT PROGRAM.
            MOVE 'E' TO RES.
            EXIT PROGRAM.
 
        CLIENTE-ABRIR-ARCHIVO.
-           OPEN INPUT CLIENTES.
+           OPEN I-O CLIENTES.
            IF CLI-ESTADO NOT = ZERO
                DISPLAY "ERROR EN OPEN CLIENTES FS: " CLI-ESTADO
                STOP RUN.
@@ -59,8 +74,48 @@
            MOVE DOC TO CLI-DOCUMENTO.
            READ CLIENTES RECORD KEY IS CLI-DOCUMENTO.
            IF CLI-ESTADO NOT = ZERO
+               PERFORM CLIENTE-GRABAR-STUB-DOC
+               MOVE "SINDATOS" TO NUMERO
+               MOVE "SIN DIRECCION REGISTRADA" TO DIRECCION
                MOVE "E" TO RES
            ELSE
                MOVE CLI-NUMERO TO NUMERO
                MOVE CLI-DIRECCION TO DIRECCION.
+
+       CLIENTE-BUSCAR-NUMERO.
+           MOVE NUMERO TO CLI-NUMERO.
+           READ CLIENTES RECORD KEY IS CLI-NUMERO.
+           IF CLI-ESTADO NOT = ZERO
+               PERFORM CLIENTE-GRABAR-STUB-NUMERO
+               MOVE "SIN DIRECCION REGISTRADA" TO DIRECCION
+               MOVE SPACES TO DOC
+               MOVE "E" TO RES
+           ELSE
+               MOVE CLI-DIRECCION TO DIRECCION
+               MOVE CLI-DOCUMENTO TO DOC.
+
+       CLIENTE-GRABAR-STUB-DOC.
+      * Se graba con el numero "SINDATOS" que se devuelve al llamador,
+      * para que una consulta posterior por ese numero (OPER 'N') tambien
+      * encuentre el stub en vez de fallar de nuevo.
+           MOVE "SINDATOS" TO CLI-NUMERO.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO CLI-FEC-ALTA.
+           MOVE SPACES TO CLI-TELEFONO.
+           MOVE "SIN DIRECCION REGISTRADA" TO CLI-DIRECCION.
+           MOVE DOC TO CLI-DOCUMENTO.
+           WRITE CLI.
+           IF CLI-ESTADO NOT = ZERO AND "22"
+               DISPLAY "ERROR EN WRITE STUB CLIENTES FS: " CLI-ESTADO
+               STOP RUN.
+
+       CLIENTE-GRABAR-STUB-NUMERO.
+           MOVE NUMERO TO CLI-NUMERO.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO CLI-FEC-ALTA.
+           MOVE SPACES TO CLI-TELEFONO.
+           MOVE "SIN DIRECCION REGISTRADA" TO CLI-DIRECCION.
+           MOVE SPACES TO CLI-DOCUMENTO.
+           WRITE CLI.
+           IF CLI-ESTADO NOT = ZERO AND "22"
+               DISPLAY "ERROR EN WRITE STUB CLIENTES FS: " CLI-ESTADO
+               STOP RUN.
        END PROGRAM SUBPGR.
