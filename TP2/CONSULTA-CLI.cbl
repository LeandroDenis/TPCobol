@@ -0,0 +1,151 @@
+      ******************************************************************
+      * Author: Leandro Denis
+      * Purpose: TP 2 Algoritmos 4
+      *
+      * Modification history:
+      *   LD  Programa nuevo: consulta de clientes por CLI-NUMERO contra
+      *       SUBPGR (OPER 'N'), para los casos en que se conoce el
+      *       numero de cliente y se necesita su documento/direccion en
+      *       vez del camino habitual (OPER 'P', que busca por doc).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSULTA-CLI.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL NUMEROS  ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS NUMEROS-ESTADO.
+
+           SELECT CONSULTA     ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS CONSULTA-ESTADO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NUMEROS LABEL RECORD IS STANDARD
+                   VALUE OF FILE-ID IS "../CONSULTA-NUMEROS.TXT".
+       01  REG-NUMERO              PIC X(8).
+
+       FD  CONSULTA LABEL RECORD IS STANDARD
+                   VALUE OF FILE-ID IS "../CONSULTA-CLI.DAT".
+       01  LINEA                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  NUMEROS-EOF         PIC XXX     VALUE "NO".
+           88 EOF                          VALUE "SI".
+       01  NUMEROS-ESTADO      PIC XX.
+       01  CONSULTA-ESTADO     PIC XX.
+       01  WS-HAY-ENTRADA      PIC X       VALUE "N".
+           88 HAY-ENTRADA                  VALUE "S".
+       01  WS-CANT-CONSULTAS   PIC 9(5)    VALUE 0.
+       01  WS-CANT-NOENCONT    PIC 9(5)    VALUE 0.
+
+       01  LK-TIPO-OP          PIC X.
+       01  LK-NRO-DOC          PIC X(20).
+       01  LK-NUMERO           PIC X(8).
+       01  LK-DIRECCION        PIC X(30).
+       01  LK-RES              PIC X.
+
+       01  PTR-ENCABE.
+           03 FILLER           PIC X(15) VALUE ' '.
+           03 FILLER           PIC X(8)  VALUE 'NUMERO'.
+           03 FILLER           PIC X(14) VALUE ' '.
+           03 FILLER           PIC X(20) VALUE 'DOCUMENTO'.
+           03 FILLER           PIC X(10) VALUE ' '.
+           03 FILLER           PIC X(13) VALUE 'DIRECCION'.
+
+       01  PTR-ROW.
+           03 FILLER           PIC X(15) VALUE ' '.
+           03 ROW-NUMERO       PIC X(8).
+           03 FILLER           PIC X(14) VALUE ' '.
+           03 ROW-DOC          PIC X(20).
+           03 FILLER           PIC X(10) VALUE ' '.
+           03 ROW-DIRECCION    PIC X(30).
+
+       01  PTR-NOENCONTRADO.
+           03 FILLER           PIC X(15) VALUE ' '.
+           03 NOENC-NUMERO     PIC X(8).
+           03 FILLER           PIC X(14) VALUE ' '.
+           03 FILLER           PIC X(30) VALUE 'NO ENCONTRADO'.
+
+       01  PTR-TOTAL.
+           03 FILLER           PIC X(25) VALUE 'Consultas procesadas: '.
+           03 PTR-TOT-CONSULTAS PIC 9(5).
+           03 FILLER           PIC X(20) VALUE '  No encontrados: '.
+           03 PTR-TOT-NOENCONT  PIC 9(5).
+
+       PROCEDURE DIVISION.
+       COMIENZO.
+            PERFORM 005-ABRIR-NUMEROS.
+            IF NOT HAY-ENTRADA
+                DISPLAY "CONSULTA-CLI: NO HAY CONSULTA-NUMEROS.TXT, NO
+      -              " SE CONSULTA NADA"
+                STOP RUN.
+            PERFORM 010-ABRIR-ARCHIVOS.
+            PERFORM 020-LEER-NUMERO.
+            PERFORM 050-CONSULTAR UNTIL NUMEROS-EOF = "SI".
+            MOVE WS-CANT-CONSULTAS TO PTR-TOT-CONSULTAS.
+            MOVE WS-CANT-NOENCONT TO PTR-TOT-NOENCONT.
+            WRITE LINEA FROM PTR-TOTAL.
+            PERFORM 070-CERRAR-ARCHIVOS.
+            STOP RUN.
+      *-----------------------------------------------------------------
+      *******
+       005-ABRIR-NUMEROS.
+      *******
+           OPEN INPUT NUMEROS.
+           IF NUMEROS-ESTADO = "00"
+               MOVE "S" TO WS-HAY-ENTRADA
+           ELSE
+               MOVE "N" TO WS-HAY-ENTRADA.
+      *-----------------------------------------------------------------
+      *******
+       010-ABRIR-ARCHIVOS.
+      *******
+           OPEN OUTPUT CONSULTA.
+           IF CONSULTA-ESTADO NOT = ZERO
+               DISPLAY "ERROR EN OPEN CONSULTA FS: " CONSULTA-ESTADO
+               STOP RUN.
+           WRITE LINEA FROM PTR-ENCABE.
+           MOVE 'A' TO LK-TIPO-OP.
+           CALL 'SUBPGR' USING LK-TIPO-OP, LK-NRO-DOC, LK-RES, LK-NUME
+      -    RO, LK-DIRECCION.
+      *-----------------------------------------------------------------
+      *******
+       050-CONSULTAR.
+      *******
+           MOVE REG-NUMERO TO LK-NUMERO.
+           MOVE 'N' TO LK-TIPO-OP.
+           CALL 'SUBPGR' USING LK-TIPO-OP, LK-NRO-DOC, LK-RES, LK-NUME
+      -    RO, LK-DIRECCION.
+           ADD 1 TO WS-CANT-CONSULTAS.
+           IF LK-RES = "E"
+               ADD 1 TO WS-CANT-NOENCONT
+               MOVE REG-NUMERO TO NOENC-NUMERO
+               WRITE LINEA FROM PTR-NOENCONTRADO
+           ELSE
+               MOVE REG-NUMERO TO ROW-NUMERO
+               MOVE LK-NRO-DOC TO ROW-DOC
+               MOVE LK-DIRECCION TO ROW-DIRECCION
+               WRITE LINEA FROM PTR-ROW.
+           PERFORM 020-LEER-NUMERO.
+      *-----------------------------------------------------------------
+      *******
+       020-LEER-NUMERO.
+      *******
+           READ NUMEROS INTO REG-NUMERO
+               AT END MOVE "SI" TO NUMEROS-EOF.
+      *-----------------------------------------------------------------
+      *******
+       070-CERRAR-ARCHIVOS.
+      *******
+           MOVE 'C' TO LK-TIPO-OP.
+           CALL 'SUBPGR' USING LK-TIPO-OP, LK-NRO-DOC, LK-RES, LK-NUME
+      -    RO, LK-DIRECCION.
+           CLOSE
+               NUMEROS
+               CONSULTA.
