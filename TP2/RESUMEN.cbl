@@ -0,0 +1,452 @@
+      ******************************************************************
+      * Author: Leandro Denis
+      * Purpose: TP 2 Algoritmos 4
+      *
+      * Modification history:
+      *   LD  Programa nuevo: resumen de cierre del dia que junta el
+      *       total aprobado de TP-PARTE-1 (MAESTRO-ACT.DAT), las marcas
+      *       mas alquiladas de TP-PARTE-2 (LISTADO.CSV) y el ranking de
+      *       choferes de TP2 (recalculado directo de MAESTRO.DAT) en un
+      *       solo listado, sin tocar ninguno de los tres programas.
+      *   LD  Periodo configurable (RANGO-RESUMEN.DAT, opcional): antes
+      *       el resumen mezclaba toda la historia acumulada de
+      *       MAESTRO-ACT.DAT/MAESTRO.DAT/LISTADO.CSV sin filtrar por
+      *       fecha, lo que no corresponde a un "cierre del dia". Si el
+      *       archivo no existe se usa la fecha de hoy como unico dia
+      *       del periodo, igual que antes.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESUMEN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAE-ACT      ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS MAE-ACT-ESTADO.
+
+           SELECT CSV-MARCAS   ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS CSV-ESTADO.
+
+           SELECT M            ASSIGN TO DISK
+                               ORGANIZATION IS INDEXED
+                               ACCESS MODE IS SEQUENTIAL
+                               RECORD KEY IS ALQ-PATENTE
+                               FILE STATUS IS M-ESTADO.
+
+           SELECT LISTADO      ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS LISTADO-ESTADO.
+
+           SELECT OPTIONAL RANGO-CFG ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS RANGO-CFG-ESTADO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAE-ACT LABEL RECORD IS STANDARD
+                   VALUE OF FILE-ID IS "../../Parte1/MAESTRO-ACT.DAT".
+       01  MAE.
+           03  MAE-PATENTE         PIC X(6).
+           03  MAE-FECHA           PIC 9(8).
+           03  MAE-TIPO-DOC        PIC X.
+           03  MAE-NRO-DOC         PIC X(20).
+           03  MAE-IMPORTE         PIC 9(4)V99.
+
+       FD  CSV-MARCAS LABEL RECORD IS STANDARD
+                   VALUE OF FILE-ID IS "../../Parte2/LISTADO.CSV".
+       01  LINEA-CSV               PIC X(140).
+
+       FD  M       LABEL RECORD IS STANDARD
+                   VALUE OF FILE-ID IS "../MAESTRO.DAT".
+       01  ALQ.
+           03  ALQ-PATENTE         PIC X(6).
+           03  ALQ-FECHA           PIC 9(8).
+           03  ALQ-TIPO-DOC        PIC X.
+           03  ALQ-NRO-DOC         PIC X(20).
+           03  ALQ-IMPORTE         PIC 9(4)V99.
+           03  ALQ-CHOFER          PIC X(7).
+           03  ALQ-ESTADO          PIC X.
+
+       FD  LISTADO LABEL RECORD IS STANDARD
+                   VALUE OF FILE-ID IS "../RESUMEN.DAT".
+       01  LINEA                   PIC X(80).
+
+      * Archivo opcional con el periodo a resumir (una linea,
+      * FECHA-DESDE + FECHA-HASTA, AAAAMMDD cada una); si no existe se
+      * toma el dia de hoy como periodo, igual que el comportamiento
+      * original.
+       FD  RANGO-CFG LABEL RECORD IS STANDARD
+                   VALUE OF FILE-ID IS "./RANGO-RESUMEN.DAT".
+       01  REG-RANGO.
+           03  RNG-FECHA-DESDE     PIC 9(8).
+           03  RNG-FECHA-HASTA     PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       77  MAE-ACT-EOF         PIC XXX     VALUE "NO".
+           88 EOF                          VALUE "SI".
+       77  CSV-EOF             PIC XXX     VALUE "NO".
+           88 EOF                          VALUE "SI".
+       77  M-EOF               PIC XXX     VALUE "NO".
+           88 EOF                          VALUE "SI".
+       01  MAE-ACT-ESTADO      PIC XX.
+       01  CSV-ESTADO          PIC XX.
+       01  M-ESTADO            PIC XX.
+       01  LISTADO-ESTADO      PIC XX.
+       01  RANGO-CFG-ESTADO    PIC XX.
+
+      * Periodo a resumir; por defecto, solo el dia de hoy.
+       01  WS-FECHA-DESDE      PIC 9(8).
+       01  WS-FECHA-HASTA      PIC 9(8).
+       01  WS-ANIOMES-DESDE    PIC 9(6).
+       01  WS-ANIOMES-HASTA    PIC 9(6).
+       01  WS-CSV-ANIOMES      PIC 9(6).
+       01  PE-PERIODO.
+           03 FILLER           PIC X(9) VALUE 'Periodo: '.
+           03 PP-DESDE         PIC 9(8).
+           03 FILLER           PIC X(4) VALUE ' a  '.
+           03 PP-HASTA         PIC 9(8).
+
+       01  PTR-CSV-ROW.
+           03 CSV-MARCA        PIC X(20).
+           03  FILLER          PIC X       VALUE ','.
+           03 CSV-TAMANIO      PIC X.
+           03  FILLER          PIC X       VALUE ','.
+           03 CSV-ANIO         PIC 9(4).
+           03  FILLER          PIC X       VALUE ','.
+           03 CSV-MES          PIC 99.
+           03  FILLER          PIC X       VALUE ','.
+           03 CSV-CANT         PIC 9(4).
+           03  FILLER          PIC X       VALUE ','.
+           03 CSV-IMPORTE      PIC 9(7)V99.
+       01  WS-CSV-PRIMERA      PIC X       VALUE "S".
+       01  WS-CSV-ES-CABECERA  PIC X(2)    VALUE "SI".
+
+      * Totales de TP-PARTE-1 (aprobados en MAESTRO-ACT.DAT).
+       01  WS-CANT-APROBADOS   PIC 9(7)    VALUE 0.
+       01  WS-IMPORTE-APROBADO PIC 9(9)V99 VALUE 0.
+
+      * Ranking de marcas mas alquiladas, de TP-PARTE-2 (LISTADO.CSV).
+       01  WS-CANT-MARCAS      PIC 9(3)    VALUE 0.
+       01  WS-MARCA-TABLE.
+           03 WS-MARCA OCCURS 50 TIMES INDEXED BY IND-MARCA.
+               05 MARCA-NOMBRE     PIC X(20).
+               05 MARCA-IMPORTE    PIC 9(9)V99.
+       01  WS-MARCA-SWAP.
+           03 SWAP-MARCA-NOMBRE    PIC X(20).
+           03 SWAP-MARCA-IMPORTE   PIC 9(9)V99.
+
+      * Ranking de choferes por importe, recalculado de MAESTRO.DAT.
+       01  WS-CANT-CHOFERES    PIC 9(3)    VALUE 0.
+       01  WS-CHOFER-TABLE.
+           03 WS-CHOFER OCCURS 50 TIMES INDEXED BY IND-CHOFER.
+               05 CHOFER-LEGAJO    PIC X(7).
+               05 CHOFER-CANT      PIC 9(5).
+               05 CHOFER-IMPORTE   PIC 9(7)V99.
+       01  WS-CHOFER-SWAP.
+           03 SWAP-CHOFER-LEGAJO   PIC X(7).
+           03 SWAP-CHOFER-CANT     PIC 9(5).
+           03 SWAP-CHOFER-IMPORTE  PIC 9(7)V99.
+
+       01  WS-I                PIC 9(3).
+       01  WS-J                PIC 9(3).
+       01  WS-TOPE              PIC 9(3).
+
+       01  PTR-RESUMEN.
+           03  FILLER              PIC X(30).
+           03  R-CANT              PIC ZZZZZZ9.
+           03  FILLER              PIC X(3)  VALUE SPACES.
+           03  R-IMPORTE           PIC ZZZZZZ9,99.
+
+       01  PTR-MARCA.
+           03  FILLER              PIC X(5)  VALUE SPACES.
+           03  M-NOMBRE            PIC X(20).
+           03  FILLER              PIC X(3)  VALUE SPACES.
+           03  M-IMPORTE           PIC ZZZZZZ9,99.
+
+       01  PTR-CHOFER.
+           03  FILLER              PIC X(5)  VALUE SPACES.
+           03  C-LEGAJO            PIC X(7).
+           03  FILLER              PIC X(3)  VALUE SPACES.
+           03  C-CANT              PIC ZZZZ9.
+           03  FILLER              PIC X(3)  VALUE SPACES.
+           03  C-IMPORTE           PIC ZZZZZZ9,99.
+
+       PROCEDURE DIVISION.
+       COMIENZO.
+            PERFORM 005-INICIALIZAR-RANGO.
+            PERFORM 010-ABRIR-ARCHIVOS.
+            PERFORM 100-PROCESAR-MAE-ACT.
+            PERFORM 200-PROCESAR-CSV.
+            PERFORM 300-PROCESAR-MAESTRO.
+            PERFORM 400-ORDENAR-MARCAS.
+            PERFORM 410-ORDENAR-CHOFERES.
+            PERFORM 500-ESCRIBIR-RESUMEN.
+            PERFORM 070-CERRAR-ARCHIVOS.
+            STOP RUN.
+      *-----------------------------------------------------------------
+      *******
+       005-INICIALIZAR-RANGO.
+      *******
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-DESDE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-HASTA.
+           OPEN INPUT RANGO-CFG.
+           IF RANGO-CFG-ESTADO = "00"
+               READ RANGO-CFG INTO REG-RANGO
+               IF RANGO-CFG-ESTADO = "00" AND RNG-FECHA-DESDE NOT = 0
+                   MOVE RNG-FECHA-DESDE TO WS-FECHA-DESDE
+                   MOVE RNG-FECHA-HASTA TO WS-FECHA-HASTA
+               END-IF
+               CLOSE RANGO-CFG.
+           MOVE WS-FECHA-DESDE(1:6) TO WS-ANIOMES-DESDE.
+           MOVE WS-FECHA-HASTA(1:6) TO WS-ANIOMES-HASTA.
+      *-----------------------------------------------------------------
+      *******
+       010-ABRIR-ARCHIVOS.
+      *******
+           OPEN INPUT MAE-ACT.
+           IF MAE-ACT-ESTADO NOT = ZERO
+               DISPLAY "ERROR EN OPEN MAESTRO-ACT FS: " MAE-ACT-ESTADO
+               STOP RUN.
+           OPEN INPUT CSV-MARCAS.
+           IF CSV-ESTADO NOT = ZERO
+               DISPLAY "ERROR EN OPEN LISTADO.CSV FS: " CSV-ESTADO
+               STOP RUN.
+           OPEN INPUT M.
+           IF M-ESTADO NOT = ZERO
+               DISPLAY "ERROR EN OPEN MAESTRO FS: " M-ESTADO
+               STOP RUN.
+           OPEN OUTPUT LISTADO.
+           IF LISTADO-ESTADO NOT = ZERO
+               DISPLAY "ERROR EN OPEN RESUMEN.DAT FS: " LISTADO-ESTADO
+               STOP RUN.
+      *-----------------------------------------------------------------
+      *******
+       100-PROCESAR-MAE-ACT.
+      *******
+           PERFORM 110-LEER-MAE-ACT.
+           PERFORM 120-ACUMULAR-MAE-ACT UNTIL MAE-ACT-EOF = "SI".
+      *******
+       110-LEER-MAE-ACT.
+      *******
+           READ MAE-ACT
+               AT END MOVE "SI" TO MAE-ACT-EOF.
+           IF MAE-ACT-ESTADO NOT = ZERO AND 10
+               DISPLAY "ERROR EN READ MAESTRO-ACT FS: " MAE-ACT-ESTADO
+               STOP RUN.
+      *******
+       120-ACUMULAR-MAE-ACT.
+      *******
+           IF MAE-FECHA >= WS-FECHA-DESDE AND
+               MAE-FECHA <= WS-FECHA-HASTA
+               ADD 1 TO WS-CANT-APROBADOS
+               ADD MAE-IMPORTE TO WS-IMPORTE-APROBADO.
+           PERFORM 110-LEER-MAE-ACT.
+      *-----------------------------------------------------------------
+      *******
+       200-PROCESAR-CSV.
+      *******
+      * LISTADO.CSV trae tantas lineas de encabezado como TP1-Parte2.cbl
+      * escriba en 030-ESCRIBIR-CABECERA-LISTADO; en vez de asumir una
+      * cantidad fija se descarta toda linea inicial que empiece como
+      * alguno de esos encabezados conocidos, para no depender de que
+      * ambos programas queden siempre sincronizados en la cuenta.
+           PERFORM 210-LEER-CSV.
+           PERFORM 211-EVALUAR-CABECERA.
+           PERFORM 212-SALTEAR-CABECERA UNTIL CSV-EOF = "SI" OR
+               WS-CSV-ES-CABECERA NOT = "SI".
+           PERFORM 220-ACUMULAR-CSV UNTIL CSV-EOF = "SI".
+      *******
+       210-LEER-CSV.
+      *******
+           READ CSV-MARCAS INTO LINEA-CSV
+               AT END MOVE "SI" TO CSV-EOF.
+           IF CSV-ESTADO NOT = ZERO AND 10
+               DISPLAY "ERROR EN READ LISTADO.CSV FS: " CSV-ESTADO
+               STOP RUN.
+      *******
+       211-EVALUAR-CABECERA.
+      *******
+           IF LINEA-CSV(1:6) = "Marca," OR LINEA-CSV(1:7) = "Tamano,"
+               MOVE "SI" TO WS-CSV-ES-CABECERA
+           ELSE
+               MOVE "NO" TO WS-CSV-ES-CABECERA.
+      *******
+       212-SALTEAR-CABECERA.
+      *******
+           PERFORM 210-LEER-CSV.
+           PERFORM 211-EVALUAR-CABECERA.
+      *******
+       220-ACUMULAR-CSV.
+      *******
+      * LISTADO.CSV solo trae granularidad de Anio+Mes (ver
+      * TP1-Parte2.cbl), asi que el filtro de periodo se aplica a nivel
+      * de mes en vez de dia.
+           MOVE LINEA-CSV TO PTR-CSV-ROW.
+           IF CSV-MARCA NOT = "Totales"
+               COMPUTE WS-CSV-ANIOMES = CSV-ANIO * 100 + CSV-MES
+               IF WS-CSV-ANIOMES >= WS-ANIOMES-DESDE AND
+                   WS-CSV-ANIOMES <= WS-ANIOMES-HASTA
+                   PERFORM 230-BUSCAR-MARCA
+                   ADD CSV-IMPORTE TO MARCA-IMPORTE(WS-I)
+               END-IF.
+           PERFORM 210-LEER-CSV.
+      *******
+       230-BUSCAR-MARCA.
+      *******
+           MOVE 0 TO WS-I.
+           PERFORM 240-COMPARAR-MARCA VARYING WS-J FROM 1 BY 1
+               UNTIL WS-J > WS-CANT-MARCAS OR WS-I NOT = 0.
+           IF WS-I = 0
+               ADD 1 TO WS-CANT-MARCAS
+               MOVE WS-CANT-MARCAS TO WS-I
+               MOVE CSV-MARCA TO MARCA-NOMBRE(WS-I)
+               MOVE 0 TO MARCA-IMPORTE(WS-I).
+      *******
+       240-COMPARAR-MARCA.
+      *******
+           IF MARCA-NOMBRE(WS-J) = CSV-MARCA
+               MOVE WS-J TO WS-I.
+      *-----------------------------------------------------------------
+      *******
+       300-PROCESAR-MAESTRO.
+      *******
+           PERFORM 310-LEER-M.
+           PERFORM 320-ACUMULAR-M UNTIL M-EOF = "SI".
+      *******
+       310-LEER-M.
+      *******
+           READ M NEXT RECORD
+               AT END MOVE "SI" TO M-EOF.
+           IF M-ESTADO NOT = ZERO AND 10
+               DISPLAY "ERROR EN READ MAESTRO FS: " M-ESTADO
+               STOP RUN.
+      *******
+       320-ACUMULAR-M.
+      *******
+           IF ALQ-CHOFER NOT = SPACES AND
+               ALQ-FECHA >= WS-FECHA-DESDE AND
+               ALQ-FECHA <= WS-FECHA-HASTA
+               PERFORM 330-BUSCAR-CHOFER
+               ADD 1 TO CHOFER-CANT(WS-I)
+               ADD ALQ-IMPORTE TO CHOFER-IMPORTE(WS-I).
+           PERFORM 310-LEER-M.
+      *******
+       330-BUSCAR-CHOFER.
+      *******
+           MOVE 0 TO WS-I.
+           PERFORM 340-COMPARAR-CHOFER VARYING WS-J FROM 1 BY 1
+               UNTIL WS-J > WS-CANT-CHOFERES OR WS-I NOT = 0.
+           IF WS-I = 0
+               ADD 1 TO WS-CANT-CHOFERES
+               MOVE WS-CANT-CHOFERES TO WS-I
+               MOVE ALQ-CHOFER TO CHOFER-LEGAJO(WS-I)
+               MOVE 0 TO CHOFER-CANT(WS-I)
+               MOVE 0 TO CHOFER-IMPORTE(WS-I).
+      *******
+       340-COMPARAR-CHOFER.
+      *******
+           IF CHOFER-LEGAJO(WS-J) = ALQ-CHOFER
+               MOVE WS-J TO WS-I.
+      *-----------------------------------------------------------------
+      *******
+       400-ORDENAR-MARCAS.
+      *******
+           IF WS-CANT-MARCAS > 1
+               PERFORM 401-PASADA-MARCAS VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-CANT-MARCAS - 1.
+      *******
+       401-PASADA-MARCAS.
+      *******
+           PERFORM 402-COMPARAR-MARCAS VARYING WS-J FROM 1 BY 1
+               UNTIL WS-J > WS-CANT-MARCAS - WS-I.
+      *******
+       402-COMPARAR-MARCAS.
+      *******
+           IF MARCA-IMPORTE(WS-J) < MARCA-IMPORTE(WS-J + 1)
+               MOVE WS-MARCA(WS-J) TO WS-MARCA-SWAP
+               MOVE WS-MARCA(WS-J + 1) TO WS-MARCA(WS-J)
+               MOVE WS-MARCA-SWAP TO WS-MARCA(WS-J + 1).
+      *-----------------------------------------------------------------
+      *******
+       410-ORDENAR-CHOFERES.
+      *******
+           IF WS-CANT-CHOFERES > 1
+               PERFORM 411-PASADA-CHOFERES VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-CANT-CHOFERES - 1.
+      *******
+       411-PASADA-CHOFERES.
+      *******
+           PERFORM 412-COMPARAR-CHOFERES VARYING WS-J FROM 1 BY 1
+               UNTIL WS-J > WS-CANT-CHOFERES - WS-I.
+      *******
+       412-COMPARAR-CHOFERES.
+      *******
+           IF CHOFER-IMPORTE(WS-J) < CHOFER-IMPORTE(WS-J + 1)
+               MOVE WS-CHOFER(WS-J) TO WS-CHOFER-SWAP
+               MOVE WS-CHOFER(WS-J + 1) TO WS-CHOFER(WS-J)
+               MOVE WS-CHOFER-SWAP TO WS-CHOFER(WS-J + 1).
+      *-----------------------------------------------------------------
+      *******
+       500-ESCRIBIR-RESUMEN.
+      *******
+           MOVE "RESUMEN DE CIERRE DEL DIA" TO LINEA.
+           WRITE LINEA.
+           MOVE WS-FECHA-DESDE TO PP-DESDE.
+           MOVE WS-FECHA-HASTA TO PP-HASTA.
+           MOVE PE-PERIODO TO LINEA.
+           WRITE LINEA.
+           MOVE SPACES TO LINEA.
+           WRITE LINEA.
+           MOVE "TP-PARTE-1: alquileres aprobados" TO PTR-RESUMEN.
+           MOVE WS-CANT-APROBADOS TO R-CANT.
+           MOVE WS-IMPORTE-APROBADO TO R-IMPORTE.
+           MOVE PTR-RESUMEN TO LINEA.
+           WRITE LINEA.
+           MOVE SPACES TO LINEA.
+           WRITE LINEA.
+           MOVE "TP-PARTE-2: marcas mas alquiladas" TO LINEA.
+           WRITE LINEA.
+           IF WS-CANT-MARCAS > 5
+               MOVE 5 TO WS-TOPE
+           ELSE
+               MOVE WS-CANT-MARCAS TO WS-TOPE.
+           PERFORM 510-ESCRIBIR-MARCA VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-TOPE.
+           MOVE SPACES TO LINEA.
+           WRITE LINEA.
+           MOVE "TP2: choferes con mas importe facturado" TO LINEA.
+           WRITE LINEA.
+           IF WS-CANT-CHOFERES > 5
+               MOVE 5 TO WS-TOPE
+           ELSE
+               MOVE WS-CANT-CHOFERES TO WS-TOPE.
+           PERFORM 520-ESCRIBIR-CHOFER VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-TOPE.
+      *******
+       510-ESCRIBIR-MARCA.
+      *******
+           MOVE MARCA-NOMBRE(WS-I) TO M-NOMBRE.
+           MOVE MARCA-IMPORTE(WS-I) TO M-IMPORTE.
+           MOVE PTR-MARCA TO LINEA.
+           WRITE LINEA.
+      *******
+       520-ESCRIBIR-CHOFER.
+      *******
+           MOVE CHOFER-LEGAJO(WS-I) TO C-LEGAJO.
+           MOVE CHOFER-CANT(WS-I) TO C-CANT.
+           MOVE CHOFER-IMPORTE(WS-I) TO C-IMPORTE.
+           MOVE PTR-CHOFER TO LINEA.
+           WRITE LINEA.
+      *-----------------------------------------------------------------
+      *******
+       070-CERRAR-ARCHIVOS.
+      *******
+           CLOSE
+               MAE-ACT
+               CSV-MARCAS
+               M
+               LISTADO.
