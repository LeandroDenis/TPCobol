@@ -0,0 +1,156 @@
+      ******************************************************************
+      * Author: Leandro Denis
+      * Purpose: TP 2 Algoritmos 4
+      *
+      * Modification history:
+      *   LD  Programa nuevo: archiva/purga de MAESTRO.DAT los registros
+      *       ALQ-ESTADO "T" (ya procesados) con ALQ-FECHA anterior a la
+      *       fecha de corte, moviendolos a un historico secuencial.
+      *   LD  MAESTRO-HISTORICO.DAT ahora se abre con OPEN EXTEND (antes
+      *       OPEN OUTPUT vaciaba lo archivado por corridas anteriores
+      *       en cada purga nueva).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PURGA-MAE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M            ASSIGN TO DISK
+                               ORGANIZATION IS INDEXED
+                               ACCESS MODE IS SEQUENTIAL
+                               RECORD KEY IS ALQ-PATENTE
+                               FILE STATUS IS M-ESTADO.
+
+           SELECT HISTORICO   ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS HISTORICO-ESTADO.
+
+           SELECT OPTIONAL FECHA-CORTE ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS FEC-CORTE-ESTADO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M       LABEL RECORD IS STANDARD
+                   VALUE OF FILE-ID IS "../MAESTRO.DAT".
+       01  ALQ.
+           03  ALQ-PATENTE         PIC X(6).
+           03  ALQ-FECHA           PIC 9(8).
+           03  ALQ-TIPO-DOC        PIC X.
+           03  ALQ-NRO-DOC         PIC X(20).
+           03  ALQ-IMPORTE         PIC 9(4)V99.
+           03  ALQ-CHOFER          PIC X(7).
+           03  ALQ-ESTADO          PIC X.
+
+       FD  HISTORICO LABEL RECORD IS STANDARD
+                   VALUE OF FILE-ID IS "../MAESTRO-HISTORICO.DAT".
+       01  HIST-REG.
+           03  HIST-PATENTE        PIC X(6).
+           03  HIST-FECHA          PIC 9(8).
+           03  HIST-TIPO-DOC       PIC X.
+           03  HIST-NRO-DOC        PIC X(20).
+           03  HIST-IMPORTE        PIC 9(4)V99.
+           03  HIST-CHOFER         PIC X(7).
+           03  HIST-ESTADO         PIC X.
+
+       FD  FECHA-CORTE LABEL RECORD IS STANDARD
+                   VALUE OF FILE-ID IS "../FECHA-CORTE-PURGA.DAT".
+       01  REG-FECHA-CORTE         PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       77  M-EOF               PIC XXX     VALUE "NO".
+           88 EOF                          VALUE "SI".
+       01  M-ESTADO            PIC XX.
+       01  HISTORICO-ESTADO    PIC XX.
+       01  FEC-CORTE-ESTADO    PIC XX.
+       01  WS-FECHA-CORTE      PIC 9(8)    VALUE 0.
+       01  WS-HAY-CORTE        PIC X       VALUE "N".
+           88 HAY-FECHA-CORTE              VALUE "S".
+       01  WS-CANT-ARCHIVADOS  PIC 9(5)    VALUE 0.
+       01  WS-CANT-VIGENTES    PIC 9(5)    VALUE 0.
+
+       PROCEDURE DIVISION.
+       COMIENZO.
+            PERFORM 005-LEER-FECHA-CORTE.
+            IF NOT HAY-FECHA-CORTE
+                DISPLAY "PURGA-MAE: NO HAY FECHA-CORTE-PURGA.DAT, NO SE
+      -              " ARCHIVA NADA"
+                STOP RUN.
+            PERFORM 010-ABRIR-ARCHIVOS.
+            PERFORM 020-LEER-M.
+            PERFORM 050-PROCESAR UNTIL M-EOF = "SI".
+            DISPLAY "MAESTRO.DAT ARCHIVADOS: " WS-CANT-ARCHIVADOS.
+            DISPLAY "MAESTRO.DAT VIGENTES: " WS-CANT-VIGENTES.
+            PERFORM 070-CERRAR-ARCHIVOS.
+            STOP RUN.
+      *-----------------------------------------------------------------
+      *******
+       005-LEER-FECHA-CORTE.
+      *******
+           OPEN INPUT FECHA-CORTE.
+           IF FEC-CORTE-ESTADO = "00"
+               READ FECHA-CORTE INTO WS-FECHA-CORTE
+               CLOSE FECHA-CORTE
+               MOVE "S" TO WS-HAY-CORTE
+           ELSE
+               MOVE "N" TO WS-HAY-CORTE.
+      *-----------------------------------------------------------------
+      *******
+       010-ABRIR-ARCHIVOS.
+      *******
+           OPEN I-O M.
+           IF M-ESTADO NOT = ZERO
+               DISPLAY "ERROR EN OPEN MAESTRO FS: " M-ESTADO
+               STOP RUN.
+      * OPEN EXTEND para que el historico acumule entre corridas en vez
+      * de perder lo archivado por corridas anteriores; si todavia no
+      * existe (primera corrida) se crea vacio con OPEN OUTPUT.
+           OPEN EXTEND HISTORICO.
+           IF HISTORICO-ESTADO = "35"
+               OPEN OUTPUT HISTORICO
+               CLOSE HISTORICO
+               OPEN EXTEND HISTORICO.
+           IF HISTORICO-ESTADO NOT = ZERO
+               DISPLAY "ERROR EN OPEN HISTORICO FS: " HISTORICO-ESTADO
+               STOP RUN.
+      *-----------------------------------------------------------------
+      *******
+       050-PROCESAR.
+      *******
+           IF ALQ-ESTADO = "T" AND ALQ-FECHA < WS-FECHA-CORTE
+               MOVE ALQ-PATENTE TO HIST-PATENTE
+               MOVE ALQ-FECHA TO HIST-FECHA
+               MOVE ALQ-TIPO-DOC TO HIST-TIPO-DOC
+               MOVE ALQ-NRO-DOC TO HIST-NRO-DOC
+               MOVE ALQ-IMPORTE TO HIST-IMPORTE
+               MOVE ALQ-CHOFER TO HIST-CHOFER
+               MOVE ALQ-ESTADO TO HIST-ESTADO
+               WRITE HIST-REG
+               DELETE M RECORD
+               IF M-ESTADO NOT = ZERO
+                   DISPLAY "ERROR EN DELETE MAESTRO FS: " M-ESTADO
+                   STOP RUN
+               ELSE
+                   ADD 1 TO WS-CANT-ARCHIVADOS
+           ELSE
+               ADD 1 TO WS-CANT-VIGENTES.
+           PERFORM 020-LEER-M.
+      *-----------------------------------------------------------------
+      *******
+       070-CERRAR-ARCHIVOS.
+      *******
+           CLOSE
+               M
+               HISTORICO.
+      *-----------------------------------------------------------------
+      *******
+       020-LEER-M.
+      *******
+           READ M NEXT RECORD
+               AT END MOVE "SI" TO M-EOF.
+           IF M-ESTADO NOT = ZERO AND 10
+               DISPLAY "ERROR EN READ MAESTRO FS: " M-ESTADO
+               STOP RUN.
